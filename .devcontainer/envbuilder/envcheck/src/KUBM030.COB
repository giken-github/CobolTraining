@@ -0,0 +1,657 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM030.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：受注
+      *    プログラム名　：受注データ件数照合・抽出
+      *    作成日/作成者 ：２０２６年０８月０９日　システム技研
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：KCCFSHO/KCCFPRHとの突合による商品名・単価
+      *                    付加処理を追加
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：KCCFTOKとの突合による得意先名付加、および
+      *                    月間与信限度額チェックを追加
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：受注取消・変更レコード(JF011-AMEND-REC)の
+      *                    取込処理を追加
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：RETURN-CODEをKSTDRCの区分値に統一
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：通貨コードをJF011またはKCCFSHOから引き継ぎ
+      *                    KUCF010へ設定
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：受注数量ゼロの明細を例外として弾く処理を追加
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT JCF-FILE
+             ASSIGN TO EXTERNAL JCF
+               FILE STATUS IS WK-JCF-FILE-ERR.
+           SELECT ITF-FILE
+             ASSIGN TO EXTERNAL ITF
+               FILE STATUS IS WK-ITF-FILE-ERR.
+           SELECT SHO-FILE
+             ASSIGN TO EXTERNAL SHO
+               ORGANIZATION INDEXED
+               RECORD KEY IS CFSHO-SHOHIN-NO
+               FILE STATUS IS WK-SHO-FILE-ERR.
+           SELECT PRH-FILE
+             ASSIGN TO EXTERNAL PRH
+               FILE STATUS IS WK-PRH-FILE-ERR.
+           SELECT TOK-FILE
+             ASSIGN TO EXTERNAL TOK
+               FILE STATUS IS WK-TOK-FILE-ERR.
+           SELECT EXF-FILE
+             ASSIGN TO EXTERNAL EXF
+               FILE STATUS IS WK-EXF-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  JCF-FILE.
+       01  JCF-REC.
+           COPY KJCF011.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY KUCF010.
+       FD  SHO-FILE.
+       01  SHO-REC.
+           COPY KCCFSHO.
+       FD  PRH-FILE.
+       01  PRH-REC.
+           COPY KCCFPRH.
+       FD  TOK-FILE.
+       01  TOK-REC.
+           COPY KCCFTOK.
+       FD  EXF-FILE.
+       01  EXF-REC                     PIC X(80).
+      *
+       WORKING-STORAGE                 SECTION.
+           COPY KSTDRC.
+       01  WK-JCF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-ITF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-SHO-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-PRH-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-TOK-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  JCF-END-FLG                 PIC X VALUE "N".
+       01  SHO-END-FLG                 PIC X VALUE "N".
+       01  PRH-END-FLG                 PIC X VALUE "N".
+       01  TOK-END-FLG                 PIC X VALUE "N".
+       01  JCF-CNT                     PIC 9(10) VALUE ZERO.
+       01  ITF-CNT                     PIC 9(10) VALUE ZERO.
+       01  EXF-CNT                     PIC 9(10) VALUE ZERO.
+      *
+      *件数照合
+       01  WK-HEADER-SEEN-FLG          PIC X VALUE "N".
+       01  WK-TRAILER-SEEN-FLG         PIC X VALUE "N".
+       01  WK-KENSU-HEADER             PIC 9(09) VALUE ZERO.
+      *
+      *商品マスタ突合用テーブル
+       01  WK-SHOHIN-TBL.
+           03  WK-SHOHIN-CNT           PIC 9(5) VALUE ZERO.
+           03  WK-SHOHIN-ENT           OCCURS 9999 TIMES
+                                       INDEXED BY WK-SHOHIN-IDX.
+             05  WK-SHOHIN-TBL-NO      PIC X(5).
+             05  WK-SHOHIN-TBL-MEI     PIC X(20).
+             05  WK-SHOHIN-TBL-TANKA   PIC S9(05)V9(2).
+             05  WK-SHOHIN-TBL-CURRENCY PIC X(3).
+       01  WK-SHOHIN-FOUND-FLG         PIC X(1).
+      *
+      *商品単価履歴突合用テーブル
+       01  WK-PRH-TBL.
+           03  WK-PRH-CNT              PIC 9(5) VALUE ZERO.
+           03  WK-PRH-ENT              OCCURS 9999 TIMES.
+             05  WK-PRH-TBL-NO         PIC X(5).
+             05  WK-PRH-TBL-EFFDATE    PIC 9(8).
+             05  WK-PRH-TBL-TANKA      PIC S9(05)V9(2).
+       01  WK-PRH-SCAN-IDX             PIC 9(5) VALUE ZERO.
+       01  WK-ORDER-DATE8              PIC 9(8) VALUE ZERO.
+       01  WK-BEST-EFFDATE             PIC 9(8) VALUE ZERO.
+       01  WK-BEST-TANKA               PIC S9(05)V9(2) VALUE ZERO.
+       01  WK-BEST-CURRENCY-COD        PIC X(3) VALUE SPACE.
+      *
+      *得意先マスタ突合用テーブル（得意先名付加・与信限度額チェック）
+       01  WK-TOKU-TBL.
+           03  WK-TOKU-CNT             PIC 9(5) VALUE ZERO.
+           03  WK-TOKU-ENT             OCCURS 9999 TIMES
+                                       INDEXED BY WK-TOKU-IDX.
+             05  WK-TOKU-TBL-COD       PIC X(4).
+             05  WK-TOKU-TBL-MEI       PIC X(20).
+             05  WK-TOKU-TBL-LIMIT     PIC S9(09).
+             05  WK-TOKU-TBL-YYYYMM    PIC 9(6) VALUE ZERO.
+             05  WK-TOKU-TBL-KINGAKU   PIC S9(11) VALUE ZERO.
+       01  WK-TOKU-FOUND-FLG           PIC X(1).
+       01  WK-ORDER-YYYYMM             PIC 9(6) VALUE ZERO.
+       01  WK-OVER-LIMIT-FLG           PIC X(1).
+       01  WK-OVER-LIMIT-CNT           PIC 9(10) VALUE ZERO.
+       01  WK-ZERO-SURYO-CNT           PIC 9(10) VALUE ZERO.
+       01  WK-TRIAL-KINGAKU            PIC S9(11) VALUE ZERO.
+      *
+      *受注番号重複チェック用テーブル(JF011-JUCHU-NOは9(04)のため
+      *0000～9999の全値を直接添字として引く)
+       01  WK-JUCHU-SEEN-TBL.
+           03  WK-JUCHU-SEEN-ENT      PIC X(1) OCCURS 10000 TIMES
+                                       VALUE "N".
+       01  WK-JUCHU-SEEN-IDX          PIC 9(5) VALUE ZERO.
+       01  WK-DUP-FOUND-FLG           PIC X(1) VALUE "N".
+      *取消・変更対象の存在チェック用テーブル(ITF-FILEへ実際に書込
+      *まれた受注番号のみ"Y"とする。重複チェック用テーブルとは別に
+      *持ち、例外となった受注番号を取消対象として誤って許可しない)
+       01  WK-JUCHU-ACPT-TBL.
+           03  WK-JUCHU-ACPT-ENT      PIC X(1) OCCURS 10000 TIMES
+                                       VALUE "N".
+      *
+      *例外明細(商品マスタに該当なし、または受注番号重複)
+       01  WK-EXCEPTION.
+           03  FILLER                  PIC X(17) VALUE
+             "*** EXCEPTION ***".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-TOKU-COD         PIC X(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-JUCHU-NO         PIC 9(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-SHOHIN-NO        PIC X(5).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON           PIC X(40).
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL JCF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM030 START ***".
+           MOVE SPACE TO ITF-REC.
+      *
+           OPEN INPUT JCF-FILE.
+           IF WK-JCF-FILE-ERR = 00
+             OPEN OUTPUT ITF-FILE
+             IF WK-ITF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM030 ABEND NOT ITF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO JCF-END-FLG
+             END-IF
+           ELSE
+             DISPLAY "*** KUBM030 ABEND NOT JCF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO JCF-END-FLG
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             OPEN OUTPUT EXF-FILE
+             IF WK-EXF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM030 ABEND NOT EXF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO JCF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             PERFORM LOAD-SHOHIN-MASTER-RTN
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             PERFORM LOAD-PRICE-HISTORY-RTN
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             PERFORM LOAD-TOKUISAKI-MASTER-RTN
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             PERFORM READ-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ読込処理
+      ******************************************************************
+       LOAD-SHOHIN-MASTER-RTN          SECTION.
+           OPEN INPUT SHO-FILE.
+           IF WK-SHO-FILE-ERR = 00
+             MOVE "N" TO SHO-END-FLG
+             PERFORM READ-SHO-RTN
+             PERFORM LOAD-SHOHIN-RTN UNTIL SHO-END-FLG = "Y"
+             CLOSE SHO-FILE
+           ELSE
+             DISPLAY "*** KUBM030 ABEND NOT SHO-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO JCF-END-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ一件読込処理
+      ******************************************************************
+       READ-SHO-RTN                    SECTION.
+           READ SHO-FILE
+             AT END
+               MOVE "Y" TO SHO-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタテーブル格納処理
+      ******************************************************************
+       LOAD-SHOHIN-RTN                 SECTION.
+           ADD 1 TO WK-SHOHIN-CNT.
+           SET WK-SHOHIN-IDX TO WK-SHOHIN-CNT.
+           MOVE CFSHO-SHOHIN-NO TO WK-SHOHIN-TBL-NO (WK-SHOHIN-IDX).
+           MOVE CFSHO-SHOHIN-MEI TO WK-SHOHIN-TBL-MEI (WK-SHOHIN-IDX).
+           MOVE CFSHO-TANKA TO WK-SHOHIN-TBL-TANKA (WK-SHOHIN-IDX).
+           MOVE CFSHO-CURRENCY-COD
+             TO WK-SHOHIN-TBL-CURRENCY (WK-SHOHIN-IDX).
+           PERFORM READ-SHO-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品単価履歴読込処理
+      ******************************************************************
+       LOAD-PRICE-HISTORY-RTN          SECTION.
+           OPEN INPUT PRH-FILE.
+           IF WK-PRH-FILE-ERR = 00
+             MOVE "N" TO PRH-END-FLG
+             PERFORM READ-PRH-RTN
+             PERFORM LOAD-PRH-RTN UNTIL PRH-END-FLG = "Y"
+             CLOSE PRH-FILE
+           ELSE
+      *      単価履歴ファイルが存在しない場合はテーブル0件のまま継続
+      *      し、全件CFSHO-TANKA(現行単価)で処理する
+             CONTINUE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品単価履歴一件読込処理
+      ******************************************************************
+       READ-PRH-RTN                    SECTION.
+           READ PRH-FILE
+             AT END
+               MOVE "Y" TO PRH-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品単価履歴テーブル格納処理
+      ******************************************************************
+       LOAD-PRH-RTN                     SECTION.
+           ADD 1 TO WK-PRH-CNT.
+           MOVE CFPRH-SHOHIN-NO TO WK-PRH-TBL-NO (WK-PRH-CNT).
+           MOVE CFPRH-EFF-DATE TO WK-PRH-TBL-EFFDATE (WK-PRH-CNT).
+           MOVE CFPRH-TANKA TO WK-PRH-TBL-TANKA (WK-PRH-CNT).
+           PERFORM READ-PRH-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ読込処理
+      ******************************************************************
+       LOAD-TOKUISAKI-MASTER-RTN       SECTION.
+           OPEN INPUT TOK-FILE.
+           IF WK-TOK-FILE-ERR = 00
+             MOVE "N" TO TOK-END-FLG
+             PERFORM READ-TOK-RTN
+             PERFORM LOAD-TOK-RTN UNTIL TOK-END-FLG = "Y"
+             CLOSE TOK-FILE
+           ELSE
+      *      得意先マスタが存在しない場合はテーブル0件のまま継続し、
+      *      得意先名は付加せず与信チェックも行わない
+             CONTINUE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ一件読込処理
+      ******************************************************************
+       READ-TOK-RTN                    SECTION.
+           READ TOK-FILE
+             AT END
+               MOVE "Y" TO TOK-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタテーブル格納処理
+      ******************************************************************
+       LOAD-TOK-RTN                    SECTION.
+           IF CFTOK-ACTIVE
+             ADD 1 TO WK-TOKU-CNT
+             SET WK-TOKU-IDX TO WK-TOKU-CNT
+             MOVE CFTOK-TOKU-COD TO WK-TOKU-TBL-COD (WK-TOKU-IDX)
+             MOVE CFTOK-TOKU-MEI TO WK-TOKU-TBL-MEI (WK-TOKU-IDX)
+             MOVE CFTOK-CREDIT-LIMIT TO WK-TOKU-TBL-LIMIT (WK-TOKU-IDX)
+           END-IF.
+           PERFORM READ-TOK-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    読み込み処理
+      ******************************************************************
+       READ-RTN                        SECTION.
+           READ JCF-FILE
+             AT END
+               MOVE "Y" TO JCF-END-FLG
+             NOT AT END
+               ADD 1 TO JCF-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理（ヘッダ／受注データ／トレイラーの振り分け）
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           EVALUATE TRUE
+             WHEN JF011-HEADER-REC
+               PERFORM READ-HEADER-RTN
+             WHEN JF011-TRAILER-REC
+               PERFORM READ-TRAILER-RTN
+             WHEN JF011-SALE-REC
+               PERFORM WRITE-JUCHU-RTN
+             WHEN JF011-RETURN-REC
+               PERFORM WRITE-JUCHU-RTN
+             WHEN JF011-AMEND-REC
+               PERFORM WRITE-AMEND-RTN
+             WHEN OTHER
+               PERFORM WRITE-EXCEPTION-BADKBN-RTN
+           END-EVALUATE.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    ヘッダ読込処理
+      ******************************************************************
+       READ-HEADER-RTN                 SECTION.
+           MOVE "Y" TO WK-HEADER-SEEN-FLG.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    トレイラー読込処理（受注データ件数の保存）
+      ******************************************************************
+       READ-TRAILER-RTN                SECTION.
+           MOVE "Y" TO WK-TRAILER-SEEN-FLG.
+           MOVE JF011-JUCHU-KENSU TO WK-KENSU-HEADER.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    受注データ抽出処理（KUCF010形式への変換・名称/単価付加）
+      ******************************************************************
+       WRITE-JUCHU-RTN                 SECTION.
+           MOVE JF011-DATA-KBN TO UF010-DATA-KBN.
+           MOVE JF011-JUCHU-NO TO UF010-JUCHU-NO.
+           MOVE JF011-JUCHU-YY TO UF010-JUCHU-YY.
+           MOVE JF011-JUCHU-MM TO UF010-JUCHU-MM.
+           MOVE JF011-JUCHU-DD TO UF010-JUCHU-DD.
+           MOVE JF011-TOKU-COD TO UF010-TOKU-COD.
+      *    得意先マスタ未該当時は得意先名を設定せず、与信チェックも
+      *    行わない（マスタ未整備時でも受注抽出自体は継続する）
+           MOVE SPACE TO UF010-TOKU-MEI.
+           MOVE JF011-SHOHIN-NO TO UF010-SHOHIN-NO.
+           MOVE JF011-SURYO TO UF010-SURYO.
+      *
+           PERFORM CHECK-DUP-JUCHU-RTN.
+           IF WK-DUP-FOUND-FLG = "Y"
+             MOVE "DUPLICATE JUCHU-NO WITHIN BATCH" TO WK-EXC-REASON
+             PERFORM WRITE-EXCEPTION-RTN
+           ELSE
+      *      数量ゼロの明細はそのまま転記せず例外とする（単価・金額が
+      *      ゼロの行が得意先への印刷物に載ってしまうのを防ぐ）
+             IF JF011-SURYO = ZERO
+               MOVE "ZERO QUANTITY JUCHU-DATA RECORD" TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+               ADD 1 TO WK-ZERO-SURYO-CNT
+             ELSE
+               PERFORM FIND-SHOHIN-RTN
+               IF WK-SHOHIN-FOUND-FLG = "Y"
+                 MOVE WK-SHOHIN-TBL-MEI (WK-SHOHIN-IDX)
+                   TO UF010-SHOHIN-MEI
+                 PERFORM FIND-PRICE-RTN
+                 MOVE WK-BEST-TANKA TO UF010-TANKA
+                 COMPUTE UF010-KINGAKU = UF010-TANKA * UF010-SURYO
+      *          海外得意先分はJF011側に通貨コードが設定されているため
+      *          それを優先し、無ければ商品マスタの通貨を適用する
+                 IF JF011-CURRENCY-COD NOT = SPACE
+                   MOVE JF011-CURRENCY-COD TO UF010-CURRENCY-COD
+                 ELSE
+                   MOVE WK-BEST-CURRENCY-COD TO UF010-CURRENCY-COD
+                 END-IF
+                 PERFORM FIND-TOKU-RTN
+                 IF WK-TOKU-FOUND-FLG = "Y"
+                   MOVE WK-TOKU-TBL-MEI (WK-TOKU-IDX) TO UF010-TOKU-MEI
+                   PERFORM CHECK-CREDIT-LIMIT-RTN
+                 ELSE
+                   MOVE "N" TO WK-OVER-LIMIT-FLG
+                 END-IF
+      *          得意先マスタが未整備(WK-TOKU-CNT=0)の場合は従来どおり
+      *          名称なしで継続するが、マスタがある状態でコードが該当
+      *          しない場合は商品番号未該当と同様に例外へ回す
+                 IF WK-TOKU-FOUND-FLG = "N" AND WK-TOKU-CNT > 0
+                   MOVE "TOKU-COD NOT FOUND IN CUSTOMER MASTER"
+                     TO WK-EXC-REASON
+                   PERFORM WRITE-EXCEPTION-RTN
+                 ELSE
+                   IF WK-OVER-LIMIT-FLG = "Y"
+                     MOVE "CUSTOMER OVER CREDIT LIMIT FOR MONTH"
+                       TO WK-EXC-REASON
+                     PERFORM WRITE-EXCEPTION-RTN
+                     ADD 1 TO WK-OVER-LIMIT-CNT
+                   ELSE
+                     WRITE ITF-REC
+                     ADD 1 TO ITF-CNT
+                     MOVE "Y" TO WK-JUCHU-ACPT-ENT (WK-JUCHU-SEEN-IDX)
+                   END-IF
+                 END-IF
+               ELSE
+                 MOVE "SHOHIN-NO NOT FOUND IN PRODUCT MASTER"
+                   TO WK-EXC-REASON
+                 PERFORM WRITE-EXCEPTION-RTN
+               END-IF
+             END-IF
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    受注取消・変更処理（元受注番号が実際にITF-FILEへ書込まれて
+      *    いる場合のみKUCF010形式で転記し、例外で却下された受注番号
+      *    や未使用の受注番号を参照する場合は例外とする）
+      ******************************************************************
+       WRITE-AMEND-RTN                  SECTION.
+           MOVE "2" TO UF010-DATA-KBN.
+           MOVE JF011-AMEND-REF-JUCHU-NO TO UF010-JUCHU-NO.
+           MOVE JF011-AMEND-DATE TO UF010-JUCHU-DATE.
+           MOVE SPACE TO UF010-TOKU-COD.
+           MOVE SPACE TO UF010-TOKU-MEI.
+           MOVE SPACE TO UF010-SHOHIN-NO.
+           MOVE SPACE TO UF010-SHOHIN-MEI.
+           MOVE ZERO TO UF010-TANKA.
+           MOVE SPACE TO UF010-CURRENCY-COD.
+           MOVE JF011-AMEND-NEW-SURYO TO UF010-SURYO.
+           MOVE JF011-AMEND-ACTION TO UF010-AMEND-ACTION.
+      *
+           COMPUTE WK-JUCHU-SEEN-IDX = JF011-AMEND-REF-JUCHU-NO + 1.
+           IF WK-JUCHU-ACPT-ENT (WK-JUCHU-SEEN-IDX) NOT = "Y"
+             MOVE "AMEND/CANCEL REFERENCES UNKNOWN JUCHU-NO"
+               TO WK-EXC-REASON
+             PERFORM WRITE-EXCEPTION-RTN
+           ELSE
+             WRITE ITF-REC
+             ADD 1 TO ITF-CNT
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    データ区分不正処理（"1"=売上/"9"=返品以外のコード）
+      ******************************************************************
+       WRITE-EXCEPTION-BADKBN-RTN       SECTION.
+           MOVE "INVALID JF011-DATA-KBN CODE" TO WK-EXC-REASON.
+           PERFORM WRITE-EXCEPTION-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    受注番号重複チェック処理（バッチ内での二重計上防止）
+      ******************************************************************
+       CHECK-DUP-JUCHU-RTN              SECTION.
+           COMPUTE WK-JUCHU-SEEN-IDX = JF011-JUCHU-NO + 1.
+           IF WK-JUCHU-SEEN-ENT (WK-JUCHU-SEEN-IDX) = "Y"
+             MOVE "Y" TO WK-DUP-FOUND-FLG
+           ELSE
+             MOVE "N" TO WK-DUP-FOUND-FLG
+             MOVE "Y" TO WK-JUCHU-SEEN-ENT (WK-JUCHU-SEEN-IDX)
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ検索処理
+      ******************************************************************
+       FIND-SHOHIN-RTN                 SECTION.
+           MOVE "N" TO WK-SHOHIN-FOUND-FLG.
+           IF WK-SHOHIN-CNT > 0
+             SET WK-SHOHIN-IDX TO 1
+             SEARCH WK-SHOHIN-ENT
+               AT END
+                 MOVE "N" TO WK-SHOHIN-FOUND-FLG
+               WHEN WK-SHOHIN-TBL-NO (WK-SHOHIN-IDX) = JF011-SHOHIN-NO
+                 MOVE "Y" TO WK-SHOHIN-FOUND-FLG
+             END-SEARCH
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    単価履歴検索処理（受注日以前で最も新しい単価を採用）
+      ******************************************************************
+       FIND-PRICE-RTN                  SECTION.
+           MOVE WK-SHOHIN-TBL-TANKA (WK-SHOHIN-IDX) TO WK-BEST-TANKA.
+      *    単価履歴(KCCFPRH)には通貨コードが無いため、採用単価が履歴
+      *    側に切り替わっても通貨は商品マスタのものを引き続き使う
+           MOVE WK-SHOHIN-TBL-CURRENCY (WK-SHOHIN-IDX)
+             TO WK-BEST-CURRENCY-COD.
+           MOVE ZERO TO WK-BEST-EFFDATE.
+           MOVE JF011-JUCHU-DATE TO WK-ORDER-DATE8.
+      *
+           MOVE 1 TO WK-PRH-SCAN-IDX.
+           PERFORM FIND-PRICE-SCAN-RTN
+             UNTIL WK-PRH-SCAN-IDX > WK-PRH-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    単価履歴一件分の比較処理
+      ******************************************************************
+       FIND-PRICE-SCAN-RTN              SECTION.
+           IF WK-PRH-TBL-NO (WK-PRH-SCAN-IDX) = JF011-SHOHIN-NO
+             AND WK-PRH-TBL-EFFDATE (WK-PRH-SCAN-IDX) <= WK-ORDER-DATE8
+             AND WK-PRH-TBL-EFFDATE (WK-PRH-SCAN-IDX) >= WK-BEST-EFFDATE
+             MOVE WK-PRH-TBL-EFFDATE (WK-PRH-SCAN-IDX)
+               TO WK-BEST-EFFDATE
+             MOVE WK-PRH-TBL-TANKA (WK-PRH-SCAN-IDX) TO WK-BEST-TANKA
+           END-IF.
+           ADD 1 TO WK-PRH-SCAN-IDX.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ検索処理
+      ******************************************************************
+       FIND-TOKU-RTN                    SECTION.
+           MOVE "N" TO WK-TOKU-FOUND-FLG.
+           IF WK-TOKU-CNT > 0
+             SET WK-TOKU-IDX TO 1
+             SEARCH WK-TOKU-ENT
+               AT END
+                 MOVE "N" TO WK-TOKU-FOUND-FLG
+               WHEN WK-TOKU-TBL-COD (WK-TOKU-IDX) = JF011-TOKU-COD
+                 MOVE "Y" TO WK-TOKU-FOUND-FLG
+             END-SEARCH
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    月間与信限度額チェック処理（JF011-TOKU-COD・受注年月単位に
+      *    売上金額を積み上げ、返品は減算する）
+      ******************************************************************
+       CHECK-CREDIT-LIMIT-RTN           SECTION.
+           COMPUTE WK-ORDER-YYYYMM = JF011-JUCHU-YY * 100
+                                    + JF011-JUCHU-MM.
+           IF WK-TOKU-TBL-YYYYMM (WK-TOKU-IDX) NOT = WK-ORDER-YYYYMM
+             MOVE WK-ORDER-YYYYMM TO WK-TOKU-TBL-YYYYMM (WK-TOKU-IDX)
+             MOVE ZERO TO WK-TOKU-TBL-KINGAKU (WK-TOKU-IDX)
+           END-IF.
+      *
+      *    限度額判定は仮計上額(WK-TRIAL-KINGAKU)で行い、判定に通った
+      *    ときだけWK-TOKU-TBL-KINGAKUへ確定する。超過で却下した受注の
+      *    金額を確定させてしまうと、その分が翌月まで残ってしまい以降
+      *    の正常な受注まで誤って超過判定されてしまうため
+           IF JF011-RETURN-REC
+             COMPUTE WK-TRIAL-KINGAKU =
+               WK-TOKU-TBL-KINGAKU (WK-TOKU-IDX) - UF010-KINGAKU
+           ELSE
+             COMPUTE WK-TRIAL-KINGAKU =
+               WK-TOKU-TBL-KINGAKU (WK-TOKU-IDX) + UF010-KINGAKU
+           END-IF.
+      *
+           IF WK-TRIAL-KINGAKU > WK-TOKU-TBL-LIMIT (WK-TOKU-IDX)
+             MOVE "Y" TO WK-OVER-LIMIT-FLG
+           ELSE
+             MOVE "N" TO WK-OVER-LIMIT-FLG
+             MOVE WK-TRIAL-KINGAKU TO WK-TOKU-TBL-KINGAKU (WK-TOKU-IDX)
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    例外出力処理（商品マスタ/得意先マスタに該当なし、受注番号
+      *    重複、または取消・変更対象の受注番号が見つからない場合）
+      ******************************************************************
+       WRITE-EXCEPTION-RTN              SECTION.
+      *    取消・変更(JF011-AMEND-REC)はJF011-DATAが受注明細とは別の
+      *    レイアウト(JF011-AMEND-DATA)で再定義されているため、
+      *    JF011-TOKU-COD／JF011-SHOHIN-NOをそのまま転記すると取消・
+      *    変更データのバイトを受注データとして読んでしまう。取消・
+      *    変更の例外は元受注番号のみを設定し、得意先コード・商品番号
+      *    は未設定のままとする
+           IF JF011-AMEND-REC
+             MOVE SPACE TO WK-EXC-TOKU-COD
+             MOVE JF011-AMEND-REF-JUCHU-NO TO WK-EXC-JUCHU-NO
+             MOVE SPACE TO WK-EXC-SHOHIN-NO
+           ELSE
+             MOVE JF011-TOKU-COD TO WK-EXC-TOKU-COD
+             MOVE JF011-JUCHU-NO TO WK-EXC-JUCHU-NO
+             MOVE JF011-SHOHIN-NO TO WK-EXC-SHOHIN-NO
+           END-IF.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理（ヘッダ・トレイラーの有無とトレイラー件数の照合）
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           CLOSE JCF-FILE.
+           IF WK-ITF-FILE-ERR = 00
+             CLOSE ITF-FILE
+           END-IF.
+           IF WK-EXF-FILE-ERR = 00
+             CLOSE EXF-FILE
+           END-IF.
+      *
+           IF WK-TRAILER-SEEN-FLG = "N"
+             DISPLAY "*** KUBM030 ABEND NO TRAILER RECORD"
+             MOVE RC-ABEND TO RETURN-CODE
+           ELSE
+             IF WK-KENSU-HEADER NOT = ITF-CNT + EXF-CNT
+               DISPLAY "*** KUBM030 ABEND KENSU MISMATCH HEADER="
+                 WK-KENSU-HEADER " ACTUAL=" ITF-CNT " + " EXF-CNT
+               MOVE RC-ABEND TO RETURN-CODE
+             END-IF
+           END-IF.
+      *
+           DISPLAY "*** KUBM030 JCF=" JCF-CNT.
+           DISPLAY "*** KUBM030 ITF=" ITF-CNT.
+           DISPLAY "*** KUBM030 EXF=" EXF-CNT.
+           DISPLAY "*** KUBM030 OVER-LIMIT=" WK-OVER-LIMIT-CNT.
+           DISPLAY "*** KUBM030 ZERO-SURYO=" WK-ZERO-SURYO-CNT.
+           DISPLAY "*** KUBM030 END ***".
+       EXI.
+           EXIT.
