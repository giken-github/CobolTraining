@@ -0,0 +1,413 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM060.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：受注
+      *    プログラム名　：商品別前年同月比較表作成
+      *    作成日/作成者 ：２０２６年０８月０９日　システム技研
+      ******************************************************************
+      *    今年の受注データ(JCF-FILE)と、KUBM050がアーカイブした過去
+      *    の受注データ(ACF-FILE)をJF011-SHOHIN-NOと月で対応させ、
+      *    商品別・月別の受注数量を前年同月と比較して増減率を印刷する。
+      *    対象年度は環境変数KUBM060-THIS-YEARで指定（未指定なら実行
+      *    日の年）。前年はその１年前として自動的に決まる。
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT JCF-FILE
+             ASSIGN TO EXTERNAL JCF
+               FILE STATUS IS WK-JCF-FILE-ERR.
+           SELECT ACF-FILE
+             ASSIGN TO EXTERNAL ACF
+               FILE STATUS IS WK-ACF-FILE-ERR.
+           SELECT CMF-FILE
+             ASSIGN TO EXTERNAL CMF
+               FILE STATUS IS WK-CMF-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  JCF-FILE.
+       01  JCF-REC.
+      *    KJCF011形式（ヘッダ・受注明細・トレイラー）の今年分データ。
+           COPY KJCF011.
+       FD  ACF-FILE.
+      *    KUBM050が書き出したアーカイブ（受注明細のみ、ヘッダ・
+      *    トレイラーは含まない）。KJCF011の受注データ部と同一の
+      *    レイアウトだが、JCF-FILEと同時にCOPY KJCF011すると項目名
+      *    が重複するため、項目名を独自に定義する。
+       01  ACF-REC.
+           03  ACF-DATA-KBN                PIC X(01).
+             88  ACF-SALE-REC              VALUE "1".
+             88  ACF-RETURN-REC            VALUE "9".
+           03  FILLER                      PIC X(01).
+           03  ACF-JUCHU-NO                PIC 9(04).
+           03  FILLER                      PIC X(01).
+           03  ACF-JUCHU-DATE.
+             05  ACF-JUCHU-YY              PIC 9(04).
+             05  ACF-JUCHU-MM              PIC 9(02).
+             05  ACF-JUCHU-DD              PIC 9(02).
+           03  FILLER                      PIC X(01).
+           03  ACF-TOKU-COD                PIC X(04).
+           03  FILLER                      PIC X(01).
+           03  ACF-SHOHIN-NO                PIC X(05).
+           03  FILLER                      PIC X(01).
+           03  ACF-SURYO                    PIC 9(05).
+           03  FILLER                      PIC X(01).
+           03  ACF-CURRENCY-COD             PIC X(03).
+           03  FILLER                      PIC X(14).
+       FD  CMF-FILE.
+       01  CMF-REC                     PIC X(80).
+      *
+       WORKING-STORAGE                 SECTION.
+           COPY KSTDRC.
+       01  WK-JCF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-ACF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-CMF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  JCF-END-FLG                 PIC X VALUE "Y".
+       01  ACF-END-FLG                 PIC X VALUE "Y".
+       01  JCF-CNT                     PIC 9(10) VALUE ZERO.
+       01  ACF-CNT                     PIC 9(10) VALUE ZERO.
+       01  CMF-CNT                     PIC 9(10) VALUE ZERO.
+      *
+      *対象年度（環境変数KUBM060-THIS-YEARで指定、未指定なら実行日の
+      *年）。前年はその1年前として自動的に決まる
+       01  WK-THIS-YEAR                PIC 9(4) VALUE ZERO.
+       01  WK-LAST-YEAR                PIC 9(4) VALUE ZERO.
+      *
+      *商品別・月別の今年・前年受注数量突合用テーブル
+       01  WK-CMP-TBL.
+           03  WK-CMP-CNT              PIC 9(5) VALUE ZERO.
+           03  WK-CMP-ENT  OCCURS 9999 TIMES
+                                       INDEXED BY WK-CMP-IDX.
+             05  WK-CMP-SHOHIN-NO      PIC X(5).
+             05  WK-CMP-MM             PIC 9(2).
+             05  WK-CMP-TY-SURYO       PIC S9(9) VALUE ZERO.
+             05  WK-CMP-LY-SURYO       PIC S9(9) VALUE ZERO.
+       01  WK-CMP-FOUND                PIC X(1).
+       01  WK-NET-SURYO                PIC S9(9).
+      *
+      *増減率計算用（前年数量ゼロのときは計算不能として"N/A"を出す）
+       01  WK-GROWTH-PCT                PIC S9(3)V9(1).
+       01  WK-GROWTH-EDIT               PIC +ZZ9.9.
+      *
+      *見出し行
+       01  WK-TITLE.
+           03  FILLER                  PIC X(08) VALUE SPACE.
+           03  FILLER                  PIC X(46) VALUE
+             "受注データ 商品別前年同月比較表".
+      *
+       01  WK-HEADING.
+           03  FILLER                  PIC X(06) VALUE SPACE.
+           03  FILLER                  PIC X(12) VALUE "商品番号".
+           03  FILLER                  PIC X(06) VALUE SPACE.
+           03  FILLER                  PIC X(03) VALUE "月".
+           03  FILLER                  PIC X(06) VALUE SPACE.
+           03  FILLER                  PIC X(12) VALUE "今年数量".
+           03  FILLER                  PIC X(04) VALUE SPACE.
+           03  FILLER                  PIC X(12) VALUE "前年数量".
+           03  FILLER                  PIC X(04) VALUE SPACE.
+           03  FILLER                  PIC X(09) VALUE "増減率".
+      *
+      *比較明細行
+       01  WK-CMP-LINE.
+           03  WK-CL-SHOHIN-NO          PIC X(5).
+           03  FILLER                   PIC X(9) VALUE SPACE.
+           03  WK-CL-MM                 PIC Z9.
+           03  FILLER                   PIC X(8) VALUE SPACE.
+           03  WK-CL-TY-SURYO           PIC ---,---,--9.
+           03  FILLER                   PIC X(3) VALUE SPACE.
+           03  WK-CL-LY-SURYO           PIC ---,---,--9.
+           03  FILLER                   PIC X(3) VALUE SPACE.
+           03  WK-CL-GROWTH             PIC X(8).
+      *
+      *実行履歴(RUNHIST)記録用
+           COPY KRUNHIS-PARAMS.
+       01  WK-RUNHIS-START-DATE        PIC 9(08) VALUE ZERO.
+       01  WK-RUNHIS-START-TIME        PIC 9(06) VALUE ZERO.
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-JCF-RTN UNTIL JCF-END-FLG = "Y".
+           PERFORM MAIN-ACF-RTN UNTIL ACF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM060 START ***".
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WK-RUNHIS-START-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WK-RUNHIS-START-TIME.
+      *
+      *    対象年度判定（環境変数、未指定なら実行日の年を今年とする）
+           DISPLAY "KUBM060-THIS-YEAR" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-THIS-YEAR FROM ENVIRONMENT-VALUE.
+           IF WK-THIS-YEAR = ZERO
+             MOVE FUNCTION CURRENT-DATE (1:4) TO WK-THIS-YEAR
+           END-IF.
+           COMPUTE WK-LAST-YEAR = WK-THIS-YEAR - 1.
+           DISPLAY "*** KUBM060 YEARS=" WK-LAST-YEAR "/" WK-THIS-YEAR.
+      *
+           OPEN INPUT JCF-FILE.
+           IF WK-JCF-FILE-ERR = 00
+             MOVE "N" TO JCF-END-FLG
+           ELSE
+             DISPLAY "*** KUBM060 ABEND NOT JCF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+           END-IF.
+      *
+           IF JCF-END-FLG = "N"
+             OPEN INPUT ACF-FILE
+             IF WK-ACF-FILE-ERR = 00
+               MOVE "N" TO ACF-END-FLG
+             ELSE
+               DISPLAY "*** KUBM060 ABEND NOT ACF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO JCF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF JCF-END-FLG = "N"
+             OPEN OUTPUT CMF-FILE
+             IF WK-CMF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM060 ABEND NOT CMF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO JCF-END-FLG
+               MOVE "Y" TO ACF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF JCF-END-FLG = "N"
+             PERFORM READ-JCF-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    今年データ読込処理
+      ******************************************************************
+       READ-JCF-RTN                    SECTION.
+           READ JCF-FILE
+             AT END
+               MOVE "Y" TO JCF-END-FLG
+             NOT AT END
+               ADD 1 TO JCF-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    今年データ積上げ処理（対象年度の受注・返品明細のみ対象）
+      ******************************************************************
+       MAIN-JCF-RTN                    SECTION.
+           IF (JF011-SALE-REC OR JF011-RETURN-REC)
+               AND JF011-JUCHU-YY = WK-THIS-YEAR
+             PERFORM TALLY-TY-RTN
+           END-IF.
+      *
+           PERFORM READ-JCF-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    今年分・商品別月別数量積上げ処理
+      ******************************************************************
+       TALLY-TY-RTN                    SECTION.
+           IF JF011-RETURN-REC
+             COMPUTE WK-NET-SURYO = JF011-SURYO * ( - 1 )
+           ELSE
+             MOVE JF011-SURYO TO WK-NET-SURYO
+           END-IF.
+      *
+           PERFORM FIND-CMP-RTN-TY.
+           COMPUTE WK-CMP-TY-SURYO (WK-CMP-IDX) =
+             WK-CMP-TY-SURYO (WK-CMP-IDX) + WK-NET-SURYO.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    比較テーブル検索／新規登録処理（今年データ用、
+      *    JF011-SHOHIN-NO/JF011-JUCHU-MMをキーとする）
+      ******************************************************************
+       FIND-CMP-RTN-TY                 SECTION.
+           MOVE "N" TO WK-CMP-FOUND.
+           IF WK-CMP-CNT > 0
+             SET WK-CMP-IDX TO 1
+             SEARCH WK-CMP-ENT
+               AT END
+                 CONTINUE
+               WHEN WK-CMP-SHOHIN-NO (WK-CMP-IDX) = JF011-SHOHIN-NO
+                   AND WK-CMP-MM (WK-CMP-IDX) = JF011-JUCHU-MM
+                 MOVE "Y" TO WK-CMP-FOUND
+             END-SEARCH
+           END-IF.
+           IF WK-CMP-FOUND = "N"
+             ADD 1 TO WK-CMP-CNT
+             SET WK-CMP-IDX TO WK-CMP-CNT
+             MOVE JF011-SHOHIN-NO TO WK-CMP-SHOHIN-NO (WK-CMP-IDX)
+             MOVE JF011-JUCHU-MM TO WK-CMP-MM (WK-CMP-IDX)
+             MOVE ZERO TO WK-CMP-TY-SURYO (WK-CMP-IDX)
+             MOVE ZERO TO WK-CMP-LY-SURYO (WK-CMP-IDX)
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    前年データ読込処理
+      ******************************************************************
+       READ-ACF-RTN                    SECTION.
+           READ ACF-FILE
+             AT END
+               MOVE "Y" TO ACF-END-FLG
+             NOT AT END
+               ADD 1 TO ACF-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    前年データ積上げ処理（対象年度の前年分の受注・返品明細の
+      *    みを対象とする）
+      ******************************************************************
+       MAIN-ACF-RTN                    SECTION.
+           IF (ACF-SALE-REC OR ACF-RETURN-REC)
+               AND ACF-JUCHU-YY = WK-LAST-YEAR
+             PERFORM TALLY-LY-RTN
+           END-IF.
+      *
+           PERFORM READ-ACF-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    前年分・商品別月別数量積上げ処理
+      ******************************************************************
+       TALLY-LY-RTN                    SECTION.
+           IF ACF-RETURN-REC
+             COMPUTE WK-NET-SURYO = ACF-SURYO * ( - 1 )
+           ELSE
+             MOVE ACF-SURYO TO WK-NET-SURYO
+           END-IF.
+      *
+           PERFORM FIND-CMP-RTN-LY.
+           COMPUTE WK-CMP-LY-SURYO (WK-CMP-IDX) =
+             WK-CMP-LY-SURYO (WK-CMP-IDX) + WK-NET-SURYO.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    比較テーブル検索／新規登録処理（前年データ用、
+      *    ACF-SHOHIN-NO/ACF-JUCHU-MMをキーとする）
+      ******************************************************************
+       FIND-CMP-RTN-LY                 SECTION.
+           MOVE "N" TO WK-CMP-FOUND.
+           IF WK-CMP-CNT > 0
+             SET WK-CMP-IDX TO 1
+             SEARCH WK-CMP-ENT
+               AT END
+                 CONTINUE
+               WHEN WK-CMP-SHOHIN-NO (WK-CMP-IDX) = ACF-SHOHIN-NO
+                   AND WK-CMP-MM (WK-CMP-IDX) = ACF-JUCHU-MM
+                 MOVE "Y" TO WK-CMP-FOUND
+             END-SEARCH
+           END-IF.
+           IF WK-CMP-FOUND = "N"
+             ADD 1 TO WK-CMP-CNT
+             SET WK-CMP-IDX TO WK-CMP-CNT
+             MOVE ACF-SHOHIN-NO TO WK-CMP-SHOHIN-NO (WK-CMP-IDX)
+             MOVE ACF-JUCHU-MM TO WK-CMP-MM (WK-CMP-IDX)
+             MOVE ZERO TO WK-CMP-TY-SURYO (WK-CMP-IDX)
+             MOVE ZERO TO WK-CMP-LY-SURYO (WK-CMP-IDX)
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           IF WK-JCF-FILE-ERR = 00
+             CLOSE JCF-FILE
+           END-IF.
+           IF WK-ACF-FILE-ERR = 00
+             CLOSE ACF-FILE
+           END-IF.
+      *
+           IF WK-CMF-FILE-ERR = 00
+             PERFORM WRITE-REPORT-RTN
+             CLOSE CMF-FILE
+           END-IF.
+      *
+           DISPLAY "*** KUBM060 JCF=" JCF-CNT.
+           DISPLAY "*** KUBM060 ACF=" ACF-CNT.
+           DISPLAY "*** KUBM060 CMF=" CMF-CNT.
+           PERFORM WRITE-RUNHIST-RTN.
+           DISPLAY "*** KUBM060 END ***".
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    比較表印刷処理
+      ******************************************************************
+       WRITE-REPORT-RTN                SECTION.
+           MOVE WK-TITLE TO CMF-REC.
+           PERFORM WRITE-CMF-REC-RTN.
+           MOVE SPACE TO CMF-REC.
+           PERFORM WRITE-CMF-REC-RTN.
+           MOVE WK-HEADING TO CMF-REC.
+           PERFORM WRITE-CMF-REC-RTN.
+      *
+           IF WK-CMP-CNT > 0
+             PERFORM WRITE-CMP-LINE-RTN
+               VARYING WK-CMP-IDX FROM 1 BY 1
+               UNTIL WK-CMP-IDX > WK-CMP-CNT
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    比較明細一行出力処理（前年数量ゼロは増減率"N/A"とする）
+      ******************************************************************
+       WRITE-CMP-LINE-RTN               SECTION.
+           MOVE WK-CMP-SHOHIN-NO (WK-CMP-IDX) TO WK-CL-SHOHIN-NO.
+           MOVE WK-CMP-MM (WK-CMP-IDX) TO WK-CL-MM.
+           MOVE WK-CMP-TY-SURYO (WK-CMP-IDX) TO WK-CL-TY-SURYO.
+           MOVE WK-CMP-LY-SURYO (WK-CMP-IDX) TO WK-CL-LY-SURYO.
+      *
+           IF WK-CMP-LY-SURYO (WK-CMP-IDX) = ZERO
+             MOVE "N/A" TO WK-CL-GROWTH
+           ELSE
+             COMPUTE WK-GROWTH-PCT ROUNDED =
+               ((WK-CMP-TY-SURYO (WK-CMP-IDX) -
+                 WK-CMP-LY-SURYO (WK-CMP-IDX)) /
+                 WK-CMP-LY-SURYO (WK-CMP-IDX)) * 100
+             MOVE WK-GROWTH-PCT TO WK-GROWTH-EDIT
+             MOVE WK-GROWTH-EDIT TO WK-CL-GROWTH
+           END-IF.
+      *
+           MOVE WK-CMP-LINE TO CMF-REC.
+           PERFORM WRITE-CMF-REC-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    一件書込み処理
+      ******************************************************************
+       WRITE-CMF-REC-RTN                SECTION.
+           WRITE CMF-REC AFTER 1.
+           ADD 1 TO CMF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    実行履歴ファイル(RUNHIST)への記録
+      ******************************************************************
+       WRITE-RUNHIST-RTN                SECTION.
+           MOVE "KUBM060"              TO RUNHIS-PGM-ID.
+           MOVE WK-RUNHIS-START-DATE   TO RUNHIS-START-DATE.
+           MOVE WK-RUNHIS-START-TIME   TO RUNHIS-START-TIME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RUNHIS-END-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RUNHIS-END-TIME.
+           MOVE RETURN-CODE            TO RUNHIS-RTN-CODE.
+           MOVE 3                      TO RUNHIS-CNT-CNT.
+           MOVE "JCF"                  TO RUNHIS-CNT-LABEL (1).
+           MOVE JCF-CNT                TO RUNHIS-CNT-VALUE (1).
+           MOVE "ACF"                  TO RUNHIS-CNT-LABEL (2).
+           MOVE ACF-CNT                TO RUNHIS-CNT-VALUE (2).
+           MOVE "CMF"                  TO RUNHIS-CNT-LABEL (3).
+           MOVE CMF-CNT                TO RUNHIS-CNT-VALUE (3).
+           CALL "KRUNHIS" USING KRUNHIS-P1.
+           IF RUNHIS-ERR-YES
+             DISPLAY "*** KUBM060 WARNING RUNHIST WRITE FAILED"
+           END-IF.
+       EXI.
+           EXIT.
