@@ -0,0 +1,477 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM045.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：受注
+      *    プログラム名　：得意先別受注金額ロールアップ集計表
+      *    作成日/作成者 ：２０２６年０８月０９日　システム技研
+      ******************************************************************
+      *    KUBM040が作成する得意先別明細リストは1回分の実行（日次）
+      *    単位の明細と合計しか出力しないため、週次／月次の得意先別
+      *    請求金額を求めるには日々のリストを人手で積み上げる必要が
+      *    あった。本プログラムはKUBM040と同じ入力(ITF-FILE)を対象
+      *    期間(KUBM045-FROM-DATE～KUBM045-TO-DATE)で読み、WK-KEY-
+      *    TOKUCODをキーに期間内のKINGAKUを積み上げたロールアップ
+      *    集計表を作成する。
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT ITF-FILE
+             ASSIGN TO EXTERNAL ITF
+               FILE STATUS IS WK-ITF-FILE-ERR.
+           SELECT SHO-FILE
+             ASSIGN TO EXTERNAL SHO
+               ORGANIZATION INDEXED
+               RECORD KEY IS CFSHO-SHOHIN-NO
+               FILE STATUS IS WK-SHO-FILE-ERR.
+           SELECT ROF-FILE
+             ASSIGN TO EXTERNAL ROF
+               FILE STATUS IS WK-ROF-FILE-ERR.
+           SELECT EXF-FILE
+             ASSIGN TO EXTERNAL EXF
+               FILE STATUS IS WK-EXF-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY KUCF010.
+       FD  SHO-FILE.
+       01  SHO-REC.
+           COPY KCCFSHO.
+       FD  ROF-FILE.
+       01  ROF-REC                     PIC X(80).
+       FD  EXF-FILE.
+       01  EXF-REC                     PIC X(80).
+      *
+       WORKING-STORAGE                 SECTION.
+           COPY KSTDRC.
+       01  WK-ITF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-SHO-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-ROF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  ITF-END-FLG                 PIC X.
+       01  SHO-END-FLG                 PIC X.
+       01  ITF-CNT                     PIC 9(10) VALUE ZERO.
+       01  ROF-CNT                     PIC 9(10) VALUE ZERO.
+       01  EXF-CNT                     PIC 9(10) VALUE ZERO.
+       01  WK-TOKU-CNT                 PIC 9(10) VALUE ZERO.
+       01  WK-GASAN                    PIC S9(12).
+       01  WK-SOUGASAN                 PIC S9(12).
+       01  WK-GASAN-GYOSU              PIC 9(07).
+      *
+      *集計対象期間（環境変数で指定、未指定なら全件が対象）
+       01  WK-FROM-DATE                PIC 9(08) VALUE ZERO.
+       01  WK-TO-DATE                  PIC 9(08) VALUE 99999999.
+       01  WK-UF010-DATE-8.
+           03  WK-UF010-DATE-YY        PIC 9(04).
+           03  WK-UF010-DATE-MM        PIC 9(02).
+           03  WK-UF010-DATE-DD        PIC 9(02).
+       01  WK-PERIOD-SKIP              PIC X VALUE "N".
+      *
+      *キーブレイク
+       01  WK-KEY-TOKUCOD              PIC X(4) VALUE HIGH-VALUE.
+      *
+      *通貨コードチェック（得意先内・実行全体で異なる通貨が混在して
+      *合計金額に加算されることを防止する。KUBM040と同じ仕組み）
+       01  WK-KEY-CURRENCY-COD         PIC X(3) VALUE SPACE.
+       01  WK-CURRENCY-OK-FLG          PIC X(1).
+       01  WK-CURRENCY-MISMATCH-CNT    PIC 9(10) VALUE ZERO.
+      *
+      *見出し行
+       01  WK-TITLE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(57) VALUE
+             "受注データ 得意先別ロールアップ集計表".
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  FILLER                  PIC X(4) VALUE "FROM".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-TITLE-FROM           PIC 9(08).
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  FILLER                  PIC X(2) VALUE "TO".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-TITLE-TO             PIC 9(08).
+      *
+      *見出し行２
+       01  WK-SUBTITLE.
+           03  FILLER                  PIC X(18) VALUE
+             "得意先コード".
+           03  FILLER                  PIC X(6) VALUE SPACE.
+           03  FILLER                  PIC X(6) VALUE "件数".
+           03  FILLER                  PIC X(8) VALUE SPACE.
+           03  FILLER                  PIC X(18) VALUE
+             "期間合計金額".
+      *
+      *得意先ロールアップ行
+       01  WK-TOKU-ROLLUP.
+           03  WK-RU-TOKU-COD          PIC X(4).
+           03  FILLER                  PIC X(16) VALUE SPACE.
+           03  WK-RU-GYOSU             PIC ZZZ,ZZ9.
+           03  FILLER                  PIC X(8) VALUE SPACE.
+           03  WK-RU-KINGAKU           PIC ---,---,--9.
+      *
+      *総合計行
+       01  WK-SOUGOKEI.
+           03  FILLER                  PIC X(18) VALUE SPACE.
+           03  FILLER                  PIC X(23) VALUE
+             "■   総合計   ■".
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-SOUGOKEI-KINGAKU     PIC ---,---,--9.
+      *
+      *商品マスタ突合用テーブル
+       01  WK-SHOHIN-TBL.
+           03  WK-SHOHIN-CNT           PIC 9(5) VALUE ZERO.
+           03  WK-SHOHIN-ENT           OCCURS 9999 TIMES
+                                       INDEXED BY WK-SHOHIN-IDX.
+             05  WK-SHOHIN-TBL-NO      PIC X(5).
+       01  WK-SHOHIN-VALID             PIC X(1).
+      *
+      *例外リスト出力行
+       01  WK-EXCEPTION.
+           03  FILLER                  PIC X(17) VALUE
+             "*** EXCEPTION ***".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-TOKU-COD         PIC X(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-JUCHU-NO         PIC 9(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-SHOHIN-NO        PIC X(5).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON           PIC X(40).
+      *
+      *実行履歴(RUNHIST)記録用
+           COPY KRUNHIS-PARAMS.
+       01  WK-RUNHIS-START-DATE        PIC 9(08) VALUE ZERO.
+       01  WK-RUNHIS-START-TIME        PIC 9(06) VALUE ZERO.
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL ITF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM045 START ***".
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WK-RUNHIS-START-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WK-RUNHIS-START-TIME.
+           MOVE SPACE TO ROF-REC.
+           MOVE "Y" TO ITF-END-FLG.
+           MOVE ZERO TO WK-SOUGASAN.
+      *
+      *    集計対象期間判定（環境変数、未指定なら全件対象）
+           DISPLAY "KUBM045-FROM-DATE" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-FROM-DATE FROM ENVIRONMENT-VALUE.
+           IF WK-FROM-DATE = ZERO
+             MOVE ZERO TO WK-FROM-DATE
+           END-IF.
+           DISPLAY "KUBM045-TO-DATE" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-TO-DATE FROM ENVIRONMENT-VALUE.
+           IF WK-TO-DATE = ZERO
+             MOVE 99999999 TO WK-TO-DATE
+           END-IF.
+           DISPLAY "*** KUBM045 PERIOD=" WK-FROM-DATE "-" WK-TO-DATE.
+      *
+           OPEN INPUT ITF-FILE.
+           IF WK-ITF-FILE-ERR = 00
+             OPEN OUTPUT ROF-FILE
+             IF WK-ROF-FILE-ERR = 00
+               MOVE "N" TO ITF-END-FLG
+             ELSE
+               DISPLAY "*** KUBM045 ABEND NOT ROF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+             END-IF
+           ELSE
+             DISPLAY "*** KUBM045 ABEND NOT ITF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             OPEN OUTPUT EXF-FILE
+             IF WK-EXF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM045 ABEND NOT EXF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO ITF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             PERFORM LOAD-SHOHIN-MASTER-RTN
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             PERFORM WRITE-TITLE-RTN
+             PERFORM READ-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ読込処理
+      ******************************************************************
+       LOAD-SHOHIN-MASTER-RTN          SECTION.
+           OPEN INPUT SHO-FILE.
+           IF WK-SHO-FILE-ERR = 00
+             MOVE "N" TO SHO-END-FLG
+             PERFORM READ-SHO-RTN
+             PERFORM LOAD-SHOHIN-RTN UNTIL SHO-END-FLG = "Y"
+             CLOSE SHO-FILE
+           ELSE
+             DISPLAY "*** KUBM045 ABEND NOT SHO-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO ITF-END-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ一件読込処理
+      ******************************************************************
+       READ-SHO-RTN                    SECTION.
+           READ SHO-FILE
+             AT END
+               MOVE "Y" TO SHO-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタテーブル格納処理
+      ******************************************************************
+       LOAD-SHOHIN-RTN                 SECTION.
+           ADD 1 TO WK-SHOHIN-CNT.
+           SET WK-SHOHIN-IDX TO WK-SHOHIN-CNT.
+           MOVE CFSHO-SHOHIN-NO TO WK-SHOHIN-TBL-NO (WK-SHOHIN-IDX).
+           PERFORM READ-SHO-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    読み込み処理
+      ******************************************************************
+       READ-RTN                        SECTION.
+           READ ITF-FILE
+             AT END
+               MOVE "Y" TO ITF-END-FLG
+             NOT AT END
+               ADD 1 TO ITF-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理
+      *    取消・変更行(UF010-AMEND-REC)は金額を持たないため対象外
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           IF UF010-SALE-REC OR UF010-RETURN-REC
+             PERFORM CHECK-PERIOD-RTN
+             IF WK-PERIOD-SKIP = "N"
+               PERFORM VALIDATE-SHOHIN-RTN
+               IF WK-SHOHIN-VALID = "N"
+                 PERFORM WRITE-EXCEPTION-RTN
+               ELSE
+                 PERFORM ROLLUP-RTN
+               END-IF
+             END-IF
+           END-IF.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    集計対象期間判定処理
+      ******************************************************************
+       CHECK-PERIOD-RTN                 SECTION.
+           MOVE UF010-JUCHU-DATE TO WK-UF010-DATE-8.
+           IF WK-UF010-DATE-8 < WK-FROM-DATE
+              OR WK-UF010-DATE-8 > WK-TO-DATE
+             MOVE "Y" TO WK-PERIOD-SKIP
+           ELSE
+             MOVE "N" TO WK-PERIOD-SKIP
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ存在チェック処理
+      ******************************************************************
+       VALIDATE-SHOHIN-RTN              SECTION.
+           MOVE "Y" TO WK-SHOHIN-VALID.
+           IF WK-SHOHIN-CNT > 0
+             SET WK-SHOHIN-IDX TO 1
+             SEARCH WK-SHOHIN-ENT
+               AT END
+                 MOVE "N" TO WK-SHOHIN-VALID
+               WHEN WK-SHOHIN-TBL-NO (WK-SHOHIN-IDX) = UF010-SHOHIN-NO
+                 CONTINUE
+             END-SEARCH
+           ELSE
+             MOVE "N" TO WK-SHOHIN-VALID
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先キーブレイク・期間内積上げ処理
+      ******************************************************************
+       ROLLUP-RTN                      SECTION.
+           IF UF010-TOKU-COD NOT = WK-KEY-TOKUCOD
+             IF WK-KEY-TOKUCOD NOT = HIGH-VALUE
+               PERFORM WRITE-ROLLUP-RTN
+             END-IF
+             MOVE UF010-TOKU-COD TO WK-KEY-TOKUCOD
+             MOVE SPACE TO WK-KEY-CURRENCY-COD
+             MOVE ZERO TO WK-GASAN
+             MOVE ZERO TO WK-GASAN-GYOSU
+           END-IF.
+      *
+           IF UF010-RETURN-REC
+             COMPUTE UF010-KINGAKU = UF010-KINGAKU * ( - 1 )
+           END-IF.
+      *
+           PERFORM CHECK-CURRENCY-RTN.
+           IF WK-CURRENCY-OK-FLG = "Y"
+             COMPUTE WK-GASAN = WK-GASAN + UF010-KINGAKU
+             COMPUTE WK-SOUGASAN = WK-SOUGASAN + UF010-KINGAKU
+             ADD 1 TO WK-GASAN-GYOSU
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    通貨コード整合性チェック処理（KUBM040と同じ仕組み。得意先
+      *    単位で判定し、他の得意先の通貨コードには影響されない）
+      ******************************************************************
+       CHECK-CURRENCY-RTN               SECTION.
+           MOVE "Y" TO WK-CURRENCY-OK-FLG.
+           IF WK-KEY-CURRENCY-COD = SPACE
+             MOVE UF010-CURRENCY-COD TO WK-KEY-CURRENCY-COD
+           END-IF.
+           IF UF010-CURRENCY-COD NOT = WK-KEY-CURRENCY-COD
+             MOVE "N" TO WK-CURRENCY-OK-FLG
+             PERFORM WRITE-CURRENCY-MISMATCH-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    通貨コード不一致例外リスト出力処理
+      ******************************************************************
+       WRITE-CURRENCY-MISMATCH-RTN      SECTION.
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           MOVE UF010-SHOHIN-NO TO WK-EXC-SHOHIN-NO.
+           MOVE "CURRENCY MISMATCH - EXCLUDED FROM ROLLUP"
+             TO WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+           ADD 1 TO WK-CURRENCY-MISMATCH-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    例外出力処理
+      ******************************************************************
+       WRITE-EXCEPTION-RTN              SECTION.
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           MOVE UF010-SHOHIN-NO TO WK-EXC-SHOHIN-NO.
+           MOVE "SHOHIN-NO NOT FOUND IN MASTER" TO WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    見出し出力処理
+      ******************************************************************
+       WRITE-TITLE-RTN                  SECTION.
+           MOVE WK-FROM-DATE TO WK-TITLE-FROM.
+           MOVE WK-TO-DATE TO WK-TITLE-TO.
+           MOVE WK-TITLE TO ROF-REC.
+           PERFORM WRITE-ROF-REC-RTN.
+           MOVE SPACE TO ROF-REC.
+           PERFORM WRITE-ROF-REC-RTN.
+           MOVE WK-SUBTITLE TO ROF-REC.
+           PERFORM WRITE-ROF-REC-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先ロールアップ行出力処理
+      ******************************************************************
+       WRITE-ROLLUP-RTN                 SECTION.
+           MOVE WK-KEY-TOKUCOD TO WK-RU-TOKU-COD.
+           MOVE WK-GASAN-GYOSU TO WK-RU-GYOSU.
+           MOVE WK-GASAN TO WK-RU-KINGAKU.
+           MOVE WK-TOKU-ROLLUP TO ROF-REC.
+           PERFORM WRITE-ROF-REC-RTN.
+           ADD 1 TO WK-TOKU-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    総合計行出力処理
+      ******************************************************************
+       WRITE-SOUGOKEI-RTN               SECTION.
+           MOVE SPACE TO ROF-REC.
+           PERFORM WRITE-ROF-REC-RTN.
+           MOVE WK-SOUGASAN TO WK-SOUGOKEI-KINGAKU.
+           MOVE WK-SOUGOKEI TO ROF-REC.
+           PERFORM WRITE-ROF-REC-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    一件書込み処理
+      ******************************************************************
+       WRITE-ROF-REC-RTN                SECTION.
+           WRITE ROF-REC AFTER 1.
+           ADD 1 TO ROF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                         SECTION.
+           IF WK-KEY-TOKUCOD NOT = HIGH-VALUE
+             PERFORM WRITE-ROLLUP-RTN
+           END-IF.
+           PERFORM WRITE-SOUGOKEI-RTN.
+      *
+           IF WK-ITF-FILE-ERR = 00
+             CLOSE ITF-FILE
+           END-IF.
+           IF WK-ROF-FILE-ERR = 00
+             CLOSE ROF-FILE
+           END-IF.
+           IF WK-EXF-FILE-ERR = 00
+             CLOSE EXF-FILE
+           END-IF.
+           DISPLAY "*** KUBM045 ITF=" ITF-CNT.
+           DISPLAY "*** KUBM045 TOKU=" WK-TOKU-CNT.
+           DISPLAY "*** KUBM045 ROF=" ROF-CNT.
+           DISPLAY "*** KUBM045 EXF=" EXF-CNT.
+           DISPLAY "*** KUBM045 CURRENCY-MISMATCH="
+             WK-CURRENCY-MISMATCH-CNT.
+           PERFORM WRITE-RUNHIST-RTN.
+           DISPLAY "*** KUBM045 END ***".
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    実行履歴ファイル(RUNHIST)への記録
+      ******************************************************************
+       WRITE-RUNHIST-RTN                SECTION.
+           MOVE "KUBM045"              TO RUNHIS-PGM-ID.
+           MOVE WK-RUNHIS-START-DATE   TO RUNHIS-START-DATE.
+           MOVE WK-RUNHIS-START-TIME   TO RUNHIS-START-TIME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RUNHIS-END-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RUNHIS-END-TIME.
+           MOVE RETURN-CODE            TO RUNHIS-RTN-CODE.
+           MOVE 4                      TO RUNHIS-CNT-CNT.
+           MOVE "ITF"                  TO RUNHIS-CNT-LABEL (1).
+           MOVE ITF-CNT                TO RUNHIS-CNT-VALUE (1).
+           MOVE "TOKU"                 TO RUNHIS-CNT-LABEL (2).
+           MOVE WK-TOKU-CNT            TO RUNHIS-CNT-VALUE (2).
+           MOVE "EXF"                  TO RUNHIS-CNT-LABEL (3).
+           MOVE EXF-CNT                TO RUNHIS-CNT-VALUE (3).
+           MOVE "CURRMISM"             TO RUNHIS-CNT-LABEL (4).
+           MOVE WK-CURRENCY-MISMATCH-CNT TO RUNHIS-CNT-VALUE (4).
+           CALL "KRUNHIS" USING KRUNHIS-P1.
+           IF RUNHIS-ERR-YES
+             DISPLAY "*** KUBM045 WARNING RUNHIST WRITE FAILED"
+           END-IF.
+       EXI.
+           EXIT.
