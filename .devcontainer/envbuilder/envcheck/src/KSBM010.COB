@@ -0,0 +1,206 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KSBM010.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：商品
+      *    プログラム名　：月末在庫照合リスト作成
+      *    作成日/作成者 ：２０２６年０８月０９日　システム技研
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：RETURN-CODEをKSTDRCの区分値に統一
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT SHO-FILE
+             ASSIGN TO EXTERNAL SHO
+               ORGANIZATION INDEXED
+               RECORD KEY IS CFSHO-SHOHIN-NO
+               FILE STATUS IS WK-SHO-FILE-ERR.
+           SELECT OEF-FILE
+             ASSIGN TO EXTERNAL OEF
+               FILE STATUS IS WK-OEF-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  SHO-FILE.
+       01  SHO-REC.
+           COPY KCCFSHO.
+       FD  OEF-FILE.
+       01  OEF-REC                     PIC X(80).
+      *
+       WORKING-STORAGE                 SECTION.
+           COPY KSTDRC.
+       01  WK-SHO-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-OEF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  SHO-END-FLG                 PIC X VALUE "N".
+       01  SHO-CNT                     PIC 9(10) VALUE ZERO.
+       01  OEF-CNT                     PIC 9(10) VALUE ZERO.
+       01  WK-ZAIKO-MINUS-CNT          PIC 9(10) VALUE ZERO.
+       01  WK-ZAIKO                    PIC S9(08) VALUE ZERO.
+      *
+      *日付
+       01  WK-DATE-HOZON.
+           03  WK-DATE-HOZON-YY        PIC 9(4).
+           03  WK-DATE-HOZON-MM        PIC 9(2).
+           03  WK-DATE-HOZON-DD        PIC 9(2).
+      *
+      *タイトル行
+       01  WK-TITLE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(43) VALUE
+             "商品マスタ 月末在庫照合リスト".
+           03  FILLER                  PIC X(6) VALUE SPACE.
+           03  FILLER                  PIC X(4) VALUE "DATE".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-DATE.
+             05  WK-DATE-YY            PIC 9(2).
+             05  FILLER                PIC X(1) VALUE ".".
+             05  WK-DATE-MM            PIC 9(2).
+             05  FILLER                PIC X(1) VALUE ".".
+             05  WK-DATE-DD            PIC 9(2).
+      *
+      *見出し行
+       01  WK-SUBTITLE.
+           03  FILLER                  PIC X(12) VALUE "商品番号".
+           03  FILLER                  PIC X(4) VALUE SPACE.
+           03  FILLER                  PIC X(9) VALUE "商品名".
+           03  FILLER                  PIC X(16) VALUE SPACE.
+           03  FILLER                  PIC X(12) VALUE "前月在庫".
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  FILLER                  PIC X(12) VALUE "当月入庫".
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  FILLER                  PIC X(12) VALUE "当月出庫".
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  FILLER                  PIC X(9) VALUE "在庫残".
+      *
+      *明細行
+       01  WK-MEISAI.
+           03  WK-SHOHIN-NO            PIC X(5).
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-SHOHIN-MEI           PIC X(20).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-ZENGETU-ZAIKO        PIC ----,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-TOUGETU-NYUKO        PIC ----,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-TOUGETU-SYUKO        PIC ----,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-ZAIKO-DISP           PIC ----,--9.
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-ZAIKO-FLG            PIC X(9).
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL SHO-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KSBM010 START ***".
+           MOVE SPACE TO OEF-REC.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATE-HOZON.
+           MOVE WK-DATE-HOZON-YY TO WK-DATE-YY.
+           MOVE WK-DATE-HOZON-MM TO WK-DATE-MM.
+           MOVE WK-DATE-HOZON-DD TO WK-DATE-DD.
+      *
+           OPEN INPUT SHO-FILE.
+           IF WK-SHO-FILE-ERR = 00
+             OPEN OUTPUT OEF-FILE
+             IF WK-OEF-FILE-ERR NOT = 00
+               DISPLAY "*** KSBM010 ABEND NOT OEF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO SHO-END-FLG
+             END-IF
+           ELSE
+             DISPLAY "*** KSBM010 ABEND NOT SHO-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO SHO-END-FLG
+           END-IF.
+      *
+           IF SHO-END-FLG NOT = "Y"
+             PERFORM WRITE-TITLE-RTN
+             PERFORM READ-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    読み込み処理
+      ******************************************************************
+       READ-RTN                        SECTION.
+           READ SHO-FILE
+             AT END
+               MOVE "Y" TO SHO-END-FLG
+             NOT AT END
+               ADD 1 TO SHO-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理（在庫残計算・明細出力）
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           COMPUTE WK-ZAIKO = CFSHO-ZENGETU-ZAIKO
+                             + CFSHO-TOUGETU-NYUKO
+                             - CFSHO-TOUGETU-SYUKO.
+           IF WK-ZAIKO < 0
+             ADD 1 TO WK-ZAIKO-MINUS-CNT
+           END-IF.
+           PERFORM WRITE-MEISAI-RTN.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    見出し出力処理
+      ******************************************************************
+       WRITE-TITLE-RTN                 SECTION.
+           MOVE WK-TITLE TO OEF-REC.
+           WRITE OEF-REC AFTER ADVANCING PAGE.
+           ADD 1 TO OEF-CNT.
+      *
+           MOVE WK-SUBTITLE TO OEF-REC.
+           WRITE OEF-REC AFTER 2.
+           ADD 2 TO OEF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    明細出力処理
+      ******************************************************************
+       WRITE-MEISAI-RTN                SECTION.
+           MOVE CFSHO-SHOHIN-NO TO WK-SHOHIN-NO.
+           MOVE CFSHO-SHOHIN-MEI TO WK-SHOHIN-MEI.
+           MOVE CFSHO-ZENGETU-ZAIKO TO WK-ZENGETU-ZAIKO.
+           MOVE CFSHO-TOUGETU-NYUKO TO WK-TOUGETU-NYUKO.
+           MOVE CFSHO-TOUGETU-SYUKO TO WK-TOUGETU-SYUKO.
+           MOVE WK-ZAIKO TO WK-ZAIKO-DISP.
+           IF WK-ZAIKO < 0
+             MOVE "要確認" TO WK-ZAIKO-FLG
+           ELSE
+             MOVE SPACE TO WK-ZAIKO-FLG
+           END-IF.
+      *
+           MOVE WK-MEISAI TO OEF-REC.
+           WRITE OEF-REC AFTER 1.
+           ADD 1 TO OEF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           IF WK-SHO-FILE-ERR = 00
+             CLOSE SHO-FILE
+           END-IF.
+           IF WK-OEF-FILE-ERR = 00
+             CLOSE OEF-FILE
+           END-IF.
+           DISPLAY "*** KSBM010 SHO=" SHO-CNT.
+           DISPLAY "*** KSBM010 OEF=" OEF-CNT.
+           DISPLAY "*** KSBM010 MINUS=" WK-ZAIKO-MINUS-CNT.
+           DISPLAY "*** KSBM010 END ***".
+       EXI.
+           EXIT.
