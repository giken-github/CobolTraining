@@ -0,0 +1,656 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM046.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：受注
+      *    プログラム名　：得意先・商品ランキング表
+      *    作成日/作成者 ：２０２６年０８月０９日　システム技研
+      ******************************************************************
+      *    KUBM040/KUBM045が処理する受注明細(ITF-FILE)を対象期間
+      *    (KUBM046-FROM-DATE～KUBM046-TO-DATE)で読み、得意先別の
+      *    合計金額(KINGAKU)降順ランキングと商品別の合計数量(SURYO)
+      *    降順ランキングを作成する。SORT文でランク付けすることで
+      *    従来の日次印刷(WK-GOKEI-KINGAKU行)を1件ずつ目で比べる
+      *    必要が無くなる。
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT ITF-FILE
+             ASSIGN TO EXTERNAL ITF
+               FILE STATUS IS WK-ITF-FILE-ERR.
+           SELECT SHO-FILE
+             ASSIGN TO EXTERNAL SHO
+               ORGANIZATION INDEXED
+               RECORD KEY IS CFSHO-SHOHIN-NO
+               FILE STATUS IS WK-SHO-FILE-ERR.
+           SELECT EXF-FILE
+             ASSIGN TO EXTERNAL EXF
+               FILE STATUS IS WK-EXF-FILE-ERR.
+           SELECT RKF-FILE
+             ASSIGN TO EXTERNAL RKF
+               FILE STATUS IS WK-RKF-FILE-ERR.
+      *    得意先ランキング用ソート作業ファイル(本プログラム内部限定)
+           SELECT CRANK-SD-FILE ASSIGN TO "CRANKWK".
+           SELECT CUW-FILE      ASSIGN TO "CUWORK".
+           SELECT CUS-FILE      ASSIGN TO "CUSORT".
+      *    商品ランキング用ソート作業ファイル(本プログラム内部限定)
+           SELECT PRANK-SD-FILE ASSIGN TO "PRANKWK".
+           SELECT SHW-FILE      ASSIGN TO "SHWORK".
+           SELECT SHS-FILE      ASSIGN TO "SHSORT".
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY KUCF010.
+       FD  SHO-FILE.
+       01  SHO-REC.
+           COPY KCCFSHO.
+       FD  EXF-FILE.
+       01  EXF-REC                     PIC X(80).
+       FD  RKF-FILE.
+       01  RKF-REC                     PIC X(80).
+      *
+       SD  CRANK-SD-FILE.
+       01  CRANK-SD-REC.
+           03  CRANK-TOKU-COD          PIC X(4).
+           03  CRANK-KINGAKU           PIC S9(12).
+       FD  CUW-FILE.
+       01  CUW-REC.
+           03  CUW-TOKU-COD            PIC X(4).
+           03  CUW-KINGAKU             PIC S9(12).
+       FD  CUS-FILE.
+       01  CUS-REC.
+           03  CUS-TOKU-COD            PIC X(4).
+           03  CUS-KINGAKU             PIC S9(12).
+      *
+       SD  PRANK-SD-FILE.
+       01  PRANK-SD-REC.
+           03  PRANK-SHOHIN-NO         PIC X(5).
+           03  PRANK-SURYO             PIC S9(09).
+       FD  SHW-FILE.
+       01  SHW-REC.
+           03  SHW-SHOHIN-NO           PIC X(5).
+           03  SHW-SURYO               PIC S9(09).
+       FD  SHS-FILE.
+       01  SHS-REC.
+           03  SHS-SHOHIN-NO           PIC X(5).
+           03  SHS-SURYO               PIC S9(09).
+      *
+       WORKING-STORAGE                 SECTION.
+           COPY KSTDRC.
+       01  WK-ITF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-SHO-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-RKF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  ITF-END-FLG                 PIC X.
+       01  SHO-END-FLG                 PIC X.
+       01  CUS-END-FLG                 PIC X.
+       01  SHS-END-FLG                 PIC X.
+       01  ITF-CNT                     PIC 9(10) VALUE ZERO.
+       01  EXF-CNT                     PIC 9(10) VALUE ZERO.
+       01  RKF-CNT                     PIC 9(10) VALUE ZERO.
+      *
+      *集計対象期間（環境変数で指定、未指定なら全件が対象）
+       01  WK-FROM-DATE                PIC 9(08) VALUE ZERO.
+       01  WK-TO-DATE                  PIC 9(08) VALUE 99999999.
+       01  WK-UF010-DATE-8.
+           03  WK-UF010-DATE-YY        PIC 9(04).
+           03  WK-UF010-DATE-MM        PIC 9(02).
+           03  WK-UF010-DATE-DD        PIC 9(02).
+       01  WK-PERIOD-SKIP              PIC X VALUE "N".
+      *
+      *上位何件まで印刷するか（環境変数、0または未指定なら全件）
+       01  WK-TOPN                     PIC 9(04) VALUE ZERO.
+       01  WK-RANK-NO                  PIC 9(04) VALUE ZERO.
+      *
+      *得意先合計金額突合用テーブル
+       01  WK-CUST-TBL.
+           03  WK-CUST-CNT             PIC 9(05) VALUE ZERO.
+           03  WK-CUST-ENT  OCCURS 9999 TIMES
+                                       INDEXED BY WK-CUST-IDX.
+             05  WK-CUST-TOKU-COD      PIC X(4).
+             05  WK-CUST-KINGAKU       PIC S9(12).
+             05  WK-CUST-CURRENCY-COD  PIC X(3).
+       01  WK-CUST-FOUND               PIC X(1).
+      *
+      *商品合計数量突合用テーブル
+       01  WK-PROD-TBL.
+           03  WK-PROD-CNT             PIC 9(05) VALUE ZERO.
+           03  WK-PROD-ENT  OCCURS 9999 TIMES
+                                       INDEXED BY WK-PROD-IDX.
+             05  WK-PROD-SHOHIN-NO     PIC X(5).
+             05  WK-PROD-SURYO         PIC S9(09).
+       01  WK-PROD-FOUND                PIC X(1).
+       01  WK-NET-SURYO                 PIC S9(09).
+      *
+      *商品マスタ突合用テーブル（存在チェック専用）
+       01  WK-SHOHIN-TBL.
+           03  WK-SHOHIN-CNT           PIC 9(5) VALUE ZERO.
+           03  WK-SHOHIN-ENT           OCCURS 9999 TIMES
+                                       INDEXED BY WK-SHOHIN-IDX.
+             05  WK-SHOHIN-TBL-NO      PIC X(5).
+       01  WK-SHOHIN-VALID             PIC X(1).
+      *
+      *例外リスト出力行
+       01  WK-EXCEPTION.
+           03  FILLER                  PIC X(17) VALUE
+             "*** EXCEPTION ***".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-TOKU-COD         PIC X(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-JUCHU-NO         PIC 9(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-SHOHIN-NO        PIC X(5).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON           PIC X(40).
+      *
+      *見出し行
+       01  WK-TITLE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(40) VALUE
+             "受注データ 得意先ランキング".
+      *
+       01  WK-PROD-TITLE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(37) VALUE
+             "受注データ 商品ランキング".
+      *
+      *得意先ランキング行
+       01  WK-CUST-RANK-LINE.
+           03  WK-CRL-RANK             PIC ZZZ9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-CRL-TOKU-COD         PIC X(4).
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  WK-CRL-KINGAKU          PIC ---,---,--9.
+      *
+      *商品ランキング行
+       01  WK-PROD-RANK-LINE.
+           03  WK-PRL-RANK             PIC ZZZ9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-PRL-SHOHIN-NO        PIC X(5).
+           03  FILLER                  PIC X(9) VALUE SPACE.
+           03  WK-PRL-SURYO            PIC ---,---,--9.
+      *
+      *実行履歴(RUNHIST)記録用
+           COPY KRUNHIS-PARAMS.
+       01  WK-RUNHIS-START-DATE        PIC 9(08) VALUE ZERO.
+       01  WK-RUNHIS-START-TIME        PIC 9(06) VALUE ZERO.
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL ITF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM046 START ***".
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WK-RUNHIS-START-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WK-RUNHIS-START-TIME.
+           MOVE "Y" TO ITF-END-FLG.
+      *
+      *    集計対象期間判定（環境変数、未指定なら全件対象）
+           DISPLAY "KUBM046-FROM-DATE" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-FROM-DATE FROM ENVIRONMENT-VALUE.
+           IF WK-FROM-DATE = ZERO
+             MOVE ZERO TO WK-FROM-DATE
+           END-IF.
+           DISPLAY "KUBM046-TO-DATE" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-TO-DATE FROM ENVIRONMENT-VALUE.
+           IF WK-TO-DATE = ZERO
+             MOVE 99999999 TO WK-TO-DATE
+           END-IF.
+           DISPLAY "*** KUBM046 PERIOD=" WK-FROM-DATE "-" WK-TO-DATE.
+      *
+      *    上位何件まで印刷するか（環境変数、未指定または0なら全件）
+           DISPLAY "KUBM046-TOPN" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-TOPN FROM ENVIRONMENT-VALUE.
+           IF WK-TOPN NOT = ZERO
+             DISPLAY "*** KUBM046 TOPN=" WK-TOPN
+           END-IF.
+      *
+           OPEN INPUT ITF-FILE.
+           IF WK-ITF-FILE-ERR = 00
+             OPEN OUTPUT RKF-FILE
+             IF WK-RKF-FILE-ERR = 00
+               MOVE "N" TO ITF-END-FLG
+             ELSE
+               DISPLAY "*** KUBM046 ABEND NOT RKF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+             END-IF
+           ELSE
+             DISPLAY "*** KUBM046 ABEND NOT ITF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             OPEN OUTPUT EXF-FILE
+             IF WK-EXF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM046 ABEND NOT EXF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO ITF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             PERFORM LOAD-SHOHIN-MASTER-RTN
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             PERFORM READ-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ読込処理
+      ******************************************************************
+       LOAD-SHOHIN-MASTER-RTN          SECTION.
+           OPEN INPUT SHO-FILE.
+           IF WK-SHO-FILE-ERR = 00
+             MOVE "N" TO SHO-END-FLG
+             PERFORM READ-SHO-RTN
+             PERFORM LOAD-SHOHIN-RTN UNTIL SHO-END-FLG = "Y"
+             CLOSE SHO-FILE
+           ELSE
+             DISPLAY "*** KUBM046 ABEND NOT SHO-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO ITF-END-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ一件読込処理
+      ******************************************************************
+       READ-SHO-RTN                    SECTION.
+           READ SHO-FILE
+             AT END
+               MOVE "Y" TO SHO-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタテーブル格納処理
+      ******************************************************************
+       LOAD-SHOHIN-RTN                 SECTION.
+           ADD 1 TO WK-SHOHIN-CNT.
+           SET WK-SHOHIN-IDX TO WK-SHOHIN-CNT.
+           MOVE CFSHO-SHOHIN-NO TO WK-SHOHIN-TBL-NO (WK-SHOHIN-IDX).
+           PERFORM READ-SHO-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    読み込み処理
+      ******************************************************************
+       READ-RTN                        SECTION.
+           READ ITF-FILE
+             AT END
+               MOVE "Y" TO ITF-END-FLG
+             NOT AT END
+               ADD 1 TO ITF-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理
+      *    取消・変更行(UF010-AMEND-REC)は金額・数量を持たないため
+      *    集計対象外
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           IF UF010-SALE-REC OR UF010-RETURN-REC
+             PERFORM CHECK-PERIOD-RTN
+             IF WK-PERIOD-SKIP = "N"
+               PERFORM VALIDATE-SHOHIN-RTN
+               IF WK-SHOHIN-VALID = "N"
+                 PERFORM WRITE-EXCEPTION-RTN
+               ELSE
+                 PERFORM TALLY-RTN
+               END-IF
+             END-IF
+           END-IF.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    集計対象期間判定処理
+      ******************************************************************
+       CHECK-PERIOD-RTN                 SECTION.
+           MOVE UF010-JUCHU-DATE TO WK-UF010-DATE-8.
+           IF WK-UF010-DATE-8 < WK-FROM-DATE
+              OR WK-UF010-DATE-8 > WK-TO-DATE
+             MOVE "Y" TO WK-PERIOD-SKIP
+           ELSE
+             MOVE "N" TO WK-PERIOD-SKIP
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ存在チェック処理
+      ******************************************************************
+       VALIDATE-SHOHIN-RTN              SECTION.
+           MOVE "Y" TO WK-SHOHIN-VALID.
+           IF WK-SHOHIN-CNT > 0
+             SET WK-SHOHIN-IDX TO 1
+             SEARCH WK-SHOHIN-ENT
+               AT END
+                 MOVE "N" TO WK-SHOHIN-VALID
+               WHEN WK-SHOHIN-TBL-NO (WK-SHOHIN-IDX) = UF010-SHOHIN-NO
+                 CONTINUE
+             END-SEARCH
+           ELSE
+             MOVE "N" TO WK-SHOHIN-VALID
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先別・商品別積上げ処理
+      ******************************************************************
+       TALLY-RTN                        SECTION.
+           IF UF010-RETURN-REC
+             COMPUTE UF010-KINGAKU = UF010-KINGAKU * ( - 1 )
+             COMPUTE WK-NET-SURYO = UF010-SURYO * ( - 1 )
+           ELSE
+             MOVE UF010-SURYO TO WK-NET-SURYO
+           END-IF.
+      *
+           PERFORM FIND-CUST-RTN.
+           PERFORM ACCUM-CUST-RTN.
+           PERFORM FIND-PROD-RTN.
+           COMPUTE WK-PROD-SURYO (WK-PROD-IDX) =
+             WK-PROD-SURYO (WK-PROD-IDX) + WK-NET-SURYO.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先テーブル検索／新規登録処理
+      ******************************************************************
+       FIND-CUST-RTN                    SECTION.
+           MOVE "N" TO WK-CUST-FOUND.
+           IF WK-CUST-CNT > 0
+             SET WK-CUST-IDX TO 1
+             SEARCH WK-CUST-ENT
+               AT END
+                 CONTINUE
+               WHEN WK-CUST-TOKU-COD (WK-CUST-IDX) = UF010-TOKU-COD
+                 MOVE "Y" TO WK-CUST-FOUND
+             END-SEARCH
+           END-IF.
+           IF WK-CUST-FOUND = "N"
+             ADD 1 TO WK-CUST-CNT
+             SET WK-CUST-IDX TO WK-CUST-CNT
+             MOVE UF010-TOKU-COD TO WK-CUST-TOKU-COD (WK-CUST-IDX)
+             MOVE ZERO TO WK-CUST-KINGAKU (WK-CUST-IDX)
+             MOVE SPACE TO WK-CUST-CURRENCY-COD (WK-CUST-IDX)
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先別合計金額積上げ処理
+      *    得意先ごとに通貨コードが混在した場合は例外リストへ記録し
+      *    その行はランキング集計から除外する（KUBM040/045と同じ
+      *    考え方）
+      ******************************************************************
+       ACCUM-CUST-RTN                   SECTION.
+           IF WK-CUST-CURRENCY-COD (WK-CUST-IDX) = SPACE
+             MOVE UF010-CURRENCY-COD TO
+               WK-CUST-CURRENCY-COD (WK-CUST-IDX)
+           END-IF.
+           IF UF010-CURRENCY-COD NOT =
+               WK-CUST-CURRENCY-COD (WK-CUST-IDX)
+             PERFORM WRITE-CURRENCY-MISMATCH-RTN
+           ELSE
+             COMPUTE WK-CUST-KINGAKU (WK-CUST-IDX) =
+               WK-CUST-KINGAKU (WK-CUST-IDX) + UF010-KINGAKU
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品テーブル検索／新規登録処理
+      ******************************************************************
+       FIND-PROD-RTN                    SECTION.
+           MOVE "N" TO WK-PROD-FOUND.
+           IF WK-PROD-CNT > 0
+             SET WK-PROD-IDX TO 1
+             SEARCH WK-PROD-ENT
+               AT END
+                 CONTINUE
+               WHEN WK-PROD-SHOHIN-NO (WK-PROD-IDX) = UF010-SHOHIN-NO
+                 MOVE "Y" TO WK-PROD-FOUND
+             END-SEARCH
+           END-IF.
+           IF WK-PROD-FOUND = "N"
+             ADD 1 TO WK-PROD-CNT
+             SET WK-PROD-IDX TO WK-PROD-CNT
+             MOVE UF010-SHOHIN-NO TO WK-PROD-SHOHIN-NO (WK-PROD-IDX)
+             MOVE ZERO TO WK-PROD-SURYO (WK-PROD-IDX)
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    通貨コード不一致例外リスト出力処理
+      ******************************************************************
+       WRITE-CURRENCY-MISMATCH-RTN      SECTION.
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           MOVE UF010-SHOHIN-NO TO WK-EXC-SHOHIN-NO.
+           MOVE "CURRENCY MISMATCH - EXCLUDED FROM RANKING"
+             TO WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    例外出力処理
+      ******************************************************************
+       WRITE-EXCEPTION-RTN              SECTION.
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           MOVE UF010-SHOHIN-NO TO WK-EXC-SHOHIN-NO.
+           MOVE "SHOHIN-NO NOT FOUND IN MASTER" TO WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                         SECTION.
+           IF WK-ITF-FILE-ERR = 00
+             CLOSE ITF-FILE
+           END-IF.
+      *
+           PERFORM WRITE-CUST-WORK-RTN.
+           PERFORM WRITE-PROD-WORK-RTN.
+      *
+           SORT CRANK-SD-FILE ON DESCENDING KEY CRANK-KINGAKU
+             USING CUW-FILE
+             GIVING CUS-FILE.
+           SORT PRANK-SD-FILE ON DESCENDING KEY PRANK-SURYO
+             USING SHW-FILE
+             GIVING SHS-FILE.
+      *
+           PERFORM WRITE-CUST-RANKING-RTN.
+           PERFORM WRITE-PROD-RANKING-RTN.
+      *
+           IF WK-EXF-FILE-ERR = 00
+             CLOSE EXF-FILE
+           END-IF.
+           IF WK-RKF-FILE-ERR = 00
+             CLOSE RKF-FILE
+           END-IF.
+           DISPLAY "*** KUBM046 ITF=" ITF-CNT.
+           DISPLAY "*** KUBM046 CUST=" WK-CUST-CNT.
+           DISPLAY "*** KUBM046 PROD=" WK-PROD-CNT.
+           DISPLAY "*** KUBM046 RKF=" RKF-CNT.
+           DISPLAY "*** KUBM046 EXF=" EXF-CNT.
+           PERFORM WRITE-RUNHIST-RTN.
+           DISPLAY "*** KUBM046 END ***".
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先集計テーブル書出処理（ソート入力作成）
+      ******************************************************************
+       WRITE-CUST-WORK-RTN               SECTION.
+           OPEN OUTPUT CUW-FILE.
+           SET WK-CUST-IDX TO 1.
+           PERFORM WRITE-CUST-WORK-REC-RTN
+             VARYING WK-CUST-IDX FROM 1 BY 1
+             UNTIL WK-CUST-IDX > WK-CUST-CNT.
+           CLOSE CUW-FILE.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先集計一件書出処理
+      ******************************************************************
+       WRITE-CUST-WORK-REC-RTN            SECTION.
+           MOVE WK-CUST-TOKU-COD (WK-CUST-IDX) TO CUW-TOKU-COD.
+           MOVE WK-CUST-KINGAKU (WK-CUST-IDX) TO CUW-KINGAKU.
+           WRITE CUW-REC.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品集計テーブル書出処理（ソート入力作成）
+      ******************************************************************
+       WRITE-PROD-WORK-RTN               SECTION.
+           OPEN OUTPUT SHW-FILE.
+           PERFORM WRITE-PROD-WORK-REC-RTN
+             VARYING WK-PROD-IDX FROM 1 BY 1
+             UNTIL WK-PROD-IDX > WK-PROD-CNT.
+           CLOSE SHW-FILE.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品集計一件書出処理
+      ******************************************************************
+       WRITE-PROD-WORK-REC-RTN            SECTION.
+           MOVE WK-PROD-SHOHIN-NO (WK-PROD-IDX) TO SHW-SHOHIN-NO.
+           MOVE WK-PROD-SURYO (WK-PROD-IDX) TO SHW-SURYO.
+           WRITE SHW-REC.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先ランキング印刷処理
+      ******************************************************************
+       WRITE-CUST-RANKING-RTN            SECTION.
+           MOVE WK-TITLE TO RKF-REC.
+           PERFORM WRITE-RKF-REC-RTN.
+           MOVE SPACE TO RKF-REC.
+           PERFORM WRITE-RKF-REC-RTN.
+      *
+           MOVE ZERO TO WK-RANK-NO.
+           OPEN INPUT CUS-FILE.
+           MOVE "N" TO CUS-END-FLG.
+           PERFORM READ-CUS-RTN.
+           PERFORM WRITE-CUST-RANK-LINE-RTN UNTIL CUS-END-FLG = "Y".
+           CLOSE CUS-FILE.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先ランキング一件読込処理
+      ******************************************************************
+       READ-CUS-RTN                      SECTION.
+           READ CUS-FILE
+             AT END
+               MOVE "Y" TO CUS-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先ランキング一行出力処理（上限はWK-TOPN件まで）
+      ******************************************************************
+       WRITE-CUST-RANK-LINE-RTN          SECTION.
+           ADD 1 TO WK-RANK-NO.
+           IF WK-TOPN = ZERO OR WK-RANK-NO NOT > WK-TOPN
+             MOVE WK-RANK-NO TO WK-CRL-RANK
+             MOVE CUS-TOKU-COD TO WK-CRL-TOKU-COD
+             MOVE CUS-KINGAKU TO WK-CRL-KINGAKU
+             MOVE WK-CUST-RANK-LINE TO RKF-REC
+             PERFORM WRITE-RKF-REC-RTN
+           END-IF.
+      *
+           PERFORM READ-CUS-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品ランキング印刷処理
+      ******************************************************************
+       WRITE-PROD-RANKING-RTN            SECTION.
+           MOVE SPACE TO RKF-REC.
+           PERFORM WRITE-RKF-REC-RTN.
+           MOVE WK-PROD-TITLE TO RKF-REC.
+           PERFORM WRITE-RKF-REC-RTN.
+           MOVE SPACE TO RKF-REC.
+           PERFORM WRITE-RKF-REC-RTN.
+      *
+           MOVE ZERO TO WK-RANK-NO.
+           OPEN INPUT SHS-FILE.
+           MOVE "N" TO SHS-END-FLG.
+           PERFORM READ-SHS-RTN.
+           PERFORM WRITE-PROD-RANK-LINE-RTN UNTIL SHS-END-FLG = "Y".
+           CLOSE SHS-FILE.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品ランキング一件読込処理
+      ******************************************************************
+       READ-SHS-RTN                      SECTION.
+           READ SHS-FILE
+             AT END
+               MOVE "Y" TO SHS-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品ランキング一行出力処理（上限はWK-TOPN件まで）
+      ******************************************************************
+       WRITE-PROD-RANK-LINE-RTN          SECTION.
+           ADD 1 TO WK-RANK-NO.
+           IF WK-TOPN = ZERO OR WK-RANK-NO NOT > WK-TOPN
+             MOVE WK-RANK-NO TO WK-PRL-RANK
+             MOVE SHS-SHOHIN-NO TO WK-PRL-SHOHIN-NO
+             MOVE SHS-SURYO TO WK-PRL-SURYO
+             MOVE WK-PROD-RANK-LINE TO RKF-REC
+             PERFORM WRITE-RKF-REC-RTN
+           END-IF.
+      *
+           PERFORM READ-SHS-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    一件書込み処理
+      ******************************************************************
+       WRITE-RKF-REC-RTN                 SECTION.
+           WRITE RKF-REC AFTER 1.
+           ADD 1 TO RKF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    実行履歴ファイル(RUNHIST)への記録
+      ******************************************************************
+       WRITE-RUNHIST-RTN                 SECTION.
+           MOVE "KUBM046"              TO RUNHIS-PGM-ID.
+           MOVE WK-RUNHIS-START-DATE   TO RUNHIS-START-DATE.
+           MOVE WK-RUNHIS-START-TIME   TO RUNHIS-START-TIME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RUNHIS-END-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RUNHIS-END-TIME.
+           MOVE RETURN-CODE            TO RUNHIS-RTN-CODE.
+           MOVE 4                      TO RUNHIS-CNT-CNT.
+           MOVE "ITF"                  TO RUNHIS-CNT-LABEL (1).
+           MOVE ITF-CNT                TO RUNHIS-CNT-VALUE (1).
+           MOVE "CUST"                 TO RUNHIS-CNT-LABEL (2).
+           MOVE WK-CUST-CNT            TO RUNHIS-CNT-VALUE (2).
+           MOVE "PROD"                 TO RUNHIS-CNT-LABEL (3).
+           MOVE WK-PROD-CNT            TO RUNHIS-CNT-VALUE (3).
+           MOVE "EXF"                  TO RUNHIS-CNT-LABEL (4).
+           MOVE EXF-CNT                TO RUNHIS-CNT-VALUE (4).
+           CALL "KRUNHIS" USING KRUNHIS-P1.
+           IF RUNHIS-ERR-YES
+             DISPLAY "*** KUBM046 WARNING RUNHIST WRITE FAILED"
+           END-IF.
+       EXI.
+           EXIT.
