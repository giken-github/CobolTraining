@@ -1,12 +1,43 @@
        IDENTIFICATION                  DIVISION.
        PROGRAM-ID.                     KUBM040.
       ******************************************************************
-      *    �V�X�e�����@�@�F���C
-      *    �T�u�V�X�e�����F����
-      *    �v���O�������@�F���㖾�׃��X�g�쐬
-      *    �쐬��/�쐬�� �F�Q�O�Q�R�N�O�P���O�U���@�r���@���
-      *    �ύX��/�ύX�� �F
-      *    �ύX���e    �@�F
+      *    システム名　　：研修
+      *    サブシステム名：受注
+      *    プログラム名　：得意先別明細リスト作成
+      *    作成日/作成者 ：２０２３年０１月０６日　システム技研
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：RETURN-CODEをKSTDRCの区分値に統一
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：KRUNHISを呼び出し、開始／終了日時と処理
+      *                  　件数を実行履歴ファイル(RUNHIST)へ記録
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：UF010-CURRENCY-CODが得意先内／実行全体で
+      *                  　一致しない明細は合計金額への加算から除外
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：得意先別明細の配信キュー(DLF-FILE)出力を
+      *                  　追加。KUBM040-EMAIL-HOOK=Yのとき得意先
+      *                  　マスタのメールアドレスを突合し、得意先
+      *                  　単位の配信依頼行を出力する（実際のメール
+      *                  　送信／PDF化は別ジョブステップの役割）
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：改頁行数(50固定)を環境変数KUBM040-PAGE-
+      *                  　LINESで上書き可能とした
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：得意先合計WK-GASANをTANKA×SURYOからの独立
+      *                  　再計算値と突合する自己検算処理を追加
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：タイトル・項目見出しを見出しメッセージ
+      *                  　マスタ(MSG-FILE)化。環境変数KUBM040-
+      *                  　COMPANYで会社・言語コードを指定すると該当
+      *                  　行の文言で上書き、マスタ未整備・未該当の
+      *                  　場合は従来通りの日本語文言を使用する
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：TERM-RTNの合計・チェックポイント出力判定
+      *                  　をITF-CNT（読込件数）からWK-KEY-TOKUCOD
+      *                  　（得意先確定済）基準に変更。全行が再実行
+      *                  　読み飛ばし・範囲外読み飛ばしとなる実行で
+      *                  　チェックポイントがHIGH-VALUEで上書きされ
+      *                  　てしまう不具合を修正
       ******************************************************************
       *
        ENVIRONMENT                     DIVISION.
@@ -18,6 +49,26 @@
            SELECT OEF-FILE
              ASSIGN TO EXTERNAL OEF
                FILE STATUS IS WK-OEF-FILE-ERR.
+           SELECT SHO-FILE
+             ASSIGN TO EXTERNAL SHO
+               ORGANIZATION INDEXED
+               RECORD KEY IS CFSHO-SHOHIN-NO
+               FILE STATUS IS WK-SHO-FILE-ERR.
+           SELECT TOK-FILE
+             ASSIGN TO EXTERNAL TOK
+               FILE STATUS IS WK-TOK-FILE-ERR.
+           SELECT MSG-FILE
+             ASSIGN TO EXTERNAL MSG
+               FILE STATUS IS WK-MSG-FILE-ERR.
+           SELECT DLF-FILE
+             ASSIGN TO EXTERNAL DLF
+               FILE STATUS IS WK-DLF-FILE-ERR.
+           SELECT EXF-FILE
+             ASSIGN TO EXTERNAL EXF
+               FILE STATUS IS WK-EXF-FILE-ERR.
+           SELECT CKP-FILE
+             ASSIGN TO EXTERNAL CKP
+               FILE STATUS IS WK-CKP-FILE-ERR.
       *
        DATA                            DIVISION.
        FILE                            SECTION.
@@ -26,37 +77,111 @@
            COPY KUCF010.
        FD  OEF-FILE.
        01  OEF-REC                     PIC X(80).
+       FD  SHO-FILE.
+       01  SHO-REC.
+           COPY KCCFSHO.
+       FD  TOK-FILE.
+       01  TOK-REC.
+           COPY KCCFTOK.
+       FD  MSG-FILE.
+       01  MSG-REC.
+           COPY KCCFMSG.
+       FD  DLF-FILE.
+       01  DLF-REC.
+           03  DLF-TOKU-COD             PIC X(4).
+           03  DLF-TOKU-MEI             PIC X(20).
+           03  DLF-EMAIL-ADDR           PIC X(40).
+           03  DLF-FORMAT               PIC X(4).
+           03  DLF-STATUS               PIC X(8).
+      *      DLF-STATUS="QUEUED"の行をメール/PDF送信ジョブが拾って
+      *      配信する。得意先マスタにメールアドレスが無い場合は
+      *      DLF-STATUS="NOEMAIL"とし、印刷物のみの配信とする。
+       FD  EXF-FILE.
+       01  EXF-REC                     PIC X(80).
+       FD  CKP-FILE.
+       01  CKP-REC.
+           03  CKP-TOKU-COD             PIC X(4).
+           03  CKP-JUCHU-DATE.
+             05  CKP-JUCHU-YY          PIC 9(4).
+             05  CKP-JUCHU-MM          PIC 9(2).
+             05  CKP-JUCHU-DD          PIC 9(2).
       *
        WORKING-STORAGE                 SECTION.
+           COPY KSTDRC.
        01  WK-ITF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
        01  WK-OEF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-SHO-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-TOK-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-DLF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-MSG-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-CKP-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
        01  ITF-END-FLG                 PIC X.
-       01  ITF-CNT                     PIC 9(10).
-       01  OEF-CNT                     PIC 9(10).
-       01  WK-GYOSU-CNT                PIC 9(10).
-       01  WK-PAGE-CNT                 PIC 9(4).
-       01  WK-GASAN                    PIC S9(12).
+       01  SHO-END-FLG                 PIC X.
+       01  TOK-END-FLG                 PIC X.
+       01  MSG-END-FLG                 PIC X.
+       01  CKP-END-FLG                 PIC X.
+      *
+      *リスタート（チェックポイント再開）
+       01  WK-RESTART-FLG              PIC X VALUE "N".
+       01  WK-RESTART-SKIP             PIC X VALUE "N".
+       01  WK-CKP-TOKU-COD             PIC X(4) VALUE HIGH-VALUE.
+      *
+      *並行実行用の得意先コード範囲（範囲外は読み飛ばす）
+       01  WK-RANGE-LO                 PIC X(4) VALUE LOW-VALUE.
+       01  WK-RANGE-HI                 PIC X(4) VALUE HIGH-VALUE.
+       01  WK-RANGE-SKIP               PIC X VALUE "N".
+       01  WK-CKP-JUCHU-DATE.
+           03  WK-CKP-JUCHU-YY         PIC 9(4) VALUE HIGH-VALUE.
+           03  WK-CKP-JUCHU-MM         PIC 9(2) VALUE HIGH-VALUE.
+           03  WK-CKP-JUCHU-DD         PIC 9(2) VALUE HIGH-VALUE.
+       01  ITF-CNT                     PIC 9(10) VALUE ZERO.
+       01  OEF-CNT                     PIC 9(10) VALUE ZERO.
+       01  EXF-CNT                     PIC 9(10) VALUE ZERO.
+       01  WK-GYOSU-CNT                PIC 9(10) VALUE ZERO.
+       01  WK-PAGE-CNT                 PIC 9(4) VALUE ZERO.
+      *ページ改行閾値（用紙・プリンタにより異なるため環境変数で
+      *上書き可、未指定時は従来通り50行）
+       01  WK-PAGE-LINES               PIC 9(3) VALUE ZERO.
+       01  WK-GASAN                    PIC S9(12) VALUE ZERO.
+       01  WK-SOUGASAN                 PIC S9(12) VALUE ZERO.
+      *得意先合計の自己検算用（UF010-KINGAKUに依らずTANKA×SURYOから
+      *独立に積み上げ、WK-GASANと食い違えばKINGAKU破損として検出）
+       01  WK-GASAN-CHECK               PIC S9(12) VALUE ZERO.
+       01  WK-RECOMPUTE-KINGAKU        PIC S9(12) VALUE ZERO.
+       01  WK-BALANCE-ERR-CNT          PIC 9(10) VALUE ZERO.
        01  WK-SPACE                    PIC X VALUE SPACE.
+      *
+      *出力モード（SPACE＝印刷レイアウト、CSV＝CSV出力）
+       01  WK-OUTPUT-MODE              PIC X(4) VALUE SPACE.
+           88  WK-MODE-CSV             VALUE "CSV".
+      *
+      *CSV出力行
+       01  WK-CSV-DATE                 PIC 9(8).
+       01  WK-CSV-TANKA                PIC -(6)9.99.
+       01  WK-CSV-SURYO                PIC -(6)9.
+       01  WK-CSV-KINGAKU              PIC -(8)9.
+       01  WK-CSV-REC                  PIC X(80).
        01  WK-DATE-HOZON.
            03  WK-DATE-HOZON-YY        PIC 9(2).
            03  WK-DATE-HOZON-Y2        PIC 9(2).
            03  WK-DATE-HOZON-MM        PIC 9(2).
            03  WK-DATE-HOZON-DD        PIC 9(2).
       *
-      *�L�[�u���C�N
+      *キーブレイク
        01  WK-KEY-TOKUCOD              PIC X(4) VALUE HIGH-VALUE.
        01  WK-KEY-JUCHU-DATE.
            03  WK-KEY-DATE-YY          PIC 9(4) VALUE HIGH-VALUE.
            03  WK-KEY-DATE-MM          PIC 9(2) VALUE HIGH-VALUE.
            03  WK-KEY-DATE-DD          PIC 9(2) VALUE HIGH-VALUE.
       *
-      *�^�C�g���s
-      *�匩�o��
+      *タイトル行
+      *鏡見出し
        01  WK-TITLE.
            03  FILLER                  PIC X(10) VALUE SPACE.
-           03  FILLER                  PIC X(30) VALUE
-             "�������@���㖾�׃��X�g�@������".
-           03  FILLER                  PIC X(14) VALUE SPACE.
+           03  WK-TITLE-TEXT           PIC X(57) VALUE
+             "受注データ 得意先別明細リスト 鏡情報".
+           03  FILLER                  PIC X(6) VALUE SPACE.
            03  FILLER                  PIC X(4) VALUE "DATE".
            03  FILLER                  PIC X(1) VALUE SPACE.
            03  WK-DATE.
@@ -70,32 +195,32 @@
            03  FILLER                  PIC X(1) VALUE SPACE.
            03  WK-PAGE                 PIC Z,ZZ9.
       *
-      *���Ӑ�s
+      *得意先行
        01  WK-TOKULINE.
-           03  FILLER                  PIC X(8) VALUE "���Ӑ�F".
+           03  FILLER                  PIC X(12) VALUE "得意先：".
            03  FILLER                  PIC X VALUE SPACE.
            03  WK-TOKU-COD             PIC X(4).
            03  FILLER                  PIC X VALUE SPACE.
            03  WK-TOKU-MEI             PIC X(20).
-           03  FILLER                  PIC X(46) VALUE SPACE.
+           03  FILLER                  PIC X(40) VALUE SPACE.
       *
-      *�����o��
+      *見出し行
        01  WK-SUBTITLE.
-           03  FILLER                  PIC X(8) VALUE "�󒍓��t".
+           03  WK-HDG-JUCHU-DATE       PIC X(12) VALUE "受注日付".
            03  FILLER                  PIC X(4) VALUE SPACE.
-           03  FILLER                  PIC X(8) VALUE "�󒍔ԍ�".
+           03  WK-HDG-JUCHU-NO         PIC X(12) VALUE "受注番号".
            03  FILLER                  PIC X(2) VALUE SPACE.
-           03  FILLER                  PIC X(8) VALUE "���i�ԍ�".
+           03  WK-HDG-SHOHIN-NO        PIC X(12) VALUE "商品番号".
            03  FILLER                  PIC X(2) VALUE SPACE.
-           03  FILLER                  PIC X(6) VALUE "���i��".
+           03  WK-HDG-SHOHIN-MEI       PIC X(9) VALUE "商品名".
            03  FILLER                  PIC X(16) VALUE SPACE.
-           03  FILLER                  PIC X(6) VALUE "�P  ��".
-           03  FILLER                  PIC X(4) VALUE SPACE.
-           03  FILLER                  PIC X(4) VALUE "����".
+           03  WK-HDG-TANKA            PIC X(6) VALUE "単価".
+           03  FILLER                  PIC X(6) VALUE SPACE.
+           03  WK-HDG-SURYO            PIC X(6) VALUE "数量".
            03  FILLER                  PIC X(6) VALUE SPACE.
-           03  FILLER                  PIC X(6) VALUE "��  �z".
+           03  WK-HDG-KINGAKU          PIC X(6) VALUE "金額".
       *
-      *���׍s
+      *明細行
        01  WK-MEISAI.
            03  WK-JUCHU-DATE.
              05  WK-JUCHU-DATE-YY      PIC 9(4).
@@ -116,13 +241,91 @@
            03  FILLER                  PIC X(1) VALUE SPACE.
            03  WK-KINGAKU              PIC ---,---,--9.
       *
-      *���Ӑ捇�v
+      *得意先合計
        01  WK-GOKEI.
            03  FILLER                  PIC X(50) VALUE SPACE.
-           03  FILLER                  PIC X(16) VALUE
-             "�� ���Ӑ捇�v ��".
+           03  FILLER                  PIC X(23) VALUE
+             "■ 得意先合計 ■".
            03  FILLER                  PIC X(3) VALUE SPACE.
            03  WK-GOKEI-KINGAKU        PIC ---,---,--9.
+      *
+      *総合計
+       01  WK-SOUGOKEI.
+           03  FILLER                  PIC X(50) VALUE SPACE.
+           03  FILLER                  PIC X(23) VALUE
+             "■   総合計   ■".
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-SOUGOKEI-KINGAKU     PIC ---,---,--9.
+      *
+      *商品マスタ突合用テーブル
+       01  WK-SHOHIN-TBL.
+           03  WK-SHOHIN-CNT           PIC 9(5) VALUE ZERO.
+           03  WK-SHOHIN-ENT           OCCURS 9999 TIMES
+                                       INDEXED BY WK-SHOHIN-IDX.
+             05  WK-SHOHIN-TBL-NO      PIC X(5).
+       01  WK-SHOHIN-VALID             PIC X(1).
+      *
+      *得意先マスタ突合用テーブル（メール配信先アドレス引用）
+       01  WK-TOKU-TBL.
+           03  WK-TOKU-CNT             PIC 9(5) VALUE ZERO.
+           03  WK-TOKU-ENT             OCCURS 9999 TIMES
+                                       INDEXED BY WK-TOKU-IDX.
+             05  WK-TOKU-TBL-COD       PIC X(4).
+             05  WK-TOKU-TBL-MEI       PIC X(20).
+             05  WK-TOKU-TBL-EMAIL     PIC X(40).
+       01  WK-TOKU-FOUND-FLG           PIC X(1).
+      *
+      *メール/PDF配信キュー出力関連
+       01  WK-EMAIL-HOOK-FLG           PIC X(1) VALUE "N".
+           88  WK-EMAIL-HOOK-ON        VALUE "Y".
+       01  WK-DELIVERY-FORMAT          PIC X(4) VALUE "TEXT".
+       01  WK-DLF-CNT                  PIC 9(10) VALUE ZERO.
+       01  WK-NOEMAIL-CNT               PIC 9(10) VALUE ZERO.
+      *
+      *見出しメッセージマスタ突合用テーブル（会社・言語コード別の
+      *タイトル／項目見出し。未指定または該当行が無ければコンパイル
+      *時の日本語見出しをそのまま使用する）
+       01  WK-MSG-TBL.
+           03  WK-MSG-CNT              PIC 9(3) VALUE ZERO.
+           03  WK-MSG-ENT              OCCURS 99 TIMES
+                                       INDEXED BY WK-MSG-IDX.
+             05  WK-MSG-TBL-COD        PIC X(4).
+             05  WK-MSG-TBL-TITLE      PIC X(57).
+             05  WK-MSG-TBL-HDG-DATE   PIC X(12).
+             05  WK-MSG-TBL-HDG-NO     PIC X(12).
+             05  WK-MSG-TBL-HDG-SNO    PIC X(12).
+             05  WK-MSG-TBL-HDG-SMEI   PIC X(09).
+             05  WK-MSG-TBL-HDG-TANKA  PIC X(06).
+             05  WK-MSG-TBL-HDG-SURYO  PIC X(06).
+             05  WK-MSG-TBL-HDG-KNGK   PIC X(06).
+       01  WK-MSG-FOUND-FLG            PIC X(1).
+       01  WK-COMPANY-COD              PIC X(4) VALUE "JPN".
+      *
+      *例外リスト出力行
+       01  WK-EXCEPTION.
+           03  FILLER                  PIC X(17) VALUE
+             "*** EXCEPTION ***".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-TOKU-COD         PIC X(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-JUCHU-NO         PIC 9(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-SHOHIN-NO        PIC X(5).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON           PIC X(40).
+       01  WK-OVERFLOW-REASON          PIC X(40).
+       01  WK-KINGAKU-OVERFLOW-CNT     PIC 9(10) VALUE ZERO.
+      *
+      *通貨コードチェック（得意先内・実行全体で異なる通貨が混在して
+      *合計金額に加算されることを防止する）
+       01  WK-KEY-CURRENCY-COD         PIC X(3) VALUE SPACE.
+       01  WK-CURRENCY-OK-FLG          PIC X(1).
+       01  WK-CURRENCY-MISMATCH-CNT    PIC 9(10) VALUE ZERO.
+      *
+      *実行履歴(RUNHIST)記録用
+           COPY KRUNHIS-PARAMS.
+       01  WK-RUNHIS-START-DATE        PIC 9(08) VALUE ZERO.
+       01  WK-RUNHIS-START-TIME        PIC 9(06) VALUE ZERO.
       *
        PROCEDURE                       DIVISION.
            PERFORM INIT-RTN.
@@ -130,35 +333,319 @@
            PERFORM TERM-RTN.
            STOP RUN.
       ******************************************************************
-      *    ��������
+      *    初期処理
       ******************************************************************
        INIT-RTN                        SECTION.
            DISPLAY "*** KUBM040 START ***".
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WK-RUNHIS-START-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WK-RUNHIS-START-TIME.
            MOVE SPACE TO OEF-REC.
            MOVE "Y" TO ITF-END-FLG.
+      *
+      *    出力モード判定（環境変数KUBM040-MODE=CSVならCSV出力）
+           DISPLAY "KUBM040-MODE" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-OUTPUT-MODE FROM ENVIRONMENT-VALUE.
+           IF WK-MODE-CSV
+             DISPLAY "*** KUBM040 MODE=CSV ***"
+           END-IF.
+      *
+      *    得意先コード範囲判定（並行実行時の範囲分担、環境変数で指定）
+           DISPLAY "KUBM040-RANGE-LO" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-RANGE-LO FROM ENVIRONMENT-VALUE.
+           IF WK-RANGE-LO = SPACE
+             MOVE LOW-VALUE TO WK-RANGE-LO
+           END-IF.
+           DISPLAY "KUBM040-RANGE-HI" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-RANGE-HI FROM ENVIRONMENT-VALUE.
+           IF WK-RANGE-HI = SPACE
+             MOVE HIGH-VALUE TO WK-RANGE-HI
+           END-IF.
+           IF WK-RANGE-LO NOT = LOW-VALUE
+             OR WK-RANGE-HI NOT = HIGH-VALUE
+             DISPLAY "*** KUBM040 RANGE=" WK-RANGE-LO "-" WK-RANGE-HI
+           END-IF.
+      *
+      *    改頁行数判定（用紙・プリンタ別に異なるため環境変数で指定、
+      *    未指定なら従来通り50行で改頁）
+           DISPLAY "KUBM040-PAGE-LINES" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-PAGE-LINES FROM ENVIRONMENT-VALUE.
+           IF WK-PAGE-LINES = ZERO
+             MOVE 50 TO WK-PAGE-LINES
+           ELSE
+             DISPLAY "*** KUBM040 PAGE-LINES=" WK-PAGE-LINES
+           END-IF.
+      *
+      *    メール/PDF配信キュー出力判定（環境変数で指定、未指定なら
+      *    従来通り印刷物のみでDLF-FILEへは出力しない）
+           DISPLAY "KUBM040-EMAIL-HOOK" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-EMAIL-HOOK-FLG FROM ENVIRONMENT-VALUE.
+           IF WK-EMAIL-HOOK-ON
+             DISPLAY "KUBM040-DELIVERY-FORMAT" UPON ENVIRONMENT-NAME
+             ACCEPT WK-DELIVERY-FORMAT FROM ENVIRONMENT-VALUE
+             IF WK-DELIVERY-FORMAT = SPACE
+               MOVE "TEXT" TO WK-DELIVERY-FORMAT
+             END-IF
+             DISPLAY "*** KUBM040 EMAIL-HOOK=ON FORMAT="
+               WK-DELIVERY-FORMAT
+           END-IF.
+      *
+      *    会社・言語コード判定（環境変数で指定、未指定なら"JPN"=
+      *    コンパイル時の日本語見出しのまま）
+           DISPLAY "KUBM040-COMPANY" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-COMPANY-COD FROM ENVIRONMENT-VALUE.
+           IF WK-COMPANY-COD = SPACE
+             MOVE "JPN" TO WK-COMPANY-COD
+           END-IF.
+           IF WK-COMPANY-COD NOT = "JPN"
+             DISPLAY "*** KUBM040 COMPANY=" WK-COMPANY-COD
+           END-IF.
       *
            MOVE FUNCTION CURRENT-DATE TO WK-DATE-HOZON.
            MOVE WK-DATE-HOZON-Y2 TO WK-DATE-YY.
            MOVE WK-DATE-HOZON-MM TO WK-DATE-MM.
            MOVE WK-DATE-HOZON-DD TO WK-DATE-DD.
+      *
+           PERFORM CHECK-RESTART-RTN.
       *
            OPEN INPUT ITF-FILE.
            IF WK-ITF-FILE-ERR = 00
-             OPEN OUTPUT OEF-FILE
+             IF WK-RESTART-FLG = "Y"
+               OPEN EXTEND OEF-FILE
+             ELSE
+               OPEN OUTPUT OEF-FILE
+             END-IF
              IF WK-OEF-FILE-ERR = 00
                MOVE "N" TO ITF-END-FLG
              ELSE
                DISPLAY "*** KUBM040 ABEND NOT OEF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
              END-IF
            ELSE
              DISPLAY "*** KUBM040 ABEND NOT ITF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             OPEN OUTPUT EXF-FILE
+             IF WK-EXF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM040 ABEND NOT EXF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO ITF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             PERFORM LOAD-SHOHIN-MASTER-RTN
+           END-IF.
+      *
+           IF ITF-END-FLG = "N"
+             PERFORM LOAD-MSG-MASTER-RTN
+             PERFORM APPLY-MSG-RTN
+           END-IF.
+      *
+           IF ITF-END-FLG = "N" AND WK-EMAIL-HOOK-ON
+             PERFORM LOAD-TOKU-MASTER-RTN
+           END-IF.
+      *
+           IF ITF-END-FLG = "N" AND WK-EMAIL-HOOK-ON
+             OPEN OUTPUT DLF-FILE
+             IF WK-DLF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM040 ABEND NOT DLF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO ITF-END-FLG
+             END-IF
            END-IF.
       *
            PERFORM READ-RTN.
        EXI.
            EXIT.
       ******************************************************************
-      *    �ǂݍ��ݏ���
+      *    リスタート情報読込処理（前回チェックポイントの確認）
+      ******************************************************************
+       CHECK-RESTART-RTN               SECTION.
+           OPEN INPUT CKP-FILE.
+           IF WK-CKP-FILE-ERR = 00
+             MOVE "N" TO CKP-END-FLG
+             PERFORM READ-CKP-RTN
+             PERFORM READ-CKP-RTN UNTIL CKP-END-FLG = "Y"
+             CLOSE CKP-FILE
+             IF WK-RESTART-FLG = "Y"
+               DISPLAY "*** KUBM040 RESTART FROM TOKU-COD="
+                 WK-CKP-TOKU-COD
+             END-IF
+           END-IF.
+      *
+           OPEN OUTPUT CKP-FILE.
+           IF WK-CKP-FILE-ERR NOT = 00
+             DISPLAY "*** KUBM040 ABEND NOT CKP-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO ITF-END-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    チェックポイント一件読込処理
+      ******************************************************************
+       READ-CKP-RTN                     SECTION.
+           READ CKP-FILE
+             AT END
+               MOVE "Y" TO CKP-END-FLG
+             NOT AT END
+               MOVE CKP-TOKU-COD TO WK-CKP-TOKU-COD
+               MOVE CKP-JUCHU-DATE TO WK-CKP-JUCHU-DATE
+               MOVE "Y" TO WK-RESTART-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ読込処理
+      ******************************************************************
+       LOAD-SHOHIN-MASTER-RTN          SECTION.
+           OPEN INPUT SHO-FILE.
+           IF WK-SHO-FILE-ERR = 00
+             MOVE "N" TO SHO-END-FLG
+             PERFORM READ-SHO-RTN
+             PERFORM LOAD-SHOHIN-RTN UNTIL SHO-END-FLG = "Y"
+             CLOSE SHO-FILE
+           ELSE
+             DISPLAY "*** KUBM040 ABEND NOT SHO-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO ITF-END-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ一件読込処理
+      ******************************************************************
+       READ-SHO-RTN                    SECTION.
+           READ SHO-FILE
+             AT END
+               MOVE "Y" TO SHO-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタテーブル格納処理
+      ******************************************************************
+       LOAD-SHOHIN-RTN                 SECTION.
+           ADD 1 TO WK-SHOHIN-CNT.
+           SET WK-SHOHIN-IDX TO WK-SHOHIN-CNT.
+           MOVE CFSHO-SHOHIN-NO TO WK-SHOHIN-TBL-NO (WK-SHOHIN-IDX).
+           PERFORM READ-SHO-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    見出しメッセージマスタ読込処理（会社・言語コード別タイトル
+      *    ／項目見出し。マスタ未整備・該当行無しでも処理は継続する）
+      ******************************************************************
+       LOAD-MSG-MASTER-RTN             SECTION.
+           OPEN INPUT MSG-FILE.
+           IF WK-MSG-FILE-ERR = 00
+             MOVE "N" TO MSG-END-FLG
+             PERFORM READ-MSG-RTN
+             PERFORM LOAD-MSG-RTN UNTIL MSG-END-FLG = "Y"
+             CLOSE MSG-FILE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    見出しメッセージマスタ一件読込処理
+      ******************************************************************
+       READ-MSG-RTN                    SECTION.
+           READ MSG-FILE
+             AT END
+               MOVE "Y" TO MSG-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    見出しメッセージマスタテーブル格納処理
+      ******************************************************************
+       LOAD-MSG-RTN                    SECTION.
+           ADD 1 TO WK-MSG-CNT.
+           SET WK-MSG-IDX TO WK-MSG-CNT.
+           MOVE CFMSG-COMPANY-COD TO WK-MSG-TBL-COD (WK-MSG-IDX).
+           MOVE CFMSG-TITLE TO WK-MSG-TBL-TITLE (WK-MSG-IDX).
+           MOVE CFMSG-HDG-JUCHU-DATE TO
+             WK-MSG-TBL-HDG-DATE (WK-MSG-IDX).
+           MOVE CFMSG-HDG-JUCHU-NO TO WK-MSG-TBL-HDG-NO (WK-MSG-IDX).
+           MOVE CFMSG-HDG-SHOHIN-NO TO WK-MSG-TBL-HDG-SNO (WK-MSG-IDX).
+           MOVE CFMSG-HDG-SHOHIN-MEI TO
+             WK-MSG-TBL-HDG-SMEI (WK-MSG-IDX).
+           MOVE CFMSG-HDG-TANKA TO WK-MSG-TBL-HDG-TANKA (WK-MSG-IDX).
+           MOVE CFMSG-HDG-SURYO TO WK-MSG-TBL-HDG-SURYO (WK-MSG-IDX).
+           MOVE CFMSG-HDG-KINGAKU TO WK-MSG-TBL-HDG-KNGK (WK-MSG-IDX).
+           PERFORM READ-MSG-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    見出しメッセージ適用処理（WK-COMPANY-COD該当行があれば
+      *    WK-TITLE/WK-SUBTITLEの項目見出しを上書きする）
+      ******************************************************************
+       APPLY-MSG-RTN                   SECTION.
+           MOVE "N" TO WK-MSG-FOUND-FLG.
+           IF WK-MSG-CNT > 0
+             SET WK-MSG-IDX TO 1
+             SEARCH WK-MSG-ENT
+               AT END
+                 CONTINUE
+               WHEN WK-MSG-TBL-COD (WK-MSG-IDX) = WK-COMPANY-COD
+                 MOVE "Y" TO WK-MSG-FOUND-FLG
+             END-SEARCH
+           END-IF.
+           IF WK-MSG-FOUND-FLG = "Y"
+             MOVE WK-MSG-TBL-TITLE (WK-MSG-IDX) TO WK-TITLE-TEXT
+             MOVE WK-MSG-TBL-HDG-DATE (WK-MSG-IDX) TO WK-HDG-JUCHU-DATE
+             MOVE WK-MSG-TBL-HDG-NO (WK-MSG-IDX) TO WK-HDG-JUCHU-NO
+             MOVE WK-MSG-TBL-HDG-SNO (WK-MSG-IDX) TO WK-HDG-SHOHIN-NO
+             MOVE WK-MSG-TBL-HDG-SMEI (WK-MSG-IDX) TO WK-HDG-SHOHIN-MEI
+             MOVE WK-MSG-TBL-HDG-TANKA (WK-MSG-IDX) TO WK-HDG-TANKA
+             MOVE WK-MSG-TBL-HDG-SURYO (WK-MSG-IDX) TO WK-HDG-SURYO
+             MOVE WK-MSG-TBL-HDG-KNGK (WK-MSG-IDX) TO WK-HDG-KINGAKU
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ読込処理（メール配信先アドレス突合用）
+      ******************************************************************
+       LOAD-TOKU-MASTER-RTN            SECTION.
+           OPEN INPUT TOK-FILE.
+           IF WK-TOK-FILE-ERR = 00
+             MOVE "N" TO TOK-END-FLG
+             PERFORM READ-TOK-RTN
+             PERFORM LOAD-TOKU-RTN UNTIL TOK-END-FLG = "Y"
+             CLOSE TOK-FILE
+           ELSE
+             DISPLAY "*** KUBM040 ABEND NOT TOK-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO ITF-END-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ一件読込処理
+      ******************************************************************
+       READ-TOK-RTN                    SECTION.
+           READ TOK-FILE
+             AT END
+               MOVE "Y" TO TOK-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタテーブル格納処理
+      ******************************************************************
+       LOAD-TOKU-RTN                   SECTION.
+           ADD 1 TO WK-TOKU-CNT.
+           SET WK-TOKU-IDX TO WK-TOKU-CNT.
+           MOVE CFTOK-TOKU-COD TO WK-TOKU-TBL-COD (WK-TOKU-IDX).
+           MOVE CFTOK-TOKU-MEI TO WK-TOKU-TBL-MEI (WK-TOKU-IDX).
+           MOVE CFTOK-EMAIL-ADDR TO WK-TOKU-TBL-EMAIL (WK-TOKU-IDX).
+           PERFORM READ-TOK-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    読み込み処理
       ******************************************************************
        READ-RTN                        SECTION.
            READ ITF-FILE
@@ -170,11 +657,70 @@
        EXI.
            EXIT.
       ******************************************************************
-      *    ���C������
+      *    メイン処理
       ******************************************************************
+      *    取消・変更行(UF010-AMEND-REC)は得意先コード・商品番号を
+      *    持たないため、明細印刷／CSV出力／突合チェックの対象外とする
        MAIN-RTN                        SECTION.
+           IF UF010-SALE-REC OR UF010-RETURN-REC
+             MOVE "N" TO WK-RESTART-SKIP
+             IF WK-RESTART-FLG = "Y"
+               PERFORM CHECK-RESTART-SKIP-RTN
+             END-IF
+      *
+             PERFORM CHECK-RANGE-SKIP-RTN
+      *
+             IF WK-RESTART-SKIP = "N" AND WK-RANGE-SKIP = "N"
+               PERFORM VALIDATE-SHOHIN-RTN
+               IF WK-SHOHIN-VALID = "N"
+                 PERFORM WRITE-EXCEPTION-RTN
+               ELSE
+                 IF WK-MODE-CSV
+                   PERFORM WRITE-CSV-RTN
+                 ELSE
+                   PERFORM WRITE-PRINT-MEISAI-RTN
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    リスタートスキップ判定処理
+      ******************************************************************
+       CHECK-RESTART-SKIP-RTN          SECTION.
+           IF UF010-TOKU-COD < WK-CKP-TOKU-COD
+             MOVE "Y" TO WK-RESTART-SKIP
+           ELSE
+             IF UF010-TOKU-COD = WK-CKP-TOKU-COD
+               AND UF010-JUCHU-DATE NOT > WK-CKP-JUCHU-DATE
+               MOVE "Y" TO WK-RESTART-SKIP
+             ELSE
+               MOVE "N" TO WK-RESTART-FLG
+             END-IF
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先コード範囲外読み飛ばし判定処理
+      ******************************************************************
+       CHECK-RANGE-SKIP-RTN            SECTION.
+           IF UF010-TOKU-COD < WK-RANGE-LO
+             OR UF010-TOKU-COD > WK-RANGE-HI
+             MOVE "Y" TO WK-RANGE-SKIP
+           ELSE
+             MOVE "N" TO WK-RANGE-SKIP
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    印刷レイアウト明細出力処理（キーブレイク・改頁含む）
+      ******************************************************************
+       WRITE-PRINT-MEISAI-RTN          SECTION.
            IF UF010-TOKU-COD = WK-KEY-TOKUCOD
-             IF WK-GYOSU-CNT = 50
+             IF WK-GYOSU-CNT = WK-PAGE-LINES
                PERFORM WRITE-TITLE-RTN
                MOVE ZERO TO WK-GYOSU-CNT
              END-IF
@@ -186,24 +732,160 @@
                PERFORM WRITE-EMPTY-LINE-RTN
                PERFORM WRITE-TITLE-RTN
                MOVE ZERO TO WK-GASAN
+               MOVE ZERO TO WK-GASAN-CHECK
+               MOVE SPACE TO WK-KEY-CURRENCY-COD
                MOVE ZERO TO WK-GYOSU-CNT
              END-IF
              MOVE UF010-TOKU-COD TO WK-KEY-TOKUCOD
              MOVE WK-KEY-TOKUCOD TO WK-TOKU-COD
            END-IF.
       *
-           IF UF010-JUCHU-DATE = WK-KEY-JUCHU-DATE AND WK-GYOSU-CNT > 0
+           IF UF010-JUCHU-DATE = WK-KEY-JUCHU-DATE
+             AND WK-GYOSU-CNT > 0
              PERFORM WRITE-MEISAI-WO-DATE-RTN
            ELSE
              PERFORM WRITE-MEISAI-W-DATE-RTN
              MOVE UF010-JUCHU-DATE TO WK-KEY-JUCHU-DATE
            END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    CSV出力処理
+      ******************************************************************
+       WRITE-CSV-RTN                   SECTION.
+           MOVE UF010-JUCHU-YY TO WK-CSV-DATE (1:4).
+           MOVE UF010-JUCHU-MM TO WK-CSV-DATE (5:2).
+           MOVE UF010-JUCHU-DD TO WK-CSV-DATE (7:2).
+           MOVE UF010-TANKA TO WK-CSV-TANKA.
+           MOVE UF010-SURYO TO WK-CSV-SURYO.
+           IF UF010-RETURN-REC
+             COMPUTE UF010-KINGAKU = UF010-KINGAKU * ( - 1 )
+           END-IF.
+           MOVE UF010-KINGAKU TO WK-CSV-KINGAKU.
+           PERFORM CHECK-CURRENCY-RTN.
+           IF WK-CURRENCY-OK-FLG = "Y"
+             COMPUTE WK-GASAN = WK-GASAN + UF010-KINGAKU
+             COMPUTE WK-SOUGASAN = WK-SOUGASAN + UF010-KINGAKU
+           END-IF.
       *
-           PERFORM READ-RTN.
+           MOVE SPACE TO WK-CSV-REC.
+           STRING
+             WK-CSV-DATE             DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             UF010-JUCHU-NO          DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             UF010-SHOHIN-NO         DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             FUNCTION TRIM (UF010-SHOHIN-MEI) DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             FUNCTION TRIM (WK-CSV-TANKA)     DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             FUNCTION TRIM (WK-CSV-SURYO)     DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             FUNCTION TRIM (WK-CSV-KINGAKU)   DELIMITED BY SIZE
+             INTO WK-CSV-REC
+           END-STRING.
+           MOVE WK-CSV-REC TO OEF-REC.
+           PERFORM WRITE-OTF-REC-RTN.
+           ADD 1 TO WK-GYOSU-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品番号突合チェック処理
+      ******************************************************************
+       VALIDATE-SHOHIN-RTN             SECTION.
+           MOVE "Y" TO WK-SHOHIN-VALID.
+           IF WK-SHOHIN-CNT > 0
+             SET WK-SHOHIN-IDX TO 1
+             SEARCH WK-SHOHIN-ENT
+               AT END
+                 MOVE "N" TO WK-SHOHIN-VALID
+               WHEN WK-SHOHIN-TBL-NO (WK-SHOHIN-IDX) = UF010-SHOHIN-NO
+                 CONTINUE
+             END-SEARCH
+           ELSE
+             MOVE "N" TO WK-SHOHIN-VALID
+           END-IF.
        EXI.
            EXIT.
       ******************************************************************
-      *    �^�C�g���쐬����
+      *    例外リスト出力処理
+      ******************************************************************
+       WRITE-EXCEPTION-RTN             SECTION.
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           MOVE UF010-SHOHIN-NO TO WK-EXC-SHOHIN-NO.
+           MOVE "SHOHIN-NO NOT FOUND IN PRODUCT MASTER" TO
+             WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    金額けたあふれ例外リスト出力処理
+      ******************************************************************
+       WRITE-KINGAKU-OVERFLOW-RTN       SECTION.
+           MOVE ZERO TO WK-EXC-JUCHU-NO.
+           MOVE SPACE TO WK-EXC-SHOHIN-NO.
+           MOVE WK-OVERFLOW-REASON TO WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+           ADD 1 TO WK-KINGAKU-OVERFLOW-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先合計不一致例外リスト出力処理
+      *    TANKA×SURYOからの独立再計算(WK-GASAN-CHECK)と明細積上げの
+      *    WK-GASANが一致しない場合に出力する（印刷自体は継続する）
+      ******************************************************************
+       WRITE-BALANCE-ERROR-RTN          SECTION.
+           MOVE WK-KEY-TOKUCOD TO WK-EXC-TOKU-COD.
+           MOVE ZERO TO WK-EXC-JUCHU-NO.
+           MOVE SPACE TO WK-EXC-SHOHIN-NO.
+           MOVE "CUSTOMER TOTAL OUT OF BALANCE" TO WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+           ADD 1 TO WK-BALANCE-ERR-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    通貨コード整合性チェック処理
+      *    得意先内で異なる通貨コードが現れたらWK-CURRENCY-OK-FLGを
+      *    "N"にし、合計金額への加算対象から外す（得意先が替わると
+      *    WK-KEY-CURRENCY-CODはWRITE-PRINT-MEISAI-RTNでキーブレイク
+      *    時にクリアされるため、判定は得意先単位で独立する）
+      ******************************************************************
+       CHECK-CURRENCY-RTN               SECTION.
+           MOVE "Y" TO WK-CURRENCY-OK-FLG.
+           IF WK-KEY-CURRENCY-COD = SPACE
+             MOVE UF010-CURRENCY-COD TO WK-KEY-CURRENCY-COD
+           END-IF.
+           IF UF010-CURRENCY-COD NOT = WK-KEY-CURRENCY-COD
+             MOVE "N" TO WK-CURRENCY-OK-FLG
+             PERFORM WRITE-CURRENCY-MISMATCH-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    通貨コード不一致例外リスト出力処理
+      ******************************************************************
+       WRITE-CURRENCY-MISMATCH-RTN      SECTION.
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           MOVE UF010-SHOHIN-NO TO WK-EXC-SHOHIN-NO.
+           MOVE "CURRENCY MISMATCH - EXCLUDED FROM TOTAL"
+             TO WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+           ADD 1 TO WK-CURRENCY-MISMATCH-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    タイトル作成処理
       ******************************************************************
        WRITE-TITLE-RTN                 SECTION.
            ADD 1 TO WK-PAGE-CNT.
@@ -212,7 +894,9 @@
            MOVE UF010-TOKU-COD TO WK-TOKU-COD.
            MOVE UF010-TOKU-MEI TO WK-TOKU-MEI.
            MOVE WK-TITLE TO OEF-REC.
-           PERFORM WRITE-OTF-REC-RTN.
+      *    得意先単位で必ず新しいページから開始する
+           WRITE OEF-REC AFTER ADVANCING PAGE.
+           ADD 1 TO OEF-CNT.
       *
            MOVE WK-TOKULINE TO OEF-REC.
            WRITE OEF-REC AFTER 2.
@@ -224,7 +908,7 @@
        EXI.
            EXIT.
       ******************************************************************
-      *    �󒍓��t�t�����׍s�o�͏���
+      *    受注日付付き明細行出力処理
       ******************************************************************
        WRITE-MEISAI-W-DATE-RTN         SECTION.
            PERFORM WRITE-EMPTY-LINE-RTN.
@@ -239,7 +923,7 @@
        EXI.
            EXIT.
       ******************************************************************
-      *    �󒍓��t�������׍s�o�͏���
+      *    受注日付なし明細行出力処理
       ******************************************************************
        WRITE-MEISAI-WO-DATE-RTN         SECTION.
            MOVE WK-SPACE TO WK-JUCHU-DATE
@@ -249,7 +933,7 @@
            EXIT.
       *
       ******************************************************************
-      *    ���׏o�͏���
+      *    明細出力処理
       ******************************************************************
        WRITE-MEISAI-RTN                SECTION.
            MOVE UF010-JUCHU-NO TO WK-JUCHU-NO.
@@ -257,11 +941,25 @@
            MOVE UF010-SHOHIN-MEI TO WK-SHOHIN-MEI.
            MOVE UF010-TANKA TO WK-TANKA.
            MOVE UF010-SURYO TO WK-SURYO.
-           IF UF010-DATA-KBN NOT = "1"
+           IF UF010-RETURN-REC
              COMPUTE UF010-KINGAKU = UF010-KINGAKU * ( - 1 )
            END-IF.
            MOVE UF010-KINGAKU TO WK-KINGAKU.
-           COMPUTE WK-GASAN = WK-GASAN + UF010-KINGAKU.
+           PERFORM CHECK-CURRENCY-RTN.
+      *    UF010-KINGAKUに依らずTANKA×SURYOから独立に再計算し、自己
+      *    検算用のWK-GASAN-CHECKへ積み上げる（単価・数量は健全なまま
+      *    KINGAKUだけが破損したケースを検出するため）
+           COMPUTE WK-RECOMPUTE-KINGAKU = UF010-TANKA * UF010-SURYO.
+           IF UF010-RETURN-REC
+             COMPUTE WK-RECOMPUTE-KINGAKU =
+               WK-RECOMPUTE-KINGAKU * ( - 1 )
+           END-IF.
+           IF WK-CURRENCY-OK-FLG = "Y"
+             COMPUTE WK-GASAN = WK-GASAN + UF010-KINGAKU
+             COMPUTE WK-SOUGASAN = WK-SOUGASAN + UF010-KINGAKU
+             COMPUTE WK-GASAN-CHECK =
+               WK-GASAN-CHECK + WK-RECOMPUTE-KINGAKU
+           END-IF.
       *
            MOVE WK-MEISAI TO OEF-REC.
            PERFORM WRITE-OTF-REC-RTN.
@@ -270,18 +968,97 @@
        EXI.
            EXIT.
       ******************************************************************
-      *    ���Ӑ悲�Ƃ̍��v���z�o�͏���
+      *    得意先ごとの合計金額出力処理
       ******************************************************************
        WRITE-GOKEI-RTN                 SECTION.
            PERFORM WRITE-EMPTY-LINE-RTN.
       *
+      *    WK-GOKEI-KINGAKUの桁数(9桁)をWK-GASAN(12桁)が超える場合は
+      *    上位桁が欠落したまま印刷されてしまうため、例外リストへ記録
+      *    した上で（印刷自体は継続する）
+           IF WK-GASAN > 999999999 OR WK-GASAN < -999999999
+             MOVE WK-KEY-TOKUCOD TO WK-EXC-TOKU-COD
+             MOVE "CUSTOMER TOTAL KINGAKU OVERFLOW" TO
+               WK-OVERFLOW-REASON
+             PERFORM WRITE-KINGAKU-OVERFLOW-RTN
+           END-IF.
+      *    TANKA×SURYOからの独立再計算(WK-GASAN-CHECK)とWK-GASANが
+      *    食い違う場合、明細中のKINGAKUが破損している可能性がある
+           IF WK-GASAN NOT = WK-GASAN-CHECK
+             PERFORM WRITE-BALANCE-ERROR-RTN
+           END-IF.
            MOVE WK-GASAN TO WK-GOKEI-KINGAKU.
            MOVE WK-GOKEI TO OEF-REC.
            PERFORM WRITE-OTF-REC-RTN.
+      *
+           IF WK-EMAIL-HOOK-ON
+             PERFORM WRITE-DELIVERY-QUEUE-RTN
+           END-IF.
+      *
+           PERFORM WRITE-CHECKPOINT-RTN.
        EXI.
            EXIT.
       ******************************************************************
-      *    ��s�o�͏���
+      *    メール/PDF配信キュー出力処理
+      *    得意先マスタにメールアドレスが無い場合はDLF-STATUSを
+      *    "NOEMAIL"とし、印刷物のみの配信であることを示す
+      ******************************************************************
+       WRITE-DELIVERY-QUEUE-RTN        SECTION.
+           MOVE "N" TO WK-TOKU-FOUND-FLG.
+           IF WK-TOKU-CNT > 0
+             SET WK-TOKU-IDX TO 1
+             SEARCH WK-TOKU-ENT
+               AT END
+                 CONTINUE
+               WHEN WK-TOKU-TBL-COD (WK-TOKU-IDX) = WK-KEY-TOKUCOD
+                 MOVE "Y" TO WK-TOKU-FOUND-FLG
+             END-SEARCH
+           END-IF.
+      *
+           MOVE WK-KEY-TOKUCOD TO DLF-TOKU-COD.
+           MOVE WK-DELIVERY-FORMAT TO DLF-FORMAT.
+           IF WK-TOKU-FOUND-FLG = "Y"
+              AND WK-TOKU-TBL-EMAIL (WK-TOKU-IDX) NOT = SPACE
+             MOVE WK-TOKU-TBL-MEI (WK-TOKU-IDX) TO DLF-TOKU-MEI
+             MOVE WK-TOKU-TBL-EMAIL (WK-TOKU-IDX) TO DLF-EMAIL-ADDR
+             MOVE "QUEUED" TO DLF-STATUS
+           ELSE
+             MOVE SPACE TO DLF-TOKU-MEI
+             MOVE SPACE TO DLF-EMAIL-ADDR
+             MOVE "NOEMAIL" TO DLF-STATUS
+             ADD 1 TO WK-NOEMAIL-CNT
+           END-IF.
+           WRITE DLF-REC.
+           ADD 1 TO WK-DLF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    チェックポイント書込処理
+      ******************************************************************
+       WRITE-CHECKPOINT-RTN            SECTION.
+           MOVE WK-KEY-TOKUCOD TO CKP-TOKU-COD.
+           MOVE WK-KEY-JUCHU-DATE TO CKP-JUCHU-DATE.
+           WRITE CKP-REC.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    総合計金額出力処理
+      ******************************************************************
+       WRITE-SOUGOKEI-RTN              SECTION.
+           PERFORM WRITE-EMPTY-LINE-RTN.
+      *
+           IF WK-SOUGASAN > 999999999 OR WK-SOUGASAN < -999999999
+             MOVE HIGH-VALUE TO WK-EXC-TOKU-COD
+             MOVE "GRAND TOTAL KINGAKU OVERFLOW" TO WK-OVERFLOW-REASON
+             PERFORM WRITE-KINGAKU-OVERFLOW-RTN
+           END-IF.
+           MOVE WK-SOUGASAN TO WK-SOUGOKEI-KINGAKU.
+           MOVE WK-SOUGOKEI TO OEF-REC.
+           PERFORM WRITE-OTF-REC-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    空行出力処理
       ******************************************************************
        WRITE-EMPTY-LINE-RTN            SECTION.
            MOVE SPACE TO OEF-REC.
@@ -290,7 +1067,7 @@
            EXIT.
 
       ******************************************************************
-      *    �������ݏ���
+      *    一件書込み処理
       ******************************************************************
        WRITE-OTF-REC-RTN               SECTION.
            WRITE OEF-REC AFTER 1.
@@ -298,17 +1075,71 @@
        EXI.
            EXIT.
       ******************************************************************
-      *    �I������
+      *    終了処理
       ******************************************************************
        TERM-RTN                        SECTION.
-           IF ITF-CNT > 0
+      *    ITF-CNTはヘッダ・トレイラー・取消変更・読み飛ばし行も含む
+      *    読込件数のため、最終合計／チェックポイント出力の判定には
+      *    使わない。得意先が一件も確定していない場合（全行が再実行
+      *    読み飛ばしまたは範囲外）にWRITE-GOKEI-RTNを呼ぶと、
+      *    WK-KEY-TOKUCODの初期値HIGH-VALUEがチェックポイントへ
+      *    書き込まれ、次回再実行で全件が読み飛ばされてしまう。
+           IF WK-KEY-TOKUCOD NOT = HIGH-VALUE AND NOT WK-MODE-CSV
              PERFORM WRITE-GOKEI-RTN
+             PERFORM WRITE-SOUGOKEI-RTN
            END-IF.
       *
            CLOSE ITF-FILE.
            CLOSE OEF-FILE.
+           IF WK-DLF-FILE-ERR = 00
+             CLOSE DLF-FILE
+           END-IF.
+           IF WK-EXF-FILE-ERR = 00
+             CLOSE EXF-FILE
+           END-IF.
+           IF WK-CKP-FILE-ERR = 00
+             CLOSE CKP-FILE
+           END-IF.
            DISPLAY "*** KUBM040 ITF=" ITF-CNT.
            DISPLAY "*** KUBM040 OEF=" OEF-CNT.
+           DISPLAY "*** KUBM040 EXF=" EXF-CNT.
+           DISPLAY "*** KUBM040 KINGAKU-OVERFLOW="
+             WK-KINGAKU-OVERFLOW-CNT.
+           DISPLAY "*** KUBM040 CURRENCY-MISMATCH="
+             WK-CURRENCY-MISMATCH-CNT.
+           DISPLAY "*** KUBM040 BALANCE-ERR=" WK-BALANCE-ERR-CNT.
+           IF WK-EMAIL-HOOK-ON
+             DISPLAY "*** KUBM040 DLF=" WK-DLF-CNT
+             DISPLAY "*** KUBM040 NOEMAIL=" WK-NOEMAIL-CNT
+           END-IF.
+           PERFORM WRITE-RUNHIST-RTN.
            DISPLAY "*** KUBM040 END ***".
        EXI.
-           EXIT.
\ No newline at end of file
+           EXIT.
+      ******************************************************************
+      *    実行履歴ファイル(RUNHIST)への記録
+      ******************************************************************
+       WRITE-RUNHIST-RTN               SECTION.
+           MOVE "KUBM040"              TO RUNHIS-PGM-ID.
+           MOVE WK-RUNHIS-START-DATE   TO RUNHIS-START-DATE.
+           MOVE WK-RUNHIS-START-TIME   TO RUNHIS-START-TIME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RUNHIS-END-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RUNHIS-END-TIME.
+           MOVE RETURN-CODE            TO RUNHIS-RTN-CODE.
+           MOVE 5                      TO RUNHIS-CNT-CNT.
+           MOVE "ITF"                  TO RUNHIS-CNT-LABEL (1).
+           MOVE ITF-CNT                TO RUNHIS-CNT-VALUE (1).
+           MOVE "OEF"                  TO RUNHIS-CNT-LABEL (2).
+           MOVE OEF-CNT                TO RUNHIS-CNT-VALUE (2).
+           MOVE "EXF"                  TO RUNHIS-CNT-LABEL (3).
+           MOVE EXF-CNT                TO RUNHIS-CNT-VALUE (3).
+           MOVE "OVERFLOW"             TO RUNHIS-CNT-LABEL (4).
+           MOVE WK-KINGAKU-OVERFLOW-CNT TO RUNHIS-CNT-VALUE (4).
+           MOVE "CURRMISM"             TO RUNHIS-CNT-LABEL (5).
+           MOVE WK-CURRENCY-MISMATCH-CNT TO RUNHIS-CNT-VALUE (5).
+           CALL "KRUNHIS" USING KRUNHIS-P1.
+           IF RUNHIS-ERR-YES
+             DISPLAY "*** KUBM040 WARNING RUNHIST WRITE FAILED"
+           END-IF.
+       EXI.
+           EXIT.
