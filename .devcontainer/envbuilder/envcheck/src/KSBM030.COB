@@ -0,0 +1,248 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KSBM030.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：商品
+      *    プログラム名　：商品マスタ保守(追加/変更/削除)
+      *    作成日/作成者 ：２０２６年０８月０９日　システム技研
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：RETURN-CODEをKSTDRCの区分値に統一
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：SMF-CURRENCY-CODをCFSHO-CURRENCY-CODへ
+      *                    引き継ぐ処理を追加
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT SMF-FILE
+             ASSIGN TO EXTERNAL SMF
+               FILE STATUS IS WK-SMF-FILE-ERR.
+           SELECT SHO-FILE
+             ASSIGN TO EXTERNAL SHO
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CFSHO-SHOHIN-NO
+               FILE STATUS IS WK-SHO-FILE-ERR.
+           SELECT EXF-FILE
+             ASSIGN TO EXTERNAL EXF
+               FILE STATUS IS WK-EXF-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  SMF-FILE.
+       01  SMF-REC.
+      *    SMF-ACTION ： "A"=追加  "C"=変更  "D"=削除
+           03  SMF-ACTION               PIC  X(1).
+             88  SMF-ADD                VALUE "A".
+             88  SMF-CHANGE              VALUE "C".
+             88  SMF-DELETE              VALUE "D".
+           03  SMF-SHOHIN-NO            PIC  X(5).
+           03  SMF-SHOHIN-MEI           PIC  X(20).
+           03  SMF-TANKA                PIC  S9(05)V9(2).
+           03  SMF-ZENGETU-ZAIKO        PIC  S9(07).
+           03  SMF-TOUGETU-NYUKO        PIC  S9(07).
+           03  SMF-TOUGETU-SYUKO        PIC  S9(07).
+           03  SMF-CATEGORY-COD         PIC  X(3).
+           03  SMF-SUPPLIER-COD         PIC  X(6).
+           03  SMF-CURRENCY-COD         PIC  X(3).
+       FD  SHO-FILE.
+       01  SHO-REC.
+           COPY KCCFSHO.
+       FD  EXF-FILE.
+       01  EXF-REC                      PIC X(80).
+      *
+       WORKING-STORAGE                 SECTION.
+           COPY KSTDRC.
+       01  WK-SMF-FILE-ERR              PIC X(2) VALUE HIGH-VALUE.
+       01  WK-SHO-FILE-ERR              PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXF-FILE-ERR              PIC X(2) VALUE HIGH-VALUE.
+       01  SMF-END-FLG                  PIC X VALUE "N".
+       01  MAINT-CNT                    PIC 9(10) VALUE ZERO.
+       01  ADD-CNT                      PIC 9(10) VALUE ZERO.
+       01  CHG-CNT                      PIC 9(10) VALUE ZERO.
+       01  DEL-CNT                      PIC 9(10) VALUE ZERO.
+       01  EXF-CNT                      PIC 9(10) VALUE ZERO.
+      *
+      *例外明細(追加時の重複、変更/削除時の該当なし)
+       01  WK-EXCEPTION.
+           03  FILLER                   PIC X(17) VALUE
+             "*** EXCEPTION ***".
+           03  FILLER                   PIC X(1) VALUE SPACE.
+           03  WK-EXC-SHOHIN-NO         PIC X(5).
+           03  FILLER                   PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON            PIC X(40).
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL SMF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KSBM030 START ***".
+      *
+           OPEN INPUT SMF-FILE.
+           IF WK-SMF-FILE-ERR NOT = 00
+             DISPLAY "*** KSBM030 ABEND NOT SMF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO SMF-END-FLG
+           END-IF.
+      *
+      *    商品マスタが未作成の場合はOUTPUTで新規に作成した上で
+      *    I-Oで開き直す(KJBM000のOPEN EXTEND失敗時の流儀と同じ)
+           IF SMF-END-FLG NOT = "Y"
+             OPEN I-O SHO-FILE
+             IF WK-SHO-FILE-ERR NOT = 00
+               OPEN OUTPUT SHO-FILE
+               CLOSE SHO-FILE
+               OPEN I-O SHO-FILE
+             END-IF
+             IF WK-SHO-FILE-ERR NOT = 00
+               DISPLAY "*** KSBM030 ABEND NOT SHO-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO SMF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF SMF-END-FLG NOT = "Y"
+             OPEN OUTPUT EXF-FILE
+             IF WK-EXF-FILE-ERR NOT = 00
+               DISPLAY "*** KSBM030 ABEND NOT EXF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO SMF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF SMF-END-FLG NOT = "Y"
+             PERFORM READ-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    読み込み処理
+      ******************************************************************
+       READ-RTN                        SECTION.
+           READ SMF-FILE
+             AT END
+               MOVE "Y" TO SMF-END-FLG
+             NOT AT END
+               ADD 1 TO MAINT-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理（追加／変更／削除の振り分け）
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           EVALUATE TRUE
+             WHEN SMF-ADD
+               PERFORM ADD-RTN
+             WHEN SMF-CHANGE
+               PERFORM CHANGE-RTN
+             WHEN SMF-DELETE
+               PERFORM DELETE-RTN
+             WHEN OTHER
+               MOVE "INVALID SMF-ACTION CODE" TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-EVALUATE.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ追加処理（既存のSHOHIN-NOとの重複は例外行）
+      ******************************************************************
+       ADD-RTN                         SECTION.
+           MOVE SMF-SHOHIN-NO TO CFSHO-SHOHIN-NO.
+           MOVE SMF-SHOHIN-MEI TO CFSHO-SHOHIN-MEI.
+           MOVE SMF-TANKA TO CFSHO-TANKA.
+           MOVE SMF-ZENGETU-ZAIKO TO CFSHO-ZENGETU-ZAIKO.
+           MOVE SMF-TOUGETU-NYUKO TO CFSHO-TOUGETU-NYUKO.
+           MOVE SMF-TOUGETU-SYUKO TO CFSHO-TOUGETU-SYUKO.
+           MOVE SMF-CATEGORY-COD TO CFSHO-CATEGORY-COD.
+           MOVE SMF-SUPPLIER-COD TO CFSHO-SUPPLIER-COD.
+           MOVE SMF-CURRENCY-COD TO CFSHO-CURRENCY-COD.
+      *
+           WRITE SHO-REC
+             INVALID KEY
+               MOVE "SHOHIN-NO ALREADY EXISTS - ADD REJECTED"
+                 TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+             NOT INVALID KEY
+               ADD 1 TO ADD-CNT
+           END-WRITE.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ変更処理（対象SHOHIN-NOが無い場合は例外行）
+      ******************************************************************
+       CHANGE-RTN                      SECTION.
+           MOVE SMF-SHOHIN-NO TO CFSHO-SHOHIN-NO.
+           READ SHO-FILE
+             INVALID KEY
+               MOVE "SHOHIN-NO NOT FOUND - CHANGE REJECTED"
+                 TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+             NOT INVALID KEY
+               MOVE SMF-SHOHIN-MEI TO CFSHO-SHOHIN-MEI
+               MOVE SMF-TANKA TO CFSHO-TANKA
+               MOVE SMF-ZENGETU-ZAIKO TO CFSHO-ZENGETU-ZAIKO
+               MOVE SMF-TOUGETU-NYUKO TO CFSHO-TOUGETU-NYUKO
+               MOVE SMF-TOUGETU-SYUKO TO CFSHO-TOUGETU-SYUKO
+               MOVE SMF-CATEGORY-COD TO CFSHO-CATEGORY-COD
+               MOVE SMF-SUPPLIER-COD TO CFSHO-SUPPLIER-COD
+               MOVE SMF-CURRENCY-COD TO CFSHO-CURRENCY-COD
+               REWRITE SHO-REC
+               ADD 1 TO CHG-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品マスタ削除処理（対象SHOHIN-NOが無い場合は例外行）
+      ******************************************************************
+       DELETE-RTN                      SECTION.
+           MOVE SMF-SHOHIN-NO TO CFSHO-SHOHIN-NO.
+           DELETE SHO-FILE RECORD
+             INVALID KEY
+               MOVE "SHOHIN-NO NOT FOUND - DELETE REJECTED"
+                 TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+             NOT INVALID KEY
+               ADD 1 TO DEL-CNT
+           END-DELETE.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    例外出力処理
+      ******************************************************************
+       WRITE-EXCEPTION-RTN             SECTION.
+           MOVE SMF-SHOHIN-NO TO WK-EXC-SHOHIN-NO.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC.
+           ADD 1 TO EXF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           IF WK-SMF-FILE-ERR = 00
+             CLOSE SMF-FILE
+           END-IF.
+           IF WK-SHO-FILE-ERR = 00
+             CLOSE SHO-FILE
+           END-IF.
+           IF WK-EXF-FILE-ERR = 00
+             CLOSE EXF-FILE
+           END-IF.
+           DISPLAY "*** KSBM030 MAINT=" MAINT-CNT.
+           DISPLAY "*** KSBM030 ADD=" ADD-CNT.
+           DISPLAY "*** KSBM030 CHG=" CHG-CNT.
+           DISPLAY "*** KSBM030 DEL=" DEL-CNT.
+           DISPLAY "*** KSBM030 EXF=" EXF-CNT.
+           DISPLAY "*** KSBM030 END ***".
+       EXI.
+           EXIT.
