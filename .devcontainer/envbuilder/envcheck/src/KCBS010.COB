@@ -5,8 +5,12 @@
       * �T�u�V�X�e�����F����
       * �v���O������  �F������t�`�F�b�N
       * �쐬���^�쐬�ҁF�Q�O�P�R�N�S���R�O��  �V�X�e���Z��
-      * �ύX���^�ύX�ҁF
-      *       �ύX���e�F
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：世紀判定の切替年(ピボット)をS010-P1-PIVOTで
+      *                 呼出元から指定可能とした（未設定時は従来の
+      *                 固定値90を使用）。合わせてDATE8-CNV-RTNが
+      *                 S010-D6-Y1へ転記していなかった世紀上位2桁
+      *                 (S010-P1-Y1)をS010-D6-Y1へ設定するよう修正
       ******************************************************************
        ENVIRONMENT            DIVISION.
        INPUT-OUTPUT           SECTION.
@@ -76,16 +80,24 @@
        EXT.
            EXIT.
       ******************************************************************
-      *    ������t�W���ϊ�����
+      *    西暦日付8桁変換処理
+      *    世紀の切替年(ピボット)はS010-P1-PIVOTで呼出元から渡せる。
+      *    未設定(ZERO)の場合は従来の固定値90を使う。
       ******************************************************************
        DATE8-CNV-RTN          SECTION.
+           IF  (S010-P1-PIVOT = ZERO)
+             MOVE  90  TO  S010-P1-PIVOT
+           END-IF.
+      *
            IF  (S010-P1-Y1 = ZERO)
-             IF  (S010-D6-Y2 < 90)
+             IF  (S010-D6-Y2 < S010-P1-PIVOT)
                  MOVE  20  TO  S010-P1-Y1
              ELSE
                  MOVE  19  TO  S010-P1-Y1
              END-IF
            END-IF.
+      *
+           MOVE  S010-P1-Y1  TO  S010-D6-Y1.
        EXT.
            EXIT.
       ******************************************************************
