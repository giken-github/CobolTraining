@@ -0,0 +1,218 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM050.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：受注
+      *    プログラム名　：受注データアーカイブ／削除
+      *    作成日/作成者 ：２０２６年０８月０９日　システム技研
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：RETURN-CODEをKSTDRCの区分値に統一
+      *    変更日/変更者 ：２０２６年０８月０９日　システム技研
+      *    変更内容    　：JF011-TRAILER-RECを明示的に判定するように
+      *                  　修正し、WHEN OTHERはデータ区分不正として
+      *                  　EXF-FILEへ例外出力するよう変更（従来は
+      *                  　不正コードのレコードもトレイラーとして
+      *                  　誤転記していた）
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT JCF-FILE
+             ASSIGN TO EXTERNAL JCF
+               FILE STATUS IS WK-JCF-FILE-ERR.
+           SELECT NJF-FILE
+             ASSIGN TO EXTERNAL NJF
+               FILE STATUS IS WK-NJF-FILE-ERR.
+           SELECT ACF-FILE
+             ASSIGN TO EXTERNAL ACF
+               FILE STATUS IS WK-ACF-FILE-ERR.
+           SELECT EXF-FILE
+             ASSIGN TO EXTERNAL EXF
+               FILE STATUS IS WK-EXF-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  JCF-FILE.
+       01  JCF-REC.
+      *    KJCF011形式（ヘッダ・受注明細・トレイラー）の入力データ。
+           COPY KJCF011.
+       FD  NJF-FILE.
+      *    保存期間内の明細だけを残した新受注データ（ヘッダ・トレイラー
+      *    は読み直し、トレイラーの件数は残存明細数に付け直す）。
+       01  NJF-REC                      PIC X(50).
+       FD  ACF-FILE.
+      *    保存期限切れとなった明細レコードのアーカイブ（原本のまま）。
+       01  ACF-REC                      PIC X(50).
+       FD  EXF-FILE.
+      *    データ区分不正レコードの例外出力。
+       01  EXF-REC                      PIC X(80).
+      *
+       WORKING-STORAGE                 SECTION.
+           COPY KSTDRC.
+       01  WK-JCF-FILE-ERR               PIC X(2) VALUE HIGH-VALUE.
+       01  WK-NJF-FILE-ERR               PIC X(2) VALUE HIGH-VALUE.
+       01  WK-ACF-FILE-ERR               PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXF-FILE-ERR               PIC X(2) VALUE HIGH-VALUE.
+       01  JCF-END-FLG                   PIC X VALUE "N".
+       01  JCF-CNT                       PIC 9(10) VALUE ZERO.
+       01  NJF-CNT                       PIC 9(10) VALUE ZERO.
+       01  ACF-CNT                       PIC 9(10) VALUE ZERO.
+       01  EXF-CNT                       PIC 9(10) VALUE ZERO.
+      *
+      *例外明細（JF011-DATA-KBNが不正なレコード）
+       01  WK-EXCEPTION.
+           03  FILLER                    PIC X(17) VALUE
+             "*** EXCEPTION ***".
+           03  FILLER                    PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON             PIC X(40).
+      *
+      *保存期限（環境変数KUBM050-CUTOFF-DATEで指定、YYYYMMDD）
+      *未設定時は全件保存（アーカイブ対象なし）とする
+       01  WK-CUTOFF-PARM.
+           03  WK-CUTOFF-DATE-X          PIC X(8).
+           03  WK-CUTOFF-DATE  REDEFINES  WK-CUTOFF-DATE-X.
+             05  WK-CUTOFF-YY            PIC 9(4).
+             05  WK-CUTOFF-MM            PIC 9(2).
+             05  WK-CUTOFF-DD            PIC 9(2).
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL JCF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM050 START ***".
+      *
+           DISPLAY "KUBM050-CUTOFF-DATE" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-CUTOFF-DATE-X FROM ENVIRONMENT-VALUE.
+           IF WK-CUTOFF-DATE-X = SPACE
+             MOVE ZERO TO WK-CUTOFF-DATE
+           END-IF.
+           DISPLAY "*** KUBM050 CUTOFF=" WK-CUTOFF-DATE.
+      *
+           OPEN INPUT JCF-FILE.
+           IF WK-JCF-FILE-ERR NOT = 00
+             DISPLAY "*** KUBM050 ABEND NOT JCF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "Y" TO JCF-END-FLG
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             OPEN OUTPUT NJF-FILE
+             IF WK-NJF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM050 ABEND NOT NJF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO JCF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             OPEN OUTPUT ACF-FILE
+             IF WK-ACF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM050 ABEND NOT ACF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO JCF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             OPEN OUTPUT EXF-FILE
+             IF WK-EXF-FILE-ERR NOT = 00
+               DISPLAY "*** KUBM050 ABEND NOT EXF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "Y" TO JCF-END-FLG
+             END-IF
+           END-IF.
+      *
+           IF JCF-END-FLG NOT = "Y"
+             PERFORM READ-JCF-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    受注データ読み込み処理
+      ******************************************************************
+       READ-JCF-RTN                     SECTION.
+           READ JCF-FILE
+             AT END
+               MOVE "Y" TO JCF-END-FLG
+             NOT AT END
+               ADD 1 TO JCF-CNT
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理（ヘッダー・トレイラーは転記、売上/返品明細は保存
+      *    期限で新受注データ／アーカイブへ振り分け、取消・変更行は
+      *    無条件に新受注データへ転記）
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           EVALUATE TRUE
+             WHEN JF011-SALE-REC OR JF011-RETURN-REC
+               IF JF011-JUCHU-DATE < WK-CUTOFF-DATE
+                 MOVE JCF-REC TO ACF-REC
+                 WRITE ACF-REC
+                 ADD 1 TO ACF-CNT
+               ELSE
+                 MOVE JCF-REC TO NJF-REC
+                 WRITE NJF-REC
+                 ADD 1 TO NJF-CNT
+               END-IF
+      *        取消・変更行は対象受注の日付ではないためアーカイブ判定
+      *        の対象外とし、無条件にNJFへ転記する
+             WHEN JF011-AMEND-REC
+               MOVE JCF-REC TO NJF-REC
+               WRITE NJF-REC
+               ADD 1 TO NJF-CNT
+             WHEN JF011-HEADER-REC
+               MOVE JCF-REC TO NJF-REC
+               WRITE NJF-REC
+             WHEN JF011-TRAILER-REC
+      *        トレイラーは残存明細数に付け直してから転記する
+               MOVE NJF-CNT TO JF011-JUCHU-KENSU
+               MOVE JCF-REC TO NJF-REC
+               WRITE NJF-REC
+             WHEN OTHER
+               PERFORM WRITE-EXCEPTION-BADKBN-RTN
+           END-EVALUATE.
+      *
+           PERFORM READ-JCF-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    データ区分不正処理（"H"/"1"/"9"/"2"/"T"以外のコード）
+      ******************************************************************
+       WRITE-EXCEPTION-BADKBN-RTN       SECTION.
+           MOVE "INVALID JF011-DATA-KBN CODE" TO WK-EXC-REASON.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC AFTER 1.
+           ADD 1 TO EXF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           IF WK-JCF-FILE-ERR = 00
+             CLOSE JCF-FILE
+           END-IF.
+           IF WK-NJF-FILE-ERR = 00
+             CLOSE NJF-FILE
+           END-IF.
+           IF WK-ACF-FILE-ERR = 00
+             CLOSE ACF-FILE
+           END-IF.
+           IF WK-EXF-FILE-ERR = 00
+             CLOSE EXF-FILE
+           END-IF.
+           DISPLAY "*** KUBM050 JCF=" JCF-CNT.
+           DISPLAY "*** KUBM050 NJF=" NJF-CNT.
+           DISPLAY "*** KUBM050 ACF=" ACF-CNT.
+           DISPLAY "*** KUBM050 EXF=" EXF-CNT.
+           DISPLAY "*** KUBM050 END ***".
+       EXI.
+           EXIT.
