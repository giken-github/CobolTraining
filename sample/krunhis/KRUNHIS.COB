@@ -0,0 +1,100 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KRUNHIS.
+      ******************************************************************
+      * システム名    ：研修
+      * サブシステム名：共通
+      * プログラム名  ：バッチ実行履歴記録
+      * 作成日／作成者：２０２６年０８月０９日　システム技研
+      *       変更内容：新規作成。各バッチプログラムがTERM-RTNから
+      *                 呼び出し、開始／終了日時とRETURN-CODE、処理
+      *                 件数を共有の実行履歴ファイル(RUNHIST)へ1行
+      *                 追記する。
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT RUNHIS-FILE ASSIGN TO EXTERNAL RUNHIST
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WK-RUNHIS-FILE-ERR.
+      *
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  RUNHIS-FILE.
+       01  RUNHIS-REC.
+      *    呼出元プログラム名・開始／終了日時・RETURN-CODEに続けて、
+      *    呼出元が渡した件数だけ「ラベル＋件数」の組を書き出す。
+           03  RUNHIS-REC-PGM-ID           PIC  X(08).
+           03  FILLER                      PIC  X(01).
+           03  RUNHIS-REC-START-DATE       PIC  9(08).
+           03  FILLER                      PIC  X(01).
+           03  RUNHIS-REC-START-TIME       PIC  9(06).
+           03  FILLER                      PIC  X(01).
+           03  RUNHIS-REC-END-DATE         PIC  9(08).
+           03  FILLER                      PIC  X(01).
+           03  RUNHIS-REC-END-TIME         PIC  9(06).
+           03  FILLER                      PIC  X(01).
+           03  RUNHIS-REC-RTN-CODE         PIC  9(02).
+           03  FILLER                      PIC  X(01).
+           03  RUNHIS-REC-CNT-TBL  OCCURS 5 TIMES.
+               05  RUNHIS-REC-CNT-LABEL    PIC  X(10).
+               05  FILLER                  PIC  X(01).
+               05  RUNHIS-REC-CNT-VALUE    PIC  9(10).
+               05  FILLER                  PIC  X(01).
+      *
+       WORKING-STORAGE     SECTION.
+       01  WK-RUNHIS-FILE-ERR              PIC  X(02) VALUE HIGH-VALUE.
+       01  WK-RUNHIS-IDX                   PIC  9(02) VALUE ZERO.
+      *
+       LINKAGE             SECTION.
+           COPY KRUNHIS-PARAMS.
+      *
+       PROCEDURE           DIVISION  USING  KRUNHIS-P1.
+           MOVE SPACE TO RUNHIS-ERR.
+      *
+      *    毎回上書きせず、誰が・いつ実行したかの履歴として追記する。
+      *    初回実行時はファイルが存在せずEXTENDできないため、その場合
+      *    だけOUTPUTで新規作成する。
+           OPEN EXTEND RUNHIS-FILE.
+           IF WK-RUNHIS-FILE-ERR NOT = "00"
+             OPEN OUTPUT RUNHIS-FILE
+           END-IF.
+           IF WK-RUNHIS-FILE-ERR NOT = "00"
+             MOVE "Y" TO RUNHIS-ERR
+           ELSE
+             PERFORM BUILD-RUNHIS-REC-RTN
+             WRITE RUNHIS-REC
+             IF WK-RUNHIS-FILE-ERR NOT = "00"
+               MOVE "Y" TO RUNHIS-ERR
+             END-IF
+             CLOSE RUNHIS-FILE
+           END-IF.
+       EXT.
+           EXIT PROGRAM.
+      *
+      ******************************************************************
+      *    実行履歴1行分の編集
+      ******************************************************************
+       BUILD-RUNHIS-REC-RTN     SECTION.
+           MOVE SPACE              TO RUNHIS-REC.
+           MOVE RUNHIS-PGM-ID      TO RUNHIS-REC-PGM-ID.
+           MOVE RUNHIS-START-DATE  TO RUNHIS-REC-START-DATE.
+           MOVE RUNHIS-START-TIME  TO RUNHIS-REC-START-TIME.
+           MOVE RUNHIS-END-DATE    TO RUNHIS-REC-END-DATE.
+           MOVE RUNHIS-END-TIME    TO RUNHIS-REC-END-TIME.
+           MOVE RUNHIS-RTN-CODE    TO RUNHIS-REC-RTN-CODE.
+           PERFORM BUILD-RUNHIS-CNT-RTN
+             VARYING WK-RUNHIS-IDX FROM 1 BY 1
+             UNTIL WK-RUNHIS-IDX > RUNHIS-CNT-CNT.
+       EXT.
+           EXIT.
+      *
+      ******************************************************************
+      *    件数テーブル1件分の編集
+      ******************************************************************
+       BUILD-RUNHIS-CNT-RTN     SECTION.
+           MOVE RUNHIS-CNT-LABEL (WK-RUNHIS-IDX)
+             TO RUNHIS-REC-CNT-LABEL (WK-RUNHIS-IDX).
+           MOVE RUNHIS-CNT-VALUE (WK-RUNHIS-IDX)
+             TO RUNHIS-REC-CNT-VALUE (WK-RUNHIS-IDX).
+       EXT.
+           EXIT.
