@@ -8,9 +8,16 @@
       * サブシステム名：サンプルプログラム
       * プログラム名  ：サンプルプログラム
       * 作成日／作成者：２０２４年６月２５日  システム技研
-      * 変更日／変更者：
-      *       変更内容：
-      ********************************************************       
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：OTF-FILEをOPEN OUTPUTからOPEN EXTENDに変更
+      *                 し、起動ごとに出力を追記するよう修正
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：YOURNAME入力に制御文字が含まれる場合は
+      *                 エラーとして弾くよう修正
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：OTF-FILEのOPEN失敗時にRETURN-CODEを設定
+      *                 するよう修正（RC-ABENDはKSTDRCの区分値）
+      ********************************************************
       
       ******************************************************************
       * アクセスファイルなどの情報を記載する
@@ -18,7 +25,8 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OTF-FILE ASSIGN TO EXTERNAL OTF.
+           SELECT OTF-FILE ASSIGN TO EXTERNAL OTF
+               FILE STATUS IS WK-OTF-FILE-ERR.
 
       ******************************************************************
       * ファイルのレコードのデータ構造や、一時的に利用するデータ項目を定義
@@ -29,9 +37,16 @@
        01  OTF-MSG     PIC X(100).
 
        WORKING-STORAGE SECTION.
+           COPY KSTDRC.
+       01  WK-OTF-FILE-ERR  PIC X(2) VALUE HIGH-VALUE.
+       01  WK-TIMESTAMP     PIC X(14).
        01  MSG.
          03  GREETING PIC X(12) VALUE 'こんにちは,'.
          03  YOURNAME PIC X(20) VALUE SPACE.
+         03  YOURNAME-TBL REDEFINES YOURNAME.
+           05  YOURNAME-CHAR PIC X(1) OCCURS 20 TIMES.
+       01  WK-YOURNAME-IDX  PIC 9(2) VALUE ZERO.
+       01  WK-INVALID-FLG   PIC X(1) VALUE SPACE.
 
       ******************************************************************
       * プログラムの開始地点
@@ -44,7 +59,28 @@
 
        INPUT-YOURNAME SECTION.
            DISPLAY "あなたの名前を入力してください。"
-           ACCEPT YOURNAME.           
+           ACCEPT YOURNAME.
+           PERFORM CHECK-YOURNAME-RTN.
+           IF WK-INVALID-FLG = "Y"
+             DISPLAY "不正な文字が含まれています。"
+             MOVE SPACE TO YOURNAME
+           END-IF.
+           EXIT.
+
+      *    OTF-FILEはSJISで出力するため、制御コードが混入した
+      *    まま書き込まれないようACCEPTされた1バイトずつを
+      *    チェックする。
+       CHECK-YOURNAME-RTN SECTION.
+           MOVE SPACE TO WK-INVALID-FLG.
+           PERFORM CHECK-YOURNAME-CHAR-RTN
+             VARYING WK-YOURNAME-IDX FROM 1 BY 1
+             UNTIL WK-YOURNAME-IDX > 20.
+           EXIT.
+
+       CHECK-YOURNAME-CHAR-RTN SECTION.
+           IF YOURNAME-CHAR (WK-YOURNAME-IDX) < SPACE
+             MOVE "Y" TO WK-INVALID-FLG
+           END-IF.
            EXIT.
 
        DISPMEG SECTION.
@@ -52,10 +88,27 @@
            EXIT.
 
        OUTPUT-FILE SECTION.
-           MOVE MSG TO OTF-MSG.
+      *    毎回上書きせず、誰が・いつ実行したかの履歴として追記する。
+      *    初回実行時はファイルが存在せずEXTENDできないため、その場合
+      *    だけOUTPUTで新規作成する。
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WK-TIMESTAMP.
+           MOVE SPACE TO OTF-MSG.
+           STRING WK-TIMESTAMP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MSG DELIMITED BY SIZE
+             INTO OTF-MSG
+           END-STRING.
 
-           OPEN OUTPUT OTF-FILE.
-           WRITE OTF-MSG.
-           CLOSE OTF-FILE.
+           OPEN EXTEND OTF-FILE.
+           IF WK-OTF-FILE-ERR NOT = "00"
+             OPEN OUTPUT OTF-FILE
+           END-IF.
+           IF WK-OTF-FILE-ERR NOT = "00"
+             DISPLAY "*** KJBM000 ABEND NOT OTF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+           ELSE
+             WRITE OTF-MSG
+             CLOSE OTF-FILE
+           END-IF.
            EXIT.
       
\ No newline at end of file
