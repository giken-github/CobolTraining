@@ -7,6 +7,12 @@
       * 作成日／作成者：２０２３年１月２４日  システム技
       * 変更日／変更者：
       *       変更内容：GnuCOBOL + esqlOC
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：RETURN-CODEをKSTDRCの区分値に統一、DB接続
+      *                 エラー時にもRETURN-CODEを設定するよう修正
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：KRUNHISを呼び出し、開始／終了日時と処理件数
+      *                 を実行履歴ファイル(RUNHIST)へ記録
       ******************************************************************
       *
        ENVIRONMENT         DIVISION.
@@ -24,6 +30,11 @@
            03  OUT-USERAGE     PIC X(5).
 
        WORKING-STORAGE     SECTION.
+           COPY KSTDRC.
+      *実行履歴(RUNHIST)記録用
+           COPY KRUNHIS-PARAMS.
+       01 WK-RUNHIS-START-DATE PIC  9(08) VALUE ZERO.
+       01 WK-RUNHIS-START-TIME PIC  9(06) VALUE ZERO.
       **********************************************************************
       *******                EMBEDDED SQL VARIABLES                  *******
        77 OCSQL     PIC X(8) VALUE "OCSQL".
@@ -51,7 +62,7 @@
            05 SQL-OPT    PIC X VALUE "C".
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
            05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 44.
-           05 SQL-STMT   PIC X(44) VALUE "SELECT USERID,USERNAME,USERAGE
+           05 SQL-STMT   PIC X(150) VALUE "SELECT USERID,USERNAME,USERAGE
       -    " FROM USERINFO".
            05 SQL-CNAME  PIC X(12) VALUE "USERS-CURSOR".
            05 FILLER     PIC X VALUE LOW-VALUE.
@@ -59,6 +70,30 @@
        01 FETCH-CNT        PIC  9(9) PACKED-DECIMAL VALUE 0.
        01 FETCH-END        PIC  X VALUE 'N'.
       ******************************************************************
+      *  抽出範囲パラメタ(環境変数)
+      *  FETCHDB-USERID-LO/HI  ： USERIDの範囲指定(両端含む)
+      *  FETCHDB-USERAGE-LO/HI ： USERAGEの範囲指定(両端含む)
+      *  いずれも未設定(スペース)の場合は従来どおり全件抽出する。
+      ******************************************************************
+       01 WK-USERID-LO      PIC X(5) VALUE SPACE.
+       01 WK-USERID-HI      PIC X(5) VALUE SPACE.
+       01 WK-USERAGE-LO     PIC X(5) VALUE SPACE.
+       01 WK-USERAGE-HI     PIC X(5) VALUE SPACE.
+       01 WK-WHERE          PIC X(100) VALUE SPACE.
+       01 WK-WHERE-PTR      PIC S9(4) COMP-5 VALUE 1.
+       01 WK-STMT-PTR       PIC S9(4) COMP-5 VALUE 1.
+      ******************************************************************
+      *  DB接続パスワードは環境変数DB-PASSWORDから取得する(ソースに
+      *  平文で残さない)。未設定の場合は接続せずABENDする。
+      ******************************************************************
+       01 WK-DB-PASSWORD    PIC X(32) VALUE SPACE.
+      ******************************************************************
+      *  DB接続のリトライ(一時的な接続エラーで即ABENDさせない)
+      ******************************************************************
+       01 WK-CONNECT-RETRY-CNT  PIC 9(2) VALUE ZERO.
+       01 WK-CONNECT-MAX-RETRY  PIC 9(2) VALUE 3.
+       01 WK-CONNECT-WAIT       PIC 9(4) COMP-5 VALUE ZERO.
+      ******************************************************************
       *  データベースアクセス関連
       ******************************************************************
       *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -111,6 +146,8 @@
 
        INIT-RTN            SECTION.
            DISPLAY  "*** FETCHDB START ***".
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WK-RUNHIS-START-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WK-RUNHIS-START-TIME.
       *
            OPEN OUTPUT OTF-FILE.
       *
@@ -130,26 +167,36 @@
       * 文字エンコードを設定するには、
       *   CONNSETTINGS=SET CLIENT_ENCODING TO 'SJIS'
       * を接続文字列に追加する。
+      *
+      * パスワードをソースに埋め込まないよう、環境変数DB-PASSWORDから
+      * 実行時に取得する。
+           DISPLAY "DB-PASSWORD" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-DB-PASSWORD FROM ENVIRONMENT-VALUE.
+           IF WK-DB-PASSWORD = SPACE
+             DISPLAY "!!! FETCHDB ABEND : DB-PASSWORD NOT SET !!!"
+             MOVE RC-ABEND TO RETURN-CODE
+             PERFORM TERM-RTN
+             STOP RUN
+           END-IF.
+      *
            STRING
              "DRIVER={Postgresql Unicode};"
              "SERVER=db;"
              "DBQ=postgres;"
              "UID=postgres;"
-             "PWD=postgres;"
+             "PWD=" DELIMITED BY SIZE
+             WK-DB-PASSWORD DELIMITED BY SPACE
+             ";" DELIMITED BY SIZE
              "CONNSETTINGS=SET CLIENT_ENCODING to 'SJIS';"
+               DELIMITED BY SIZE
              INTO DSN
            END-STRING.
 
       *    EXEC SQL CONNECT TO :DSN END-EXEC.
-           MOVE 256 TO SQL-LEN(1)
-           CALL OCSQL    USING DSN
-                               SQL-LEN(1)
-                               SQLCA
-           END-CALL
-                                            .
-           IF SQLCODE NOT = ZERO
-             PERFORM DBERR-TERM-RTN
-           END-IF.
+           PERFORM CONNECT-DB-RTN.
+
+           PERFORM READ-PARM-RTN.
+           PERFORM BUILD-SQL-RTN.
 
       *    SQLカーソルを開
       *    EXEC SQL  OPEN USERS-CURSOR  END-EXEC.
@@ -167,6 +214,183 @@
        EXT.
            EXIT.
 
+      *    DB接続を試行し、失敗時は短い待機を挟んで再試行する。
+      *    最大試行回数を超えてもSQLCODEが非ゼロのままならABEND。
+       CONNECT-DB-RTN           SECTION.
+           MOVE 0 TO WK-CONNECT-RETRY-CNT.
+           PERFORM CONNECT-ATTEMPT-RTN.
+           PERFORM CONNECT-RETRY-RTN
+             UNTIL SQLCODE = ZERO
+                OR WK-CONNECT-RETRY-CNT >= WK-CONNECT-MAX-RETRY.
+           IF SQLCODE NOT = ZERO
+             PERFORM DBERR-TERM-RTN
+           END-IF.
+       EXT.
+           EXIT.
+
+      *    接続試行の1回分。
+       CONNECT-ATTEMPT-RTN       SECTION.
+           MOVE 256 TO SQL-LEN(1).
+           CALL OCSQL    USING DSN
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL.
+       EXT.
+           EXIT.
+
+      *    接続失敗時の待機と再試行(回数に応じて待機秒数を伸ばす)。
+       CONNECT-RETRY-RTN         SECTION.
+           ADD 1 TO WK-CONNECT-RETRY-CNT.
+           DISPLAY "*** FETCHDB CONNECT RETRY " WK-CONNECT-RETRY-CNT
+             " SQLCODE=" SQLCODE.
+           COMPUTE WK-CONNECT-WAIT = WK-CONNECT-RETRY-CNT * 2.
+           CALL "C$SLEEP" USING WK-CONNECT-WAIT.
+           PERFORM CONNECT-ATTEMPT-RTN.
+       EXT.
+           EXIT.
+
+      *    環境変数から抽出範囲パラメタを読み込む。数字以外が指定
+      *    された場合はSQL文への埋め込み前にABENDさせる。
+       READ-PARM-RTN            SECTION.
+           DISPLAY "FETCHDB-USERID-LO" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-USERID-LO FROM ENVIRONMENT-VALUE.
+           DISPLAY "FETCHDB-USERID-HI" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-USERID-HI FROM ENVIRONMENT-VALUE.
+           DISPLAY "FETCHDB-USERAGE-LO" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-USERAGE-LO FROM ENVIRONMENT-VALUE.
+           DISPLAY "FETCHDB-USERAGE-HI" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-USERAGE-HI FROM ENVIRONMENT-VALUE.
+      *
+           IF (WK-USERID-LO NOT = SPACE AND WK-USERID-LO NOT NUMERIC)
+             OR (WK-USERID-HI NOT = SPACE AND WK-USERID-HI NOT NUMERIC)
+             OR (WK-USERAGE-LO NOT = SPACE AND
+                 WK-USERAGE-LO NOT NUMERIC)
+             OR (WK-USERAGE-HI NOT = SPACE AND
+                 WK-USERAGE-HI NOT NUMERIC)
+             DISPLAY "!!! FETCHDB ABEND : INVALID RANGE PARAMETER !!!"
+             MOVE RC-ABEND TO RETURN-CODE
+             PERFORM TERM-RTN
+             STOP RUN
+           END-IF.
+       EXT.
+           EXIT.
+
+      *    抽出範囲パラメタからWHERE句を組み立て、SQL-STMTへ反映する。
+       BUILD-SQL-RTN            SECTION.
+           MOVE SPACE TO WK-WHERE.
+           MOVE 1 TO WK-WHERE-PTR.
+      *
+           IF WK-USERID-LO NOT = SPACE
+             PERFORM APPEND-USERID-LO-RTN
+           END-IF.
+           IF WK-USERID-HI NOT = SPACE
+             PERFORM APPEND-USERID-HI-RTN
+           END-IF.
+           IF WK-USERAGE-LO NOT = SPACE
+             PERFORM APPEND-USERAGE-LO-RTN
+           END-IF.
+           IF WK-USERAGE-HI NOT = SPACE
+             PERFORM APPEND-USERAGE-HI-RTN
+           END-IF.
+      *
+           MOVE SPACE TO SQL-STMT OF SQL-STMT-0.
+           MOVE 1 TO WK-STMT-PTR.
+           STRING "SELECT USERID,USERNAME,USERAGE FROM USERINFO"
+               DELIMITED BY SIZE
+             INTO SQL-STMT OF SQL-STMT-0
+             WITH POINTER WK-STMT-PTR
+           END-STRING.
+           IF WK-WHERE NOT = SPACE
+             STRING " " DELIMITED BY SIZE
+                 WK-WHERE DELIMITED BY SIZE
+               INTO SQL-STMT OF SQL-STMT-0
+               WITH POINTER WK-STMT-PTR
+             END-STRING
+           END-IF.
+           COMPUTE SQL-STMLEN OF SQL-STMT-0 = WK-STMT-PTR - 1.
+       EXT.
+           EXIT.
+
+      *    WHERE句へUSERID下限条件を追加する。
+       APPEND-USERID-LO-RTN     SECTION.
+           IF WK-WHERE-PTR = 1
+             STRING "WHERE USERID >= '" DELIMITED BY SIZE
+                 WK-USERID-LO DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+               INTO WK-WHERE
+               WITH POINTER WK-WHERE-PTR
+             END-STRING
+           ELSE
+             STRING " AND USERID >= '" DELIMITED BY SIZE
+                 WK-USERID-LO DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+               INTO WK-WHERE
+               WITH POINTER WK-WHERE-PTR
+             END-STRING
+           END-IF.
+       EXT.
+           EXIT.
+
+      *    WHERE句へUSERID上限条件を追加する。
+       APPEND-USERID-HI-RTN     SECTION.
+           IF WK-WHERE-PTR = 1
+             STRING "WHERE USERID <= '" DELIMITED BY SIZE
+                 WK-USERID-HI DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+               INTO WK-WHERE
+               WITH POINTER WK-WHERE-PTR
+             END-STRING
+           ELSE
+             STRING " AND USERID <= '" DELIMITED BY SIZE
+                 WK-USERID-HI DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+               INTO WK-WHERE
+               WITH POINTER WK-WHERE-PTR
+             END-STRING
+           END-IF.
+       EXT.
+           EXIT.
+
+      *    WHERE句へUSERAGE下限条件を追加する。
+       APPEND-USERAGE-LO-RTN    SECTION.
+           IF WK-WHERE-PTR = 1
+             STRING "WHERE USERAGE >= '" DELIMITED BY SIZE
+                 WK-USERAGE-LO DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+               INTO WK-WHERE
+               WITH POINTER WK-WHERE-PTR
+             END-STRING
+           ELSE
+             STRING " AND USERAGE >= '" DELIMITED BY SIZE
+                 WK-USERAGE-LO DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+               INTO WK-WHERE
+               WITH POINTER WK-WHERE-PTR
+             END-STRING
+           END-IF.
+       EXT.
+           EXIT.
+
+      *    WHERE句へUSERAGE上限条件を追加する。
+       APPEND-USERAGE-HI-RTN    SECTION.
+           IF WK-WHERE-PTR = 1
+             STRING "WHERE USERAGE <= '" DELIMITED BY SIZE
+                 WK-USERAGE-HI DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+               INTO WK-WHERE
+               WITH POINTER WK-WHERE-PTR
+             END-STRING
+           ELSE
+             STRING " AND USERAGE <= '" DELIMITED BY SIZE
+                 WK-USERAGE-HI DELIMITED BY SIZE
+                 "'" DELIMITED BY SIZE
+               INTO WK-WHERE
+               WITH POINTER WK-WHERE-PTR
+             END-STRING
+           END-IF.
+       EXT.
+           EXIT.
+
        FETCH-TABLE-RTN          SECTION.
       * COBOLによってはFETCHした情報をまとめて集団項目に転記
       * その場合はそれぞれの項目に転記するように記述する。
@@ -224,8 +448,10 @@
            DISPLAY "!!! FETCHDB ABEND : DATABSE ACCESS ERRROR !!!"
            DISPLAY "SQLCODE = " SQLCODE.
            DISPLAY "SQLERRMC = " SQLERRMC.
+           MOVE RC-ABEND TO RETURN-CODE.
 
            PERFORM TERM-RTN.
+           STOP RUN.
        EXT.
            EXIT.
 
@@ -241,9 +467,28 @@
            CLOSE OTF-FILE.
 
            DISPLAY "FETCHCNT=" FETCH-CNT.
+           PERFORM WRITE-RUNHIST-RTN.
            DISPLAY "*** FETCHDB END ***".
        EXT.
            EXIT.
+
+      *    実行履歴ファイル(RUNHIST)への記録
+       WRITE-RUNHIST-RTN   SECTION.
+           MOVE "FETCHDB"             TO RUNHIS-PGM-ID.
+           MOVE WK-RUNHIS-START-DATE  TO RUNHIS-START-DATE.
+           MOVE WK-RUNHIS-START-TIME  TO RUNHIS-START-TIME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RUNHIS-END-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RUNHIS-END-TIME.
+           MOVE RETURN-CODE           TO RUNHIS-RTN-CODE.
+           MOVE 1                     TO RUNHIS-CNT-CNT.
+           MOVE "FETCH"               TO RUNHIS-CNT-LABEL (1).
+           MOVE FETCH-CNT             TO RUNHIS-CNT-VALUE (1).
+           CALL "KRUNHIS" USING KRUNHIS-P1.
+           IF RUNHIS-ERR-YES
+             DISPLAY "*** FETCHDB WARNING RUNHIST WRITE FAILED"
+           END-IF.
+       EXT.
+           EXIT.
       **********************************************************************
       *  : ESQL for GnuCOBOL/OpenCOBOL Version 3 (2024.04.30) Build Jul  2 2024
 
