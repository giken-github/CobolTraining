@@ -0,0 +1,413 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         FETCHJCF.
+      ******************************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：SalesDataテーブル抽出(KJCF011形式ファイル作成)
+      * 作成日／作成者：２０２６年０８月０９日  システム技研
+      * 変更日／変更者：
+      *       変更内容：GnuCOBOL + esqlOC
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：RETURN-CODEをKSTDRCの区分値に統一、DB接続
+      *                 エラー時にもRETURN-CODEを設定するよう修正
+      ******************************************************************
+      *
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT JCF-FILE
+             ASSIGN TO EXTERNAL JCF
+               FILE STATUS IS WK-JCF-FILE-ERR.
+           SELECT EXF-FILE
+             ASSIGN TO EXTERNAL EXF
+               FILE STATUS IS WK-EXF-FILE-ERR.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JCF-FILE.
+       01 JCF-REC.
+           COPY KJCF011.
+       FD  EXF-FILE.
+       01 EXF-REC              PIC X(80).
+
+       WORKING-STORAGE     SECTION.
+           COPY KSTDRC.
+       01  WK-JCF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+      **********************************************************************
+      *******                EMBEDDED SQL VARIABLES                  *******
+       77 OCSQL     PIC X(8) VALUE "OCSQL".
+       77 OCSQLDIS  PIC X(8) VALUE "OCSQLDIS".
+       77 OCSQLPRE  PIC X(8) VALUE "OCSQLPRE".
+       77 OCSQLEXE  PIC X(8) VALUE "OCSQLEXE".
+       77 OCSQLRBK  PIC X(8) VALUE "OCSQLRBK".
+       77 OCSQLCMT  PIC X(8) VALUE "OCSQLCMT".
+       77 OCSQLIMM  PIC X(8) VALUE "OCSQLIMM".
+       77 OCSQLOCU  PIC X(8) VALUE "OCSQLOCU".
+       77 OCSQLCCU  PIC X(8) VALUE "OCSQLCCU".
+       77 OCSQLFTC  PIC X(8) VALUE "OCSQLFTC".
+       77 OCSQLCAL  PIC X(8) VALUE "OCSQLCAL".
+       01 SQLV.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 8.
+           05 SQL-COUNT  PIC S9(9) COMP-5 VALUE ZERO.
+           05 SQL-ADDR   POINTER OCCURS 8 TIMES VALUE NULL.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 8 TIMES VALUE ZERO.
+           05 SQL-TYPE   PIC X OCCURS 8 TIMES.
+           05 SQL-PREC   PIC X OCCURS 8 TIMES.
+      **********************************************************************
+       01 SQL-STMT-0.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE "N".
+           05 SQL-OPT    PIC X VALUE "C".
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 91.
+           05 SQL-STMT   PIC X(150) VALUE
+             "SELECT DATA_KBN,JUCHU_NO,JUCHU_YY,JUCHU_MM,JUCHU_DD,
+      -    " TOKU_COD,SHOHIN_NO,SURYO FROM SalesData".
+           05 SQL-CNAME  PIC X(12) VALUE "SALES-CURSOR".
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 FETCH-CNT        PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 DETAIL-CNT       PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 EXF-CNT           PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 FETCH-END        PIC  X VALUE 'N'.
+      ******************************************************************
+      *  DB接続パスワードは環境変数DB-PASSWORDから取得する(ソースに
+      *  平文で残さない)。未設定の場合は接続せずABENDする。
+      ******************************************************************
+       01 WK-DB-PASSWORD    PIC X(32) VALUE SPACE.
+      ******************************************************************
+      *  DB接続のリトライ(一時的な接続エラーで即ABENDさせない)
+      ******************************************************************
+       01 WK-CONNECT-RETRY-CNT  PIC 9(2) VALUE ZERO.
+       01 WK-CONNECT-MAX-RETRY  PIC 9(2) VALUE 3.
+       01 WK-CONNECT-WAIT       PIC 9(4) COMP-5 VALUE ZERO.
+      ******************************************************************
+      *  作成日(ヘッダー用)
+      ******************************************************************
+       01  WK-DATE-HOZON.
+           03  WK-DATE-HOZON-YY         PIC 9(04).
+           03  WK-DATE-HOZON-MM         PIC 9(02).
+           03  WK-DATE-HOZON-DD         PIC 9(02).
+      ******************************************************************
+      *  SalesData.JUCHU_YYは西暦下2桁のため、KCBS010を呼び出して
+      *  4桁年に変換する(世紀はKCBS010の既定ピボットに従う)。
+      ******************************************************************
+      *EXEC SQL INCLUDE KCBS010P END-EXEC.
+           COPY KCBS010P.
+       01  WK-EXCEPTION.
+           03  FILLER                  PIC X(17) VALUE
+             "*** EXCEPTION ***".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-JUCHU-NO          PIC 9(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON           PIC X(40).
+      ******************************************************************
+      *  データベースアクセス関連
+      ******************************************************************
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      * DB接続用
+       01 DSN              PIC  X(256).
+
+      *EXEC SQL INCLUDE SALESDATA END-EXEC.
+      * FETCHした情報を格納するデータ項目の定義
+       01 SALESDATA.
+           03  SALES-DATA_KBN   PIC X(1).
+           03  SALES-JUCHU_NO   PIC 9(4).
+           03  SALES-JUCHU_YY   PIC 9(2).
+           03  SALES-JUCHU_MM   PIC 9(2).
+           03  SALES-JUCHU_DD   PIC 9(2).
+           03  SALES-TOKU_COD   PIC X(4).
+           03  SALES-SHOHIN_NO  PIC X(5).
+           03  SALES-SURYO      PIC 9(5).
+
+      * FETCHするカーソルの定義
+      *EXEC SQL DECLARE
+      *    SALES-CURSOR CURSOR FOR
+      *        SELECT DATA_KBN,JUCHU_NO,JUCHU_YY,JUCHU_MM,JUCHU_DD,
+      *               TOKU_COD,SHOHIN_NO,SURYO
+      *        FROM SalesData
+      *END-EXEC.
+      *EXEC SQL END DECLARE SECTION END-EXEC.
+      *
+      *EXEC SQL INCLUDE SQLCA END-EXEC.
+       01 SQLCA.
+           05 SQLSTATE PIC X(5).
+              88  SQL-SUCCESS           VALUE '00000'.
+              88  SQL-RIGHT-TRUNC       VALUE '01004'.
+              88  SQL-NODATA            VALUE '02000'.
+              88  SQL-DUPLICATE         VALUE '23000' THRU '23999'.
+              88  SQL-MULTIPLE-ROWS     VALUE '21000'.
+              88  SQL-NULL-NO-IND       VALUE '22002'.
+              88  SQL-INVALID-CURSOR-STATE VALUE '24000'.
+           05 FILLER   PIC X.
+           05 SQLVERSN PIC 99 VALUE 03.
+           05 SQLCODE  PIC S9(9) COMP-5 VALUE ZERO.
+           05 SQLERRM.
+               49 SQLERRML PIC S9(4) COMP-5 VALUE ZERO.
+               49 SQLERRMC PIC X(486).
+           05 SQLERRD OCCURS 6 TIMES PIC S9(9) COMP-5 VALUE ZERO.
+           05 FILLER   PIC X(4).
+           05 SQL-HCONN USAGE POINTER VALUE NULL.
+      ******************************************************************
+
+       PROCEDURE           DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN  UNTIL FETCH-END = "Y".
+           PERFORM SUCCESSFUL-TERM-RTN.
+           STOP RUN.
+
+
+       INIT-RTN            SECTION.
+           DISPLAY  "*** FETCHJCF START ***".
+      *
+           OPEN OUTPUT JCF-FILE.
+           OPEN OUTPUT EXF-FILE.
+      *
+      * 接続文字列はFETCHDB/MAINTDBと同一(SalesDataテーブルが属する
+      * DBへの接続)。パスワードをソースに埋め込まないよう、環境変数
+      * DB-PASSWORDから実行時に取得する。
+           DISPLAY "DB-PASSWORD" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-DB-PASSWORD FROM ENVIRONMENT-VALUE.
+           IF WK-DB-PASSWORD = SPACE
+             DISPLAY "!!! FETCHJCF ABEND : DB-PASSWORD NOT SET !!!"
+             MOVE RC-ABEND TO RETURN-CODE
+             PERFORM TERM-RTN
+             STOP RUN
+           END-IF.
+      *
+           STRING
+             "DRIVER={Postgresql Unicode};"
+             "SERVER=db;"
+             "DBQ=postgres;"
+             "UID=postgres;"
+             "PWD=" DELIMITED BY SIZE
+             WK-DB-PASSWORD DELIMITED BY SPACE
+             ";" DELIMITED BY SIZE
+             "CONNSETTINGS=SET CLIENT_ENCODING to 'SJIS';"
+               DELIMITED BY SIZE
+             INTO DSN
+           END-STRING.
+
+      *    EXEC SQL CONNECT TO :DSN END-EXEC.
+           PERFORM CONNECT-DB-RTN.
+
+      *    SQLカーソルを開く
+      *    EXEC SQL  OPEN SALES-CURSOR  END-EXEC.
+           IF SQL-PREP OF SQL-STMT-0 = "N"
+               MOVE 0 TO SQL-COUNT
+               CALL OCSQLPRE USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+           END-IF
+           CALL OCSQLOCU USING SQL-STMT-0
+                               SQLCA
+           END-CALL
+                                                .
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATE-HOZON.
+           PERFORM WRITE-HEADER-RTN.
+      *
+           PERFORM FETCH-TABLE-RTN.
+       EXT.
+           EXIT.
+
+      *    DB接続を試行し、失敗時は短い待機を挟んで再試行する。
+      *    最大試行回数を超えてもSQLCODEが非ゼロのままならABEND。
+       CONNECT-DB-RTN           SECTION.
+           MOVE 0 TO WK-CONNECT-RETRY-CNT.
+           PERFORM CONNECT-ATTEMPT-RTN.
+           PERFORM CONNECT-RETRY-RTN
+             UNTIL SQLCODE = ZERO
+                OR WK-CONNECT-RETRY-CNT >= WK-CONNECT-MAX-RETRY.
+           IF SQLCODE NOT = ZERO
+             PERFORM DBERR-TERM-RTN
+           END-IF.
+       EXT.
+           EXIT.
+
+      *    接続試行の1回分。
+       CONNECT-ATTEMPT-RTN       SECTION.
+           MOVE 256 TO SQL-LEN(1).
+           CALL OCSQL    USING DSN
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL.
+       EXT.
+           EXIT.
+
+      *    接続失敗時の待機と再試行(回数に応じて待機秒数を伸ばす)。
+       CONNECT-RETRY-RTN         SECTION.
+           ADD 1 TO WK-CONNECT-RETRY-CNT.
+           DISPLAY "*** FETCHJCF CONNECT RETRY " WK-CONNECT-RETRY-CNT
+             " SQLCODE=" SQLCODE.
+           COMPUTE WK-CONNECT-WAIT = WK-CONNECT-RETRY-CNT * 2.
+           CALL "C$SLEEP" USING WK-CONNECT-WAIT.
+           PERFORM CONNECT-ATTEMPT-RTN.
+       EXT.
+           EXIT.
+
+      *    KJCF011形式のヘッダーレコードを作成日付とともに出力する。
+       WRITE-HEADER-RTN          SECTION.
+           MOVE SPACE TO JCF-REC.
+           MOVE "H" TO JF011-DATA-KBN.
+           MOVE WK-DATE-HOZON TO JF011-SAKUSEI-DATE.
+           WRITE JCF-REC.
+       EXT.
+           EXIT.
+
+       FETCH-TABLE-RTN          SECTION.
+      * COBOLによってはFETCHした情報をまとめて集団項目に転記
+      * その場合はそれぞれの項目に転記するように記述する。
+      *    EXEC SQL
+      *        FETCH SALES-CURSOR
+      *         INTO :SALES-DATA_KBN, :SALES-JUCHU_NO, :SALES-JUCHU_YY,
+      *              :SALES-JUCHU_MM, :SALES-JUCHU_DD, :SALES-TOKU_COD,
+      *              :SALES-SHOHIN_NO, :SALES-SURYO
+      *    END-EXEC.
+           SET SQL-ADDR(1) TO ADDRESS OF SALES-DATA_KBN
+           MOVE "X" TO SQL-TYPE(1)
+           MOVE 1 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF SALES-JUCHU_NO
+           MOVE "X" TO SQL-TYPE(2)
+           MOVE 4 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF SALES-JUCHU_YY
+           MOVE "X" TO SQL-TYPE(3)
+           MOVE 2 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF SALES-JUCHU_MM
+           MOVE "X" TO SQL-TYPE(4)
+           MOVE 2 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF SALES-JUCHU_DD
+           MOVE "X" TO SQL-TYPE(5)
+           MOVE 2 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF SALES-TOKU_COD
+           MOVE "X" TO SQL-TYPE(6)
+           MOVE 4 TO SQL-LEN(6)
+           SET SQL-ADDR(7) TO ADDRESS OF SALES-SHOHIN_NO
+           MOVE "X" TO SQL-TYPE(7)
+           MOVE 5 TO SQL-LEN(7)
+           SET SQL-ADDR(8) TO ADDRESS OF SALES-SURYO
+           MOVE "X" TO SQL-TYPE(8)
+           MOVE 5 TO SQL-LEN(8)
+           MOVE 8 TO SQL-COUNT
+           CALL OCSQLFTC USING SQLV
+                               SQL-STMT-0
+                               SQLCA
+                   .
+
+           EVALUATE SQLCODE
+      *    SQLCODE = 0 は正常終了。
+             WHEN 0
+               ADD 1 TO FETCH-CNT
+      *    SQLCODE = 100 はこれ以上データなし。
+             WHEN 100
+               MOVE "Y" TO FETCH-END
+      *    上記以外は何らかのエラー。ABEND対象。
+             WHEN OTHER
+               PERFORM DBERR-TERM-RTN
+           END-EVALUATE.
+       EXT.
+           EXIT.
+
+       MAIN-RTN            SECTION.
+           MOVE SPACE TO JCF-REC.
+           MOVE SALES-DATA_KBN TO JF011-DATA-KBN.
+      *
+           IF NOT JF011-SALE-REC AND NOT JF011-RETURN-REC
+             MOVE "INVALID SALESDATA DATA_KBN CODE" TO WK-EXC-REASON
+             PERFORM WRITE-EXCEPTION-RTN
+           ELSE
+             PERFORM CONVERT-JUCHU-DATE-RTN
+             IF S010-RCD NOT = SPACE
+               MOVE "INVALID SALESDATA JUCHU DATE" TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+             ELSE
+               PERFORM WRITE-DETAIL-RTN
+             END-IF
+           END-IF.
+      *
+           PERFORM FETCH-TABLE-RTN.
+       EXT.
+           EXIT.
+
+      *    SalesData.JUCHU_YY(西暦下2桁)をKCBS010へ渡し4桁年に変換
+      *    する。戻り値のS010-RCDが変換結果(SPACE=正常)となる。
+       CONVERT-JUCHU-DATE-RTN    SECTION.
+           MOVE ZERO TO S010-P1-Y1.
+           MOVE ZERO TO S010-P1-PIVOT.
+           MOVE SALES-JUCHU_YY TO S010-D6-Y2.
+           MOVE SALES-JUCHU_MM TO S010-D6-MM.
+           MOVE SALES-JUCHU_DD TO S010-D6-DD.
+           CALL "KCBS010" USING KCBS010-P1.
+       EXT.
+           EXIT.
+
+      *    受注データ(KJCF011形式)の明細レコードを作成し出力する。
+       WRITE-DETAIL-RTN          SECTION.
+           MOVE SALES-JUCHU_NO TO JF011-JUCHU-NO.
+           MOVE S010-D8-YY TO JF011-JUCHU-YY.
+           MOVE SALES-JUCHU_MM TO JF011-JUCHU-MM.
+           MOVE SALES-JUCHU_DD TO JF011-JUCHU-DD.
+           MOVE SALES-TOKU_COD TO JF011-TOKU-COD.
+           MOVE SALES-SHOHIN_NO TO JF011-SHOHIN-NO.
+           MOVE SALES-SURYO TO JF011-SURYO.
+           WRITE JCF-REC.
+           ADD 1 TO DETAIL-CNT.
+       EXT.
+           EXIT.
+
+       WRITE-EXCEPTION-RTN    SECTION.
+           MOVE SALES-JUCHU_NO TO WK-EXC-JUCHU-NO.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC.
+           ADD 1 TO EXF-CNT.
+       EXT.
+           EXIT.
+
+      *    KJCF011形式のトレイラーレコードを件数とともに出力する。
+       WRITE-TRAILER-RTN         SECTION.
+           MOVE SPACE TO JCF-REC.
+           MOVE "T" TO JF011-DATA-KBN.
+           MOVE DETAIL-CNT TO JF011-JUCHU-KENSU.
+           WRITE JCF-REC.
+       EXT.
+           EXIT.
+
+       SUCCESSFUL-TERM-RTN  SECTION.
+      *     EXEC SQL COMMIT END-EXEC.
+           PERFORM WRITE-TRAILER-RTN.
+           PERFORM TERM-RTN.
+       EXT.
+           EXIT.
+
+       DBERR-TERM-RTN      SECTION.
+      *     EXEC SQL ROLLBACK END-EXEC.
+           DISPLAY "!!! FETCHJCF ABEND : DATABSE ACCESS ERRROR !!!"
+           DISPLAY "SQLCODE = " SQLCODE.
+           DISPLAY "SQLERRMC = " SQLERRMC.
+           MOVE RC-ABEND TO RETURN-CODE.
+
+           PERFORM TERM-RTN.
+           STOP RUN.
+       EXT.
+           EXIT.
+
+       TERM-RTN            SECTION.
+      *    EXEC SQL  CLOSE SALES-CURSOR  END-EXEC.
+           CALL OCSQLCCU USING SQL-STMT-0
+                               SQLCA
+                                                 .
+      *    EXEC SQL  DISCONNECT ALL      END-EXEC.
+           CALL OCSQLDIS USING SQLCA END-CALL
+                                                 .
+
+           CLOSE JCF-FILE.
+           CLOSE EXF-FILE.
+
+           DISPLAY "FETCHCNT=" FETCH-CNT.
+           DISPLAY "DETAILCNT=" DETAIL-CNT.
+           DISPLAY "EXFCNT=" EXF-CNT.
+           DISPLAY "*** FETCHJCF END ***".
+       EXT.
+           EXIT.
+      **********************************************************************
