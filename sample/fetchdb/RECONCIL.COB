@@ -0,0 +1,450 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         RECONCIL.
+      ******************************************************************
+      * システム名    ：研修
+      * サブシステム名：受注
+      * プログラム名  ：KJCF011(flat file)とSalesData(DB)の件数照合
+      * 作成日／作成者：２０２６年０８月０９日  システム技研
+      * 変更日／変更者：
+      *       変更内容：GnuCOBOL + esqlOC
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：RETURN-CODEをKSTDRCの区分値に統一、DB接続
+      *                 エラー時にもRETURN-CODEを設定するよう修正
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：WK-RECON-TBLへの新規登録時に20000件の上限
+      *                 チェックを追加（超過時はRC-ABENDで異常終了）
+      ******************************************************************
+      *
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT JCF-FILE
+             ASSIGN TO EXTERNAL JCF
+               FILE STATUS IS WK-JCF-FILE-ERR.
+           SELECT EXF-FILE
+             ASSIGN TO EXTERNAL EXF
+               FILE STATUS IS WK-EXF-FILE-ERR.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JCF-FILE.
+       01 JCF-REC.
+           COPY KJCF011.
+       FD  EXF-FILE.
+       01 EXF-REC              PIC X(80).
+
+       WORKING-STORAGE     SECTION.
+           COPY KSTDRC.
+       01  WK-JCF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  JCF-END-FLG                 PIC X VALUE "N".
+       01  WK-INIT-OK-FLG              PIC X VALUE "Y".
+      **********************************************************************
+      *******                EMBEDDED SQL VARIABLES                  *******
+       77 OCSQL     PIC X(8) VALUE "OCSQL".
+       77 OCSQLDIS  PIC X(8) VALUE "OCSQLDIS".
+       77 OCSQLPRE  PIC X(8) VALUE "OCSQLPRE".
+       77 OCSQLEXE  PIC X(8) VALUE "OCSQLEXE".
+       77 OCSQLRBK  PIC X(8) VALUE "OCSQLRBK".
+       77 OCSQLCMT  PIC X(8) VALUE "OCSQLCMT".
+       77 OCSQLIMM  PIC X(8) VALUE "OCSQLIMM".
+       77 OCSQLOCU  PIC X(8) VALUE "OCSQLOCU".
+       77 OCSQLCCU  PIC X(8) VALUE "OCSQLCCU".
+       77 OCSQLFTC  PIC X(8) VALUE "OCSQLFTC".
+       77 OCSQLCAL  PIC X(8) VALUE "OCSQLCAL".
+       01 SQLV.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 3.
+           05 SQL-COUNT  PIC S9(9) COMP-5 VALUE ZERO.
+           05 SQL-ADDR   POINTER OCCURS 3 TIMES VALUE NULL.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 3 TIMES VALUE ZERO.
+           05 SQL-TYPE   PIC X OCCURS 3 TIMES.
+           05 SQL-PREC   PIC X OCCURS 3 TIMES.
+      **********************************************************************
+       01 SQL-STMT-0.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE "N".
+           05 SQL-OPT    PIC X VALUE "C".
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 46.
+           05 SQL-STMT   PIC X(150) VALUE
+             "SELECT JUCHU_NO,SHOHIN_NO,SURYO FROM SalesData".
+           05 SQL-CNAME  PIC X(12) VALUE "SALES-CURSOR".
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 FETCH-END        PIC  X VALUE 'N'.
+      ******************************************************************
+      *  DB接続パスワードは環境変数DB-PASSWORDから取得する(ソースに
+      *  平文で残さない)。未設定の場合は接続せずABENDする。
+      ******************************************************************
+       01 WK-DB-PASSWORD    PIC X(32) VALUE SPACE.
+      ******************************************************************
+      *  DB接続のリトライ(一時的な接続エラーで即ABENDさせない)
+      ******************************************************************
+       01 WK-CONNECT-RETRY-CNT  PIC 9(2) VALUE ZERO.
+       01 WK-CONNECT-MAX-RETRY  PIC 9(2) VALUE 3.
+       01 WK-CONNECT-WAIT       PIC 9(4) COMP-5 VALUE ZERO.
+      ******************************************************************
+      *  JUCHU_NO/SHOHIN_NO単位の数量突合テーブル。KJCF011側・
+      *  SalesData側それぞれのSURYO合計と出現有無を両方とも保持し、
+      *  最後に1件ずつ照合する。
+      ******************************************************************
+       01  WK-RECON-TBL.
+           03  WK-RECON-CNT            PIC 9(5) VALUE ZERO.
+           03  WK-RECON-ENT            OCCURS 20000 TIMES
+                                        INDEXED BY WK-RECON-IDX.
+             05  WK-RECON-JUCHU-NO     PIC 9(4).
+             05  WK-RECON-SHOHIN-NO    PIC X(5).
+             05  WK-RECON-FLAT-SURYO   PIC 9(7) VALUE ZERO.
+             05  WK-RECON-DB-SURYO     PIC 9(7) VALUE ZERO.
+             05  WK-RECON-FLAT-SEEN    PIC X(1) VALUE "N".
+             05  WK-RECON-DB-SEEN      PIC X(1) VALUE "N".
+       01  WK-LOOKUP-JUCHU-NO          PIC 9(4).
+       01  WK-LOOKUP-SHOHIN-NO         PIC X(5).
+       01  WK-FLAT-CNT                 PIC 9(9) VALUE ZERO.
+       01  WK-DB-CNT                   PIC 9(9) VALUE ZERO.
+       01  WK-MATCH-CNT                PIC 9(9) VALUE ZERO.
+       01  WK-MISMATCH-CNT             PIC 9(9) VALUE ZERO.
+      ******************************************************************
+       01  WK-EXCEPTION.
+           03  FILLER                  PIC X(16) VALUE
+             "*** MISMATCH ***".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-JUCHU-NO         PIC 9(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-SHOHIN-NO        PIC X(5).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-FLAT-SURYO       PIC 9(7).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-DB-SURYO         PIC 9(7).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON           PIC X(30).
+      ******************************************************************
+      *  データベースアクセス関連
+      ******************************************************************
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      * DB接続用
+       01 DSN              PIC  X(256).
+
+      *EXEC SQL INCLUDE SALESDATA END-EXEC.
+      * FETCHした情報を格納するデータ項目の定義
+       01 SALESDATA.
+           03  SALES-JUCHU_NO   PIC 9(4).
+           03  SALES-SHOHIN_NO  PIC X(5).
+           03  SALES-SURYO      PIC 9(5).
+
+      * FETCHするカーソルの定義
+      *EXEC SQL DECLARE
+      *    SALES-CURSOR CURSOR FOR
+      *        SELECT JUCHU_NO, SHOHIN_NO, SURYO
+      *        FROM SalesData
+      *END-EXEC.
+      *EXEC SQL END DECLARE SECTION END-EXEC.
+      *
+      *EXEC SQL INCLUDE SQLCA END-EXEC.
+       01 SQLCA.
+           05 SQLSTATE PIC X(5).
+              88  SQL-SUCCESS           VALUE '00000'.
+              88  SQL-RIGHT-TRUNC       VALUE '01004'.
+              88  SQL-NODATA            VALUE '02000'.
+              88  SQL-DUPLICATE         VALUE '23000' THRU '23999'.
+              88  SQL-MULTIPLE-ROWS     VALUE '21000'.
+              88  SQL-NULL-NO-IND       VALUE '22002'.
+              88  SQL-INVALID-CURSOR-STATE VALUE '24000'.
+           05 FILLER   PIC X.
+           05 SQLVERSN PIC 99 VALUE 03.
+           05 SQLCODE  PIC S9(9) COMP-5 VALUE ZERO.
+           05 SQLERRM.
+               49 SQLERRML PIC S9(4) COMP-5 VALUE ZERO.
+               49 SQLERRMC PIC X(486).
+           05 SQLERRD OCCURS 6 TIMES PIC S9(9) COMP-5 VALUE ZERO.
+           05 FILLER   PIC X(4).
+           05 SQL-HCONN USAGE POINTER VALUE NULL.
+      ******************************************************************
+
+       PROCEDURE           DIVISION.
+           PERFORM INIT-RTN.
+           IF WK-INIT-OK-FLG = "Y"
+             PERFORM LOAD-FLAT-RTN  UNTIL JCF-END-FLG = "Y"
+             PERFORM LOAD-DB-RTN
+             PERFORM FETCH-TABLE-RTN
+             PERFORM ACCUM-DB-RTN  UNTIL FETCH-END = "Y"
+             PERFORM COMPARE-RTN
+           END-IF.
+           PERFORM TERM-RTN.
+           STOP RUN.
+
+
+       INIT-RTN            SECTION.
+           DISPLAY  "*** RECONCIL START ***".
+           MOVE "Y" TO WK-INIT-OK-FLG.
+      *
+           OPEN INPUT JCF-FILE.
+           IF WK-JCF-FILE-ERR NOT = 00
+             DISPLAY "*** RECONCIL ABEND NOT JCF-FILE"
+             MOVE RC-ABEND TO RETURN-CODE
+             MOVE "N" TO WK-INIT-OK-FLG
+             MOVE "Y" TO JCF-END-FLG
+           END-IF.
+      *
+           IF WK-INIT-OK-FLG = "Y"
+             OPEN OUTPUT EXF-FILE
+             IF WK-EXF-FILE-ERR NOT = 00
+               DISPLAY "*** RECONCIL ABEND NOT EXF-FILE"
+               MOVE RC-ABEND TO RETURN-CODE
+               MOVE "N" TO WK-INIT-OK-FLG
+             END-IF
+           END-IF.
+      *
+           IF WK-INIT-OK-FLG = "Y"
+             PERFORM READ-JCF-RTN
+           END-IF.
+       EXT.
+           EXIT.
+
+       READ-JCF-RTN         SECTION.
+           READ JCF-FILE
+             AT END
+               MOVE "Y" TO JCF-END-FLG
+           END-READ.
+       EXT.
+           EXIT.
+
+      *    KJCF011明細(売上・返品)のSURYOを突合テーブルへ積み上げる。
+      *    ヘッダー・トレイラーは件数照合の対象外なので読み飛ばす。
+       LOAD-FLAT-RTN        SECTION.
+           IF JF011-SALE-REC OR JF011-RETURN-REC
+             ADD 1 TO WK-FLAT-CNT
+             MOVE JF011-JUCHU-NO TO WK-LOOKUP-JUCHU-NO
+             MOVE JF011-SHOHIN-NO TO WK-LOOKUP-SHOHIN-NO
+             PERFORM FIND-OR-INSERT-RTN
+             ADD JF011-SURYO
+               TO WK-RECON-FLAT-SURYO (WK-RECON-IDX)
+             MOVE "Y" TO WK-RECON-FLAT-SEEN (WK-RECON-IDX)
+           END-IF.
+      *
+           PERFORM READ-JCF-RTN.
+       EXT.
+           EXIT.
+
+      *    突合テーブル上の(JUCHU-NO,SHOHIN-NO)キーの位置をWK-RECON-IDX
+      *    へ返す。未登録のキーなら新規エントリを追加して返す。
+       FIND-OR-INSERT-RTN   SECTION.
+           SET WK-RECON-IDX TO 1.
+           SEARCH WK-RECON-ENT
+             AT END
+               IF WK-RECON-CNT >= 20000
+                 DISPLAY "!!! RECONCIL ABEND : "
+                   "RECON TABLE FULL (20000 LINES) !!!"
+                 MOVE RC-ABEND TO RETURN-CODE
+                 PERFORM TERM-RTN
+                 STOP RUN
+               END-IF
+               ADD 1 TO WK-RECON-CNT
+               SET WK-RECON-IDX TO WK-RECON-CNT
+               MOVE WK-LOOKUP-JUCHU-NO
+                 TO WK-RECON-JUCHU-NO (WK-RECON-IDX)
+               MOVE WK-LOOKUP-SHOHIN-NO
+                 TO WK-RECON-SHOHIN-NO (WK-RECON-IDX)
+             WHEN WK-RECON-JUCHU-NO (WK-RECON-IDX) = WK-LOOKUP-JUCHU-NO
+              AND WK-RECON-SHOHIN-NO (WK-RECON-IDX)
+                    = WK-LOOKUP-SHOHIN-NO
+               CONTINUE
+           END-SEARCH.
+       EXT.
+           EXIT.
+
+       LOAD-DB-RTN          SECTION.
+           DISPLAY "DB-PASSWORD" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-DB-PASSWORD FROM ENVIRONMENT-VALUE.
+           IF WK-DB-PASSWORD = SPACE
+             DISPLAY "!!! RECONCIL ABEND : DB-PASSWORD NOT SET !!!"
+             MOVE RC-ABEND TO RETURN-CODE
+             PERFORM TERM-RTN
+             STOP RUN
+           END-IF.
+      *
+           STRING
+             "DRIVER={Postgresql Unicode};"
+             "SERVER=db;"
+             "DBQ=postgres;"
+             "UID=postgres;"
+             "PWD=" DELIMITED BY SIZE
+             WK-DB-PASSWORD DELIMITED BY SPACE
+             ";" DELIMITED BY SIZE
+             "CONNSETTINGS=SET CLIENT_ENCODING to 'SJIS';"
+               DELIMITED BY SIZE
+             INTO DSN
+           END-STRING.
+
+      *    EXEC SQL CONNECT TO :DSN END-EXEC.
+           PERFORM CONNECT-DB-RTN.
+
+      *    SQLカーソルを開く
+      *    EXEC SQL  OPEN SALES-CURSOR  END-EXEC.
+           IF SQL-PREP OF SQL-STMT-0 = "N"
+               MOVE 0 TO SQL-COUNT
+               CALL OCSQLPRE USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+           END-IF
+           CALL OCSQLOCU USING SQL-STMT-0
+                               SQLCA
+           END-CALL
+                                                .
+       EXT.
+           EXIT.
+
+      *    DB接続を試行し、失敗時は短い待機を挟んで再試行する。
+      *    最大試行回数を超えてもSQLCODEが非ゼロのままならABEND。
+       CONNECT-DB-RTN           SECTION.
+           MOVE 0 TO WK-CONNECT-RETRY-CNT.
+           PERFORM CONNECT-ATTEMPT-RTN.
+           PERFORM CONNECT-RETRY-RTN
+             UNTIL SQLCODE = ZERO
+                OR WK-CONNECT-RETRY-CNT >= WK-CONNECT-MAX-RETRY.
+           IF SQLCODE NOT = ZERO
+             PERFORM DBERR-TERM-RTN
+           END-IF.
+       EXT.
+           EXIT.
+
+      *    接続試行の1回分。
+       CONNECT-ATTEMPT-RTN       SECTION.
+           MOVE 256 TO SQL-LEN(1).
+           CALL OCSQL    USING DSN
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL.
+       EXT.
+           EXIT.
+
+      *    接続失敗時の待機と再試行(回数に応じて待機秒数を伸ばす)。
+       CONNECT-RETRY-RTN         SECTION.
+           ADD 1 TO WK-CONNECT-RETRY-CNT.
+           DISPLAY "*** RECONCIL CONNECT RETRY " WK-CONNECT-RETRY-CNT
+             " SQLCODE=" SQLCODE.
+           COMPUTE WK-CONNECT-WAIT = WK-CONNECT-RETRY-CNT * 2.
+           CALL "C$SLEEP" USING WK-CONNECT-WAIT.
+           PERFORM CONNECT-ATTEMPT-RTN.
+       EXT.
+           EXIT.
+
+       FETCH-TABLE-RTN          SECTION.
+      *    EXEC SQL
+      *        FETCH SALES-CURSOR
+      *         INTO :SALES-JUCHU_NO, :SALES-SHOHIN_NO, :SALES-SURYO
+      *    END-EXEC.
+           SET SQL-ADDR(1) TO ADDRESS OF SALES-JUCHU_NO
+           MOVE "X" TO SQL-TYPE(1)
+           MOVE 4 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF SALES-SHOHIN_NO
+           MOVE "X" TO SQL-TYPE(2)
+           MOVE 5 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF SALES-SURYO
+           MOVE "X" TO SQL-TYPE(3)
+           MOVE 5 TO SQL-LEN(3)
+           MOVE 3 TO SQL-COUNT
+           CALL OCSQLFTC USING SQLV
+                               SQL-STMT-0
+                               SQLCA
+                   .
+
+           EVALUATE SQLCODE
+      *    SQLCODE = 0 は正常終了。
+             WHEN 0
+               CONTINUE
+      *    SQLCODE = 100 はこれ以上データなし。
+             WHEN 100
+               MOVE "Y" TO FETCH-END
+      *    上記以外は何らかのエラー。ABEND対象。
+             WHEN OTHER
+               PERFORM DBERR-TERM-RTN
+           END-EVALUATE.
+       EXT.
+           EXIT.
+
+      *    SalesData明細のSURYOを突合テーブルへ積み上げる。
+       ACCUM-DB-RTN         SECTION.
+           ADD 1 TO WK-DB-CNT.
+           MOVE SALES-JUCHU_NO TO WK-LOOKUP-JUCHU-NO.
+           MOVE SALES-SHOHIN_NO TO WK-LOOKUP-SHOHIN-NO.
+           PERFORM FIND-OR-INSERT-RTN.
+           ADD SALES-SURYO TO WK-RECON-DB-SURYO (WK-RECON-IDX).
+           MOVE "Y" TO WK-RECON-DB-SEEN (WK-RECON-IDX).
+      *
+           PERFORM FETCH-TABLE-RTN.
+       EXT.
+           EXIT.
+
+      *    突合テーブルを1件ずつ照合し、不一致をEXF-FILEへ出力する。
+       COMPARE-RTN          SECTION.
+           PERFORM COMPARE-ONE-RTN
+             VARYING WK-RECON-IDX FROM 1 BY 1
+             UNTIL WK-RECON-IDX > WK-RECON-CNT.
+       EXT.
+           EXIT.
+
+       COMPARE-ONE-RTN      SECTION.
+           EVALUATE TRUE
+             WHEN WK-RECON-FLAT-SEEN (WK-RECON-IDX) = "N"
+               MOVE "MISSING IN KJCF011 FILE" TO WK-EXC-REASON
+               PERFORM WRITE-MISMATCH-RTN
+             WHEN WK-RECON-DB-SEEN (WK-RECON-IDX) = "N"
+               MOVE "MISSING IN SALESDATA TABLE" TO WK-EXC-REASON
+               PERFORM WRITE-MISMATCH-RTN
+             WHEN WK-RECON-FLAT-SURYO (WK-RECON-IDX)
+                    NOT = WK-RECON-DB-SURYO (WK-RECON-IDX)
+               MOVE "SURYO MISMATCH" TO WK-EXC-REASON
+               PERFORM WRITE-MISMATCH-RTN
+             WHEN OTHER
+               ADD 1 TO WK-MATCH-CNT
+           END-EVALUATE.
+       EXT.
+           EXIT.
+
+       WRITE-MISMATCH-RTN   SECTION.
+           MOVE WK-RECON-JUCHU-NO (WK-RECON-IDX) TO WK-EXC-JUCHU-NO.
+           MOVE WK-RECON-SHOHIN-NO (WK-RECON-IDX) TO WK-EXC-SHOHIN-NO.
+           MOVE WK-RECON-FLAT-SURYO (WK-RECON-IDX) TO WK-EXC-FLAT-SURYO.
+           MOVE WK-RECON-DB-SURYO (WK-RECON-IDX) TO WK-EXC-DB-SURYO.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC.
+           ADD 1 TO WK-MISMATCH-CNT.
+       EXT.
+           EXIT.
+
+       DBERR-TERM-RTN      SECTION.
+      *     EXEC SQL ROLLBACK END-EXEC.
+           DISPLAY "!!! RECONCIL ABEND : DATABSE ACCESS ERRROR !!!"
+           DISPLAY "SQLCODE = " SQLCODE.
+           DISPLAY "SQLERRMC = " SQLERRMC.
+           MOVE RC-ABEND TO RETURN-CODE.
+
+           PERFORM TERM-RTN.
+           STOP RUN.
+       EXT.
+           EXIT.
+
+       TERM-RTN            SECTION.
+           IF WK-INIT-OK-FLG = "Y"
+      *      EXEC SQL  CLOSE SALES-CURSOR  END-EXEC.
+             CALL OCSQLCCU USING SQL-STMT-0
+                                 SQLCA
+             END-CALL
+      *      EXEC SQL  DISCONNECT ALL      END-EXEC.
+             CALL OCSQLDIS USING SQLCA END-CALL
+             CLOSE EXF-FILE
+           END-IF.
+      *
+           IF WK-JCF-FILE-ERR = 00
+             CLOSE JCF-FILE
+           END-IF.
+
+           DISPLAY "FLATCNT=" WK-FLAT-CNT.
+           DISPLAY "DBCNT=" WK-DB-CNT.
+           DISPLAY "MATCHCNT=" WK-MATCH-CNT.
+           DISPLAY "MISMATCHCNT=" WK-MISMATCH-CNT.
+           DISPLAY "*** RECONCIL END ***".
+       EXT.
+           EXIT.
+      **********************************************************************
