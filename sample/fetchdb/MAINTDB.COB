@@ -0,0 +1,344 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         MAINTDB.
+      ******************************************************************
+      * システム名    ：研修
+      * サブシステム名：
+      * プログラム名  ：USERINFO保守(INSERT/UPDATE)
+      * 作成日／作成者：２０２６年０８月０９日  システム技研
+      * 変更日／変更者：
+      *       変更内容：GnuCOBOL + esqlOC
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：RETURN-CODEをKSTDRCの区分値に統一
+      ******************************************************************
+      *
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT INF-FILE ASSIGN EXTERNAL INF
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXF-FILE ASSIGN EXTERNAL EXF
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  INF-FILE.
+       01 INF-REC.
+      *    INF-ACTION ： "I"=INSERT(新規登録)  "U"=UPDATE(更新)
+           03  INF-ACTION      PIC X(1).
+               88  INF-INSERT-REC       VALUE "I".
+               88  INF-UPDATE-REC       VALUE "U".
+           03  INF-USERID      PIC X(5).
+           03  INF-USERNAME    PIC X(32).
+           03  INF-USERAGE     PIC X(5).
+       FD  EXF-FILE.
+       01 EXF-REC              PIC X(80).
+
+       WORKING-STORAGE     SECTION.
+           COPY KSTDRC.
+      **********************************************************************
+      *******                EMBEDDED SQL VARIABLES                  *******
+       77 OCSQL     PIC X(8) VALUE "OCSQL".
+       77 OCSQLDIS  PIC X(8) VALUE "OCSQLDIS".
+       77 OCSQLPRE  PIC X(8) VALUE "OCSQLPRE".
+       77 OCSQLEXE  PIC X(8) VALUE "OCSQLEXE".
+       77 OCSQLRBK  PIC X(8) VALUE "OCSQLRBK".
+       77 OCSQLCMT  PIC X(8) VALUE "OCSQLCMT".
+       77 OCSQLIMM  PIC X(8) VALUE "OCSQLIMM".
+       77 OCSQLOCU  PIC X(8) VALUE "OCSQLOCU".
+       77 OCSQLCCU  PIC X(8) VALUE "OCSQLCCU".
+       77 OCSQLFTC  PIC X(8) VALUE "OCSQLFTC".
+       77 OCSQLCAL  PIC X(8) VALUE "OCSQLCAL".
+       01 SQLV.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 3.
+           05 SQL-COUNT  PIC S9(9) COMP-5 VALUE ZERO.
+           05 SQL-ADDR   POINTER OCCURS 3 TIMES VALUE NULL.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 3 TIMES VALUE ZERO.
+           05 SQL-TYPE   PIC X OCCURS 3 TIMES.
+           05 SQL-PREC   PIC X OCCURS 3 TIMES.
+      **********************************************************************
+      *    USERIDのPRIMARY KEY制約(USERS-DECLARE.cpy)を尊重し、INSERT
+      *    用とUPDATE用の2本のプリペアドステートメントを使い分ける。
+       01 SQL-STMT-INS.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE "N".
+           05 SQL-OPT    PIC X VALUE "C".
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 3.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 61.
+           05 SQL-STMT   PIC X(80) VALUE
+             "INSERT INTO USERINFO (USERID,USERNAME,USERAGE)
+      -    " VALUES (?,?,?)".
+           05 SQL-CNAME  PIC X(12) VALUE "INS-STMT".
+           05 FILLER     PIC X VALUE LOW-VALUE.
+       01 SQL-STMT-UPD.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE "N".
+           05 SQL-OPT    PIC X VALUE "C".
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 3.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 62.
+           05 SQL-STMT   PIC X(80) VALUE
+             "UPDATE USERINFO SET USERNAME = ?, USERAGE = ?
+      -    " WHERE USERID = ?".
+           05 SQL-CNAME  PIC X(12) VALUE "UPD-STMT".
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 MAINT-CNT         PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 INS-CNT           PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 UPD-CNT           PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 EXF-CNT           PIC  9(9) PACKED-DECIMAL VALUE 0.
+       01 MAINT-END         PIC  X VALUE 'N'.
+      *    DB接続パスワードは環境変数DB-PASSWORDから取得する(ソース
+      *    に平文で残さない)。未設定の場合は接続せずABENDする。
+       01 WK-DB-PASSWORD    PIC X(32) VALUE SPACE.
+       01 WK-EXCEPTION.
+           03  FILLER                  PIC X(17) VALUE
+             "*** EXCEPTION ***".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-USERID           PIC X(5).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-REASON           PIC X(40).
+      ******************************************************************
+      *  データベースアクセス関連
+      ******************************************************************
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      * DB接続用
+       01 DSN              PIC  X(256).
+
+      *EXEC SQL INCLUDE USERS-DECLARE END-EXEC.
+      * 保守対象の1行分を格納するデータ項目の定義
+      *EXEC SQL INCLUDE USERS END-EXEC.
+       01 USERINFO.
+           03  USERID      PIC X(5).
+           03  USERNAME    PIC X(32).
+           03  USERAGE     PIC X(5).
+      *
+      *EXEC SQL INCLUDE SQLCA END-EXEC.
+       01 SQLCA.
+           05 SQLSTATE PIC X(5).
+              88  SQL-SUCCESS           VALUE '00000'.
+              88  SQL-RIGHT-TRUNC       VALUE '01004'.
+              88  SQL-NODATA            VALUE '02000'.
+              88  SQL-DUPLICATE         VALUE '23000' THRU '23999'.
+              88  SQL-MULTIPLE-ROWS     VALUE '21000'.
+              88  SQL-NULL-NO-IND       VALUE '22002'.
+              88  SQL-INVALID-CURSOR-STATE VALUE '24000'.
+           05 FILLER   PIC X.
+           05 SQLVERSN PIC 99 VALUE 03.
+           05 SQLCODE  PIC S9(9) COMP-5 VALUE ZERO.
+           05 SQLERRM.
+               49 SQLERRML PIC S9(4) COMP-5 VALUE ZERO.
+               49 SQLERRMC PIC X(486).
+      *    SQLERRD(3)はDB2/ESQLの慣例で直前の文の処理行数を保持する。
+      *    UPDATEが0件しか更新しなかった(対象USERIDが存在しない)場合
+      *    の判定にこれを使う。
+           05 SQLERRD OCCURS 6 TIMES PIC S9(9) COMP-5 VALUE ZERO.
+           05 FILLER   PIC X(4).
+           05 SQL-HCONN USAGE POINTER VALUE NULL.
+      ******************************************************************
+
+       PROCEDURE           DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN  UNTIL MAINT-END = "Y".
+           PERFORM SUCCESSFUL-TERM-RTN.
+           STOP RUN.
+
+
+       INIT-RTN            SECTION.
+           DISPLAY  "*** MAINTDB START ***".
+      *
+           OPEN INPUT INF-FILE.
+           OPEN OUTPUT EXF-FILE.
+      *
+      * 接続文字列はFETCHDBと同一(USERINFOテーブルの保守対象DB)。
+      * パスワードをソースに埋め込まないよう、環境変数DB-PASSWORDから
+      * 実行時に取得する。
+           DISPLAY "DB-PASSWORD" UPON ENVIRONMENT-NAME.
+           ACCEPT WK-DB-PASSWORD FROM ENVIRONMENT-VALUE.
+           IF WK-DB-PASSWORD = SPACE
+             DISPLAY "!!! MAINTDB ABEND : DB-PASSWORD NOT SET !!!"
+             MOVE RC-ABEND TO RETURN-CODE
+             PERFORM TERM-RTN
+             STOP RUN
+           END-IF.
+      *
+           STRING
+             "DRIVER={Postgresql Unicode};"
+             "SERVER=db;"
+             "DBQ=postgres;"
+             "UID=postgres;"
+             "PWD=" DELIMITED BY SIZE
+             WK-DB-PASSWORD DELIMITED BY SPACE
+             ";" DELIMITED BY SIZE
+             "CONNSETTINGS=SET CLIENT_ENCODING to 'SJIS';"
+               DELIMITED BY SIZE
+             INTO DSN
+           END-STRING.
+
+      *    EXEC SQL CONNECT TO :DSN END-EXEC.
+           MOVE 256 TO SQL-LEN(1)
+           CALL OCSQL    USING DSN
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL
+                                            .
+           IF SQLCODE NOT = ZERO
+             PERFORM DBERR-TERM-RTN
+           END-IF.
+
+      *    EXEC SQL PREPARE INS-STMT FROM :SQL-STMT-INS END-EXEC.
+           CALL OCSQLPRE USING SQLV
+                               SQL-STMT-INS
+                               SQLCA
+           END-CALL.
+           IF SQLCODE NOT = ZERO
+             PERFORM DBERR-TERM-RTN
+           END-IF.
+
+      *    EXEC SQL PREPARE UPD-STMT FROM :SQL-STMT-UPD END-EXEC.
+           CALL OCSQLPRE USING SQLV
+                               SQL-STMT-UPD
+                               SQLCA
+           END-CALL.
+           IF SQLCODE NOT = ZERO
+             PERFORM DBERR-TERM-RTN
+           END-IF.
+
+           PERFORM READ-RTN.
+       EXT.
+           EXIT.
+
+       READ-RTN             SECTION.
+           READ INF-FILE
+             AT END
+               MOVE "Y" TO MAINT-END
+           END-READ.
+       EXT.
+           EXIT.
+
+       MAIN-RTN             SECTION.
+           ADD 1 TO MAINT-CNT.
+           MOVE INF-USERID TO USERID.
+           MOVE INF-USERNAME TO USERNAME.
+           MOVE INF-USERAGE TO USERAGE.
+      *
+           EVALUATE TRUE
+             WHEN INF-INSERT-REC
+               PERFORM INSERT-ROW-RTN
+             WHEN INF-UPDATE-REC
+               PERFORM UPDATE-ROW-RTN
+             WHEN OTHER
+               MOVE "INVALID INF-ACTION CODE" TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-EVALUATE.
+      *
+           PERFORM READ-RTN.
+       EXT.
+           EXIT.
+
+      *    USERINFOへの新規登録(PRIMARY KEY重複は例外行として記録)
+       INSERT-ROW-RTN        SECTION.
+           SET SQL-ADDR(1) TO ADDRESS OF USERID
+           MOVE "X" TO SQL-TYPE(1)
+           MOVE 5 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF USERNAME
+           MOVE "X" TO SQL-TYPE(2)
+           MOVE 32 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF USERAGE
+           MOVE "X" TO SQL-TYPE(3)
+           MOVE 5 TO SQL-LEN(3)
+           MOVE 3 TO SQL-COUNT
+      *    EXEC SQL EXECUTE INS-STMT USING :USERID,:USERNAME,:USERAGE
+      *        END-EXEC.
+           CALL OCSQLEXE USING SQLV
+                               SQL-STMT-INS
+                               SQLCA
+           END-CALL.
+      *
+           EVALUATE TRUE
+             WHEN SQL-SUCCESS
+               ADD 1 TO INS-CNT
+             WHEN SQL-DUPLICATE
+               MOVE "USERID ALREADY EXISTS - INSERT REJECTED"
+                 TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+             WHEN OTHER
+               PERFORM DBERR-TERM-RTN
+           END-EVALUATE.
+       EXT.
+           EXIT.
+
+      *    USERINFOの既存行更新(対象USERIDが存在しない場合は例外行)
+       UPDATE-ROW-RTN         SECTION.
+           SET SQL-ADDR(1) TO ADDRESS OF USERNAME
+           MOVE "X" TO SQL-TYPE(1)
+           MOVE 32 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF USERAGE
+           MOVE "X" TO SQL-TYPE(2)
+           MOVE 5 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF USERID
+           MOVE "X" TO SQL-TYPE(3)
+           MOVE 5 TO SQL-LEN(3)
+           MOVE 3 TO SQL-COUNT
+      *    EXEC SQL EXECUTE UPD-STMT USING :USERNAME,:USERAGE,:USERID
+      *        END-EXEC.
+           CALL OCSQLEXE USING SQLV
+                               SQL-STMT-UPD
+                               SQLCA
+           END-CALL.
+      *
+           IF SQLCODE NOT = ZERO
+             PERFORM DBERR-TERM-RTN
+           ELSE
+             IF SQLERRD (3) = ZERO
+               MOVE "USERID NOT FOUND - UPDATE REJECTED"
+                 TO WK-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+             ELSE
+               ADD 1 TO UPD-CNT
+             END-IF
+           END-IF.
+       EXT.
+           EXIT.
+
+       WRITE-EXCEPTION-RTN    SECTION.
+           MOVE INF-USERID TO WK-EXC-USERID.
+           MOVE WK-EXCEPTION TO EXF-REC.
+           WRITE EXF-REC.
+           ADD 1 TO EXF-CNT.
+       EXT.
+           EXIT.
+
+       SUCCESSFUL-TERM-RTN  SECTION.
+      *     EXEC SQL COMMIT END-EXEC.
+           CALL OCSQLCMT USING SQLCA END-CALL.
+           PERFORM TERM-RTN.
+       EXT.
+           EXIT.
+
+       DBERR-TERM-RTN      SECTION.
+      *     EXEC SQL ROLLBACK END-EXEC.
+           DISPLAY "!!! MAINTDB ABEND : DATABSE ACCESS ERRROR !!!"
+           DISPLAY "SQLCODE = " SQLCODE.
+           DISPLAY "SQLERRMC = " SQLERRMC.
+           CALL OCSQLRBK USING SQLCA END-CALL.
+
+           MOVE RC-ABEND TO RETURN-CODE.
+           PERFORM TERM-RTN.
+           STOP RUN.
+       EXT.
+           EXIT.
+
+       TERM-RTN            SECTION.
+      *    EXEC SQL  DISCONNECT ALL      END-EXEC.
+           CALL OCSQLDIS USING SQLCA END-CALL
+                                                 .
+
+           CLOSE INF-FILE.
+           CLOSE EXF-FILE.
+
+           DISPLAY "MAINTCNT=" MAINT-CNT.
+           DISPLAY "INSCNT=" INS-CNT.
+           DISPLAY "UPDCNT=" UPD-CNT.
+           DISPLAY "EXFCNT=" EXF-CNT.
+           DISPLAY "*** MAINTDB END ***".
+       EXT.
+           EXIT.
