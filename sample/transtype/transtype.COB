@@ -1,47 +1,147 @@
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         TRZ2P.
+      ******************************************************************
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：ヘッダ・トレイラーを含むKJCF011形式の全レコ
+      *                 ードを変換対象とするよう一般化（従来は受注
+      *                 明細レコードのみを前提としていた）
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：JF011-SURYOが数値でない受注明細はパック10進
+      *                 変換せずREJ-FILEへ退避するよう修正
+      * 変更日／変更者：２０２６年０８月０９日　システム技研
+      *       変更内容：OPEN失敗時にRETURN-CODEを設定するよう修正
+      *                 （RC-ABENDはKSTDRCの区分値）
+      ******************************************************************
 
        ENVIRONMENT         DIVISION.
        INPUT-OUTPUT        SECTION.
        FILE-CONTROL.
-      * ���͑��͍s���t�@�C������舵�����₷��
+      * 入力は行単位のファイルとして取り扱いやすくする
            SELECT ITF-FILE ASSIGN TO ITF
-               ORGANIZATION LINE SEQUENTIAL.
-           SELECT OTF-FILE ASSIGN TO OTF.
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WK-ITF-FILE-ERR.
+           SELECT OTF-FILE ASSIGN TO OTF
+               FILE STATUS IS WK-OTF-FILE-ERR.
+           SELECT REJ-FILE ASSIGN TO REJ
+               FILE STATUS IS WK-REJ-FILE-ERR.
       *
        DATA                DIVISION.
        FILE                SECTION.
        FD ITF-FILE.
        01  ITF-REC.
-      *    ���̓f�[�^�B�p�b�N�`�����]�[���`���Œ�`���Ȃ����B
-      *    �����A�s����FILLER�͍폜�������̂��`����B
-           03   SHOUHIN     PIC X(20).
-           03   SURYO       PIC 9(5).
+      *    KJCF011形式（ヘッダ・受注明細・トレイラー）の入力データ。
+           COPY KJCF011.
 
        FD OTF-FILE.
        01  OTF-REC.
-      *    �o�̓f�[�^(�{���̃e�X�g�f�[�^�ɂȂ����)
-           03   SHOUHIN     PIC X(20).
-           03   SURYO       PIC 9(5)    PACKED-DECIMAL.
+      *    出力データ。ヘッダ・トレイラーはITF-RECの48バイトの
+      *    データ部をそのまま転記するが、受注明細はJF011-SURYOを
+      *    パック10進に変換するため、その分だけ末尾のFILLERで
+      *    データ部の桁数（48バイト）を合わせている。
+           03  OTF-DATA-KBN            PIC  X(01).
+           03  FILLER                  PIC  X(01).
+           03  OTF-DATA                PIC  X(48).
+           03  OTF-JUCHU-DATA  REDEFINES  OTF-DATA.
+             05  OTF-JUCHU-NO-X.
+               07  OTF-JUCHU-NO        PIC  9(04).
+             05  FILLER                PIC  X(01).
+             05  OTF-JUCHU-DATE.
+               07  OTF-JUCHU-YY        PIC  9(04).
+               07  OTF-JUCHU-MM        PIC  9(02).
+               07  OTF-JUCHU-DD        PIC  9(02).
+             05  FILLER                PIC  X(01).
+             05  OTF-TOKU-COD          PIC  X(04).
+             05  FILLER                PIC  X(01).
+             05  OTF-SHOHIN-NO         PIC  X(05).
+             05  FILLER                PIC  X(01).
+             05  OTF-SURYO-X.
+               07  OTF-SURYO           PIC  9(05)  PACKED-DECIMAL.
+             05  FILLER                PIC  X(20).
+
+       FD REJ-FILE.
+       01  REJ-REC.
+      *    不正な受注明細の原本（ITF-REC50バイト）と理由をそのまま
+      *    記録する。
+           03  REJ-DATA                PIC  X(50).
+           03  FILLER                  PIC  X(01).
+           03  REJ-REASON               PIC  X(29).
 
        WORKING-STORAGE      SECTION.
+           COPY KSTDRC.
+       01  WK-ITF-FILE-ERR PIC   X(02) VALUE  HIGH-VALUE.
+       01  WK-OTF-FILE-ERR PIC   X(02) VALUE  HIGH-VALUE.
+       01  WK-REJ-FILE-ERR PIC   X(02) VALUE  HIGH-VALUE.
+       01  WK-INIT-OK-FLG  PIC   X     VALUE  'Y'.
        01  ITF-END-FLG     PIC   X     VALUE  'N'.
+       01  REJ-CNT         PIC   9(07) VALUE  ZERO.
 
        PROCEDURE           DIVISION.
            OPEN  INPUT   ITF-FILE.
-           OPEN  OUTPUT  OTF-FILE.
+           IF  WK-ITF-FILE-ERR  NOT  =  "00"
+             DISPLAY  "*** TRZ2P ABEND NOT ITF-FILE"
+             MOVE  RC-ABEND  TO  RETURN-CODE
+             MOVE  "N"  TO  WK-INIT-OK-FLG
+           END-IF.
+
+           IF  WK-INIT-OK-FLG  =  "Y"
+             OPEN  OUTPUT  OTF-FILE
+             IF  WK-OTF-FILE-ERR  NOT  =  "00"
+               DISPLAY  "*** TRZ2P ABEND NOT OTF-FILE"
+               MOVE  RC-ABEND  TO  RETURN-CODE
+               MOVE  "N"  TO  WK-INIT-OK-FLG
+             END-IF
+           END-IF.
+
+           IF  WK-INIT-OK-FLG  =  "Y"
+             OPEN  OUTPUT  REJ-FILE
+             IF  WK-REJ-FILE-ERR  NOT  =  "00"
+               DISPLAY  "*** TRZ2P ABEND NOT REJ-FILE"
+               MOVE  RC-ABEND  TO  RETURN-CODE
+               MOVE  "N"  TO  WK-INIT-OK-FLG
+             END-IF
+           END-IF.
 
+           IF  WK-INIT-OK-FLG  =  "Y"
            PERFORM  UNTIL  ITF-END-FLG  =  "Y"
              READ  ITF-FILE
                AT  END
                  MOVE  "Y"  TO  ITF-END-FLG
                NOT  AT  END
-                 MOVE  CORR  ITF-REC  TO  OTF-REC
-                 WRITE  OTF-REC
+                 MOVE  SPACE  TO  OTF-REC
+                 MOVE  JF011-DATA-KBN  TO  OTF-DATA-KBN
+                 EVALUATE  TRUE
+                   WHEN  JF011-SALE-REC  OR  JF011-RETURN-REC
+                     IF  JF011-SURYO  IS  NOT  NUMERIC
+                       MOVE  ITF-REC  TO  REJ-DATA
+                       MOVE  "SURYO NOT NUMERIC" TO REJ-REASON
+                       WRITE  REJ-REC
+                       ADD  1  TO  REJ-CNT
+                     ELSE
+                       MOVE  JF011-JUCHU-NO    TO  OTF-JUCHU-NO
+                       MOVE  JF011-JUCHU-DATE  TO  OTF-JUCHU-DATE
+                       MOVE  JF011-TOKU-COD    TO  OTF-TOKU-COD
+                       MOVE  JF011-SHOHIN-NO   TO  OTF-SHOHIN-NO
+                       MOVE  JF011-SURYO       TO  OTF-SURYO
+                       WRITE  OTF-REC
+                     END-IF
+                   WHEN  OTHER
+      *    ヘッダー・トレイラーはそのまま転記する
+                     MOVE  JF011-DATA        TO  OTF-DATA
+                     WRITE  OTF-REC
+                 END-EVALUATE
              END-READ
-           END-PERFORM.
+           END-PERFORM
+           END-IF.
 
-           CLOSE  OTF-FILE.
-           CLOSE  ITF-FILE.
+           IF  WK-ITF-FILE-ERR  =  "00"
+             CLOSE  ITF-FILE
+           END-IF.
+           IF  WK-OTF-FILE-ERR  =  "00"
+             CLOSE  OTF-FILE
+           END-IF.
+           IF  WK-REJ-FILE-ERR  =  "00"
+             CLOSE  REJ-FILE
+           END-IF.
+           DISPLAY  "*** TRZ2P REJ=" REJ-CNT.
       *
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
