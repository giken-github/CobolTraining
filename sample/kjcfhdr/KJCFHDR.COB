@@ -0,0 +1,53 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KJCFHDR.
+      ******************************************************************
+      * システム名    ：研修
+      * サブシステム名：共通
+      * プログラム名  ：KJCF011形式ヘッダー／トレイラー組立
+      * 作成日／作成者：２０２６年０８月０９日　システム技研
+      *       変更内容：新規作成。受注データ(KJCF011)形式のバッチを
+      *                 組み立てる側が呼び出し、JF011-SAKUSEI-DATEを
+      *                 持つヘッダーやJF011-JUCHU-KENSUを持つトレイ
+      *                 ラーを手組みせずに正しく作成できるようにする。
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       01  WK-JCF-REC.
+      *    KJCF011形式（ヘッダ・受注明細・トレイラー）のレコード。
+           COPY KJCF011.
+      *
+       LINKAGE             SECTION.
+           COPY KJCFHDR-PARAMS.
+      *
+       PROCEDURE           DIVISION  USING  KJCFHDR-P1.
+           MOVE SPACE TO WK-JCF-REC.
+           EVALUATE TRUE
+             WHEN KJCFHDR-BUILD-HEADER
+               PERFORM BUILD-HEADER-RTN
+             WHEN KJCFHDR-BUILD-TRAILER
+               PERFORM BUILD-TRAILER-RTN
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+           MOVE WK-JCF-REC TO KJCFHDR-REC.
+       EXT.
+           EXIT PROGRAM.
+      *
+      ******************************************************************
+      *    ヘッダーレコード組立（作成日は必ず実行日とする）
+      ******************************************************************
+       BUILD-HEADER-RTN         SECTION.
+           MOVE "H" TO JF011-DATA-KBN.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO JF011-SAKUSEI-DATE.
+       EXT.
+           EXIT.
+      *
+      ******************************************************************
+      *    トレイラーレコード組立（件数は呼出元から渡された実件数）
+      ******************************************************************
+       BUILD-TRAILER-RTN        SECTION.
+           MOVE "T" TO JF011-DATA-KBN.
+           MOVE KJCFHDR-DETAIL-CNT TO JF011-JUCHU-KENSU.
+       EXT.
+           EXIT.
