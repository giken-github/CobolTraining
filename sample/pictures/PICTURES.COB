@@ -24,6 +24,27 @@
          03  PD-DECIMAL-NUM          PIC 99v99   PACKED-DECIMAL.
          03  PD-SIGNED-DECIMAL-NUM   PIC S99v99  PACKED-DECIMAL.
 
+       WORKING-STORAGE     SECTION.
+           COPY KSTDRC.
+      *    KUBM040のWK-KINGAKU/WK-GOKEI-KINGAKUと同じPIC句、
+      *    およびKCCFSHOのCFSHO-TANKAと同じPIC句で、MOVEと
+      *    COMPUTE ROUNDEDの丸め/切捨ての違いを確認する。
+       01  WK-KINGAKU-TST           PIC ---,---,--9.
+       01  WK-KINGAKU-RND-TST       PIC ---,---,--9.
+       01  WK-TANKA-TST             PIC S9(05)V9(2) PACKED-DECIMAL.
+       01  WK-TANKA-RND-TST         PIC S9(05)V9(2) PACKED-DECIMAL.
+       01  WK-ZONED-TST             PIC 99V99.
+       01  WK-PACKED-TST            PIC 99V99 PACKED-DECIMAL.
+       01  WK-CHECK-CNT             PIC 9(02) VALUE ZERO.
+       01  WK-PASS-CNT              PIC 9(02) VALUE ZERO.
+       01  WK-FAIL-CNT              PIC 9(02) VALUE ZERO.
+      *    CHECK-RESULT-RTNへ渡す共通の判定用項目。数値項目は
+      *    PICTURE句が異なっても小数点位置を揃えて比較できるため、
+      *    実際値／期待値ともこの共通項目に一旦MOVEしてから比較する。
+       01  WK-TEST-NAME             PIC X(30).
+       01  WK-ACT-VAL               PIC S9(9)V99.
+       01  WK-EXP-VAL               PIC S9(9)V99.
+
        PROCEDURE           DIVISION.
            OPEN  OUTPUT  OTF-FILE.
       *
@@ -41,5 +62,106 @@
       *
            WRITE  OTF-REC.
            CLOSE  OTF-FILE.
+      *
+           PERFORM CHECK-ZONED-TRUNC-RTN.
+           PERFORM CHECK-PACKED-TRUNC-RTN.
+           PERFORM CHECK-KINGAKU-TRUNC-RTN.
+           PERFORM CHECK-KINGAKU-ROUNDED-RTN.
+           PERFORM CHECK-TANKA-TRUNC-RTN.
+           PERFORM CHECK-TANKA-ROUNDED-RTN.
+           PERFORM DISPLAY-RESULT-RTN.
+      *
+           IF WK-FAIL-CNT > ZERO
+             MOVE RC-DATA-ERROR TO RETURN-CODE
+           END-IF.
       *
            STOP RUN.
+      *
+      ****************************************************************
+      *    MOVEは桁あふれした小数部を四捨五入せず切り捨てることの確認
+      *    （ゾーン10進）
+      ****************************************************************
+       CHECK-ZONED-TRUNC-RTN.
+           MOVE 12.345 TO WK-ZONED-TST.
+           MOVE 'ZONED MOVE TRUNC'     TO WK-TEST-NAME.
+           MOVE WK-ZONED-TST           TO WK-ACT-VAL.
+           MOVE 12.34                  TO WK-EXP-VAL.
+           PERFORM CHECK-RESULT-RTN.
+      *
+      ****************************************************************
+      *    MOVEは桁あふれした小数部を四捨五入せず切り捨てることの確認
+      *    （パック10進）
+      ****************************************************************
+       CHECK-PACKED-TRUNC-RTN.
+           MOVE 12.345 TO WK-PACKED-TST.
+           MOVE 'PACKED MOVE TRUNC'    TO WK-TEST-NAME.
+           MOVE WK-PACKED-TST          TO WK-ACT-VAL.
+           MOVE 12.34                  TO WK-EXP-VAL.
+           PERFORM CHECK-RESULT-RTN.
+      *
+      ****************************************************************
+      *    WK-KINGAKUと同じPIC句（小数部なし）へのCOMPUTEは
+      *    ROUNDEDを付けない限り小数部を切り捨てることの確認
+      ****************************************************************
+       CHECK-KINGAKU-TRUNC-RTN.
+           COMPUTE WK-KINGAKU-TST = 1234567.89.
+           MOVE 'KINGAKU COMPUTE TRUNC' TO WK-TEST-NAME.
+           MOVE WK-KINGAKU-TST          TO WK-ACT-VAL.
+           MOVE 1234567                 TO WK-EXP-VAL.
+           PERFORM CHECK-RESULT-RTN.
+      *
+      ****************************************************************
+      *    同じPIC句にCOMPUTE ROUNDEDを付けた場合は四捨五入される
+      *    ことの確認
+      ****************************************************************
+       CHECK-KINGAKU-ROUNDED-RTN.
+           COMPUTE WK-KINGAKU-RND-TST ROUNDED = 1234567.89.
+           MOVE 'KINGAKU COMPUTE ROUNDED' TO WK-TEST-NAME.
+           MOVE WK-KINGAKU-RND-TST         TO WK-ACT-VAL.
+           MOVE 1234568                    TO WK-EXP-VAL.
+           PERFORM CHECK-RESULT-RTN.
+      *
+      ****************************************************************
+      *    CFSHO-TANKAと同じPIC句へのCOMPUTEはROUNDEDを付けない限り
+      *    小数部を切り捨てることの確認
+      ****************************************************************
+       CHECK-TANKA-TRUNC-RTN.
+           COMPUTE WK-TANKA-TST = 123.456.
+           MOVE 'TANKA COMPUTE TRUNC'  TO WK-TEST-NAME.
+           MOVE WK-TANKA-TST           TO WK-ACT-VAL.
+           MOVE 123.45                 TO WK-EXP-VAL.
+           PERFORM CHECK-RESULT-RTN.
+      *
+      ****************************************************************
+      *    同じPIC句にCOMPUTE ROUNDEDを付けた場合は四捨五入される
+      *    ことの確認
+      ****************************************************************
+       CHECK-TANKA-ROUNDED-RTN.
+           COMPUTE WK-TANKA-RND-TST ROUNDED = 123.456.
+           MOVE 'TANKA COMPUTE ROUNDED' TO WK-TEST-NAME.
+           MOVE WK-TANKA-RND-TST        TO WK-ACT-VAL.
+           MOVE 123.46                  TO WK-EXP-VAL.
+           PERFORM CHECK-RESULT-RTN.
+      *
+      ****************************************************************
+      *    直前のCHECK-xxx-RTNがWK-TEST-NAME／WK-ACT-VAL／WK-EXP-VAL
+      *    に設定した期待値と実際値を比較し、件数を積み上げる
+      ****************************************************************
+       CHECK-RESULT-RTN.
+           ADD 1 TO WK-CHECK-CNT.
+           IF WK-ACT-VAL = WK-EXP-VAL
+             ADD 1 TO WK-PASS-CNT
+             DISPLAY 'PASS ' WK-TEST-NAME
+           ELSE
+             ADD 1 TO WK-FAIL-CNT
+             DISPLAY 'FAIL ' WK-TEST-NAME
+                     ' EXP=' WK-EXP-VAL ' ACT=' WK-ACT-VAL
+           END-IF.
+      *
+      ****************************************************************
+      *    合計結果の表示
+      ****************************************************************
+       DISPLAY-RESULT-RTN.
+           DISPLAY 'CHECKED=' WK-CHECK-CNT
+                   ' PASS='   WK-PASS-CNT
+                   ' FAIL='   WK-FAIL-CNT.
