@@ -2,21 +2,48 @@
        PROGRAM-ID. CALCYESTERDAY.
 
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 N-DATE                PIC      9(08)   VALUE 0.
-       01 I-DATE                PIC      9(08)   VALUE 0.
-       01 YESTERDAY             PIC      9(08)   VALUE 0.
+       01 I-DATE                PIC      9(10)   VALUE 0.
+       01 RESULT-DATE           PIC      9(08)   VALUE 0.
        01 TMP                   PIC      9(08)   VALUE 0.
+       01 WK-OFFSET             PIC      S9(05)  VALUE 0.
+       01 WK-MOD7               PIC      9(02)   VALUE 0.
+       01 WK-STEP               PIC      S9(01)  VALUE 0.
+       01 WK-REMAIN             PIC      9(05)   VALUE 0.
+       01 WK-CANDIDATE-DATE     PIC      9(08)   VALUE 0.
+       01 WK-HOLIDAY-FOUND-FLG  PIC      X(01)   VALUE "N".
+      *    営業日判定用の祝日一覧。毎年、運用担当がこのテーブルに
+      *    翌年分を追記して保守する。
+       01 WK-HOLIDAY-LIST.
+           03 FILLER            PIC 9(08) VALUE 20260101.
+           03 FILLER            PIC 9(08) VALUE 20260112.
+           03 FILLER            PIC 9(08) VALUE 20260211.
+           03 FILLER            PIC 9(08) VALUE 20260223.
+           03 FILLER            PIC 9(08) VALUE 20260504.
+           03 FILLER            PIC 9(08) VALUE 20260505.
+           03 FILLER            PIC 9(08) VALUE 20260811.
+           03 FILLER            PIC 9(08) VALUE 20260921.
+           03 FILLER            PIC 9(08) VALUE 20261103.
+           03 FILLER            PIC 9(08) VALUE 20261223.
+       01 WK-HOLIDAY-TBL REDEFINES WK-HOLIDAY-LIST.
+           03 WK-HOLIDAY-ENT    PIC 9(08) OCCURS 10
+                                INDEXED BY WK-HOLIDAY-IDX.
 
        LINKAGE SECTION.
        COPY  CALCYESTERDAY-PARAMS.
 
        PROCEDURE  DIVISION  USING  CALCYESTERDAY-P1.
-           MOVE  SPACE  TO  YESTERDAY-YYYYMMDD.
+           MOVE  ZERO   TO  RESULT-YYYYMMDD.
+           MOVE  ZERO   TO  RESULT-DOW.
            MOVE  SPACE  TO  ERR.
            MOVE  DATE-YYYYMMDD  TO  N-DATE.
+           MOVE  OFFSET-DAYS    TO  WK-OFFSET.
+           IF  WK-OFFSET  =  0
+               MOVE  -1  TO  WK-OFFSET
+           END-IF.
 
            PERFORM PARAM-CHECK.
            IF  ERR  =  "E"
@@ -24,14 +51,22 @@
            END-IF.
 
            MOVE  FUNCTION INTEGER-OF-DATE(N-DATE)  TO  I-DATE.
-           COMPUTE  YESTERDAY  =  
-                       FUNCTION DATE-OF-INTEGER(I-DATE - 1).
-           IF  YESTERDAY  =  0
+
+           IF  BUSDAY-YES
+               PERFORM BUSDAY-OFFSET-RTN
+           ELSE
+               PERFORM CALDAY-OFFSET-RTN
+           END-IF.
+
+           IF  RESULT-DATE  =  0
                MOVE  "E"  TO  ERR
                GO TO  EXT
            END-IF.
-               
-           MOVE  YESTERDAY  TO  YESTERDAY-YYYYMMDD.
+
+           MOVE  RESULT-DATE  TO  RESULT-YYYYMMDD.
+           COMPUTE  WK-MOD7  =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(RESULT-DATE) 7).
+           COMPUTE  RESULT-DOW  =  WK-MOD7 + 1.
        EXT.
            EXIT PROGRAM.
 
@@ -41,22 +76,71 @@
                GO TO  EXT
            END-IF.
 
-           COMPUTE TMP = N-DATE / 10000. 
+           COMPUTE TMP = N-DATE / 10000.
            IF  TMP < 1900  OR  TMP > 9999
                MOVE  "E"  TO  ERR
                GO TO   EXT
            END-IF.
 
-           COMPUTE TMP = FUNCTION  MOD(N-DATE / 100 100). 
+           COMPUTE TMP = FUNCTION  MOD(N-DATE / 100 100).
            IF  TMP < 1  OR  TMP > 12
                MOVE  "E"  TO  ERR
                GO TO   EXT
            END-IF.
 
-           COMPUTE TMP = FUNCTION  MOD(N-DATE 100). 
+           COMPUTE TMP = FUNCTION  MOD(N-DATE 100).
            IF  TMP < 1  OR  TMP > 31
                MOVE  "E"  TO  ERR
                GO TO   EXT
            END-IF.
        EXT.
            EXIT.
+
+      *    暦日単位のオフセット(従来の「前日」計算を一般化したもの)
+       CALDAY-OFFSET-RTN  SECTION.
+           COMPUTE  RESULT-DATE  =
+                       FUNCTION DATE-OF-INTEGER(I-DATE + WK-OFFSET).
+       EXT.
+           EXIT.
+
+      *    営業日単位のオフセット(土日・祝日を飛ばして1日ずつ進める)
+       BUSDAY-OFFSET-RTN  SECTION.
+           IF  WK-OFFSET  <  0
+               MOVE  -1  TO  WK-STEP
+               COMPUTE  WK-REMAIN  =  WK-OFFSET * -1
+           ELSE
+               MOVE  1  TO  WK-STEP
+               MOVE  WK-OFFSET  TO  WK-REMAIN
+           END-IF.
+           PERFORM  BUSDAY-STEP-RTN  UNTIL  WK-REMAIN  =  0.
+           COMPUTE  RESULT-DATE  =  FUNCTION DATE-OF-INTEGER(I-DATE).
+       EXT.
+           EXIT.
+
+      *    営業日判定の1日分の歩進
+       BUSDAY-STEP-RTN  SECTION.
+           ADD  WK-STEP  TO  I-DATE.
+           COMPUTE  WK-MOD7  =  FUNCTION MOD(I-DATE 7).
+           IF  (WK-MOD7 NOT = 0) AND (WK-MOD7 NOT = 6)
+               PERFORM  HOLIDAY-CHECK-RTN
+               IF  WK-HOLIDAY-FOUND-FLG  =  "N"
+                   SUBTRACT  1  FROM  WK-REMAIN
+               END-IF
+           END-IF.
+       EXT.
+           EXIT.
+
+      *    祝日一覧との照合
+       HOLIDAY-CHECK-RTN  SECTION.
+           MOVE  "N"  TO  WK-HOLIDAY-FOUND-FLG.
+           COMPUTE  WK-CANDIDATE-DATE  =
+                       FUNCTION DATE-OF-INTEGER(I-DATE).
+           SET  WK-HOLIDAY-IDX  TO  1.
+           SEARCH  WK-HOLIDAY-ENT
+             AT END
+               CONTINUE
+             WHEN  WK-HOLIDAY-ENT (WK-HOLIDAY-IDX)  =  WK-CANDIDATE-DATE
+               MOVE  "Y"  TO  WK-HOLIDAY-FOUND-FLG
+           END-SEARCH.
+       EXT.
+           EXIT.
