@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    CALCYESTERDAY-PARAMS : CALCYESTERDAY呼出パラメタ
+      *    DATE-YYYYMMDDを起点にOFFSET-DAYS日(符号付き)だけ前後させた
+      *    日付をRESULT-YYYYMMDDへ返す。OFFSET-DAYSを省略(ZERO)した
+      *    場合は従来どおり前日(-1日)を計算する。RESULT-DOWには計算
+      *    結果の曜日(1=日曜～7=土曜)を返す。
+      *    BUSDAY-FLGに"Y"を渡すと、土日と祝日一覧を飛ばした営業日
+      *    単位でオフセットする。
+      ******************************************************************
+       01  CALCYESTERDAY-P1.
+           03  DATE-YYYYMMDD              PIC  9(08).
+           03  OFFSET-DAYS                PIC  S9(05).
+           03  BUSDAY-FLG                 PIC  X(01).
+               88  BUSDAY-YES             VALUE "Y".
+           03  RESULT-YYYYMMDD            PIC  9(08).
+           03  RESULT-DOW                 PIC  9(01).
+           03  ERR                        PIC  X(01).
