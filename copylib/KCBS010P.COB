@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    KCBS010P : KCBS010(日付チェック)呼出パラメタ
+      *    S010-DATE(8桁 YYYYMMDD)はS010-D8-*で4桁年として参照でき、
+      *    S010-D6-DATE(同じ領域の再定義)で西暦下2桁(S010-D6-Y2)単位でも
+      *    参照できる。呼出元が西暦下2桁しか持たない場合はS010-D6-Y2に
+      *    セットしS010-P1-Y1へZEROを渡すと、DATE8-CNV-RTNが世紀を補完する。
+      *    世紀の切り替わり年(ピボット)はS010-P1-PIVOTで渡す。ZEROのまま
+      *    であれば従来どおり90(S010-D6-Y2<90なら20世紀、それ以外は19世紀)
+      *    を使うので、呼出元の変更なしに既存の動きを保てる。
+      ******************************************************************
+       01  KCBS010-P1.
+           03  S010-RCD                   PIC  X(01).
+           03  S010-P1-Y1                 PIC  9(02).
+           03  S010-P1-PIVOT              PIC  9(02).
+           03  S010-DATE.
+             05  S010-D8-YY                PIC  9(04).
+             05  S010-D8-MM                PIC  9(02).
+             05  S010-D8-DD                PIC  9(02).
+           03  S010-D6-DATE REDEFINES S010-DATE.
+             05  S010-D6-Y1                PIC  9(02).
+             05  S010-D6-Y2                PIC  9(02).
+             05  S010-D6-MM                PIC  9(02).
+             05  S010-D6-DD                PIC  9(02).
