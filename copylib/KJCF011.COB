@@ -1,7 +1,14 @@
       ******************************************************************
       *    KJCF011 : 受注データ(ヘッダ・トレーラあり)          LRECL=50
+      *    JF011-DATA-KBN ： "H"=ヘッダ  "1"=受注(売上)  "9"=受注(返品)
+      *                      "2"=受注取消・変更  "T"=トレイラー
       ******************************************************************
          03  JF011-DATA-KBN                PIC  X(01).
+           88  JF011-HEADER-REC            VALUE "H".
+           88  JF011-SALE-REC              VALUE "1".
+           88  JF011-RETURN-REC            VALUE "9".
+           88  JF011-AMEND-REC             VALUE "2".
+           88  JF011-TRAILER-REC           VALUE "T".
          03  FILLER                        PIC  X(01).
       * データ部
          03  JF011-DATA.
@@ -12,7 +19,7 @@
              07  JF011-JUCHU-NO            PIC  9(04).
            05  FILLER                      PIC  X(01).
            05  JF011-JUCHU-DATE.
-             07  JF011-JUCHU-YY            PIC  9(02).
+             07  JF011-JUCHU-YY            PIC  9(04).
              07  JF011-JUCHU-MM            PIC  9(02).
              07  JF011-JUCHU-DD            PIC  9(02).
            05  FILLER                      PIC  X(01).
@@ -22,7 +29,11 @@
            05  FILLER                      PIC  X(01).
            05  JF011-SURYO-X.
              07  JF011-SURYO               PIC  9(05).
-           05  FILLER                      PIC  X(20).
+           05  FILLER                      PIC  X(01).
+      * 海外得意先分の受注のみ設定（ISO 4217）。未設定(SPACE)の場合は
+      * 商品マスタ(CFSHO-CURRENCY-COD)の通貨を適用する。
+           05  JF011-CURRENCY-COD          PIC  X(03).
+           05  FILLER                      PIC  X(14).
       * ヘッダ情報(データ部を再定義)
          03  JF011-HEADER      REDEFINES  JF011-DATA.
            05  JF011-SAKUSEI-DATE.
@@ -34,3 +45,21 @@
          03  JF011-TRAILER     REDEFINES  JF011-DATA.
            05  JF011-JUCHU-KENSU           PIC  9(09).
            05  FILLER                      PIC  X(39).
+      * 受注取消・変更情報(データ部を再定義)
+      *    JF011-AMEND-REF-JUCHU-NOで取消・変更対象の元受注番号を指す
+         03  JF011-AMEND-DATA  REDEFINES  JF011-DATA.
+           05  JF011-AMEND-REF-JUCHU-NO-X.
+             07  JF011-AMEND-REF-JUCHU-NO  PIC  9(04).
+           05  FILLER                      PIC  X(01).
+           05  JF011-AMEND-DATE.
+             07  JF011-AMEND-YY            PIC  9(04).
+             07  JF011-AMEND-MM            PIC  9(02).
+             07  JF011-AMEND-DD            PIC  9(02).
+           05  FILLER                      PIC  X(01).
+           05  JF011-AMEND-ACTION          PIC  X(01).
+             88  JF011-AMEND-CANCEL        VALUE "C".
+             88  JF011-AMEND-CHANGE-QTY    VALUE "Q".
+           05  FILLER                      PIC  X(01).
+           05  JF011-AMEND-NEW-SURYO-X.
+             07  JF011-AMEND-NEW-SURYO     PIC  9(05).
+           05  FILLER                      PIC  X(27).
