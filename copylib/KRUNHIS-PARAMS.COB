@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*    KRUNHIS-PARAMS : KRUNHIS呼出パラメタ
+000030*    バッチプログラムの開始／終了日時と処理件数を、共有の実行
+000040*    履歴ファイルへ1行追記するためにKRUNHISへ渡す引渡し領域。
+000050*    RUNHIS-CNT-CNTで指定した件数分だけRUNHIS-CNT-TBLを書き出す
+000060*    （未使用分は書き出さない）。RUNHIS-ERR-YESは履歴ファイルの
+000070*    OPEN／WRITEに失敗したことを呼出元へ知らせるためのもので、
+000080*    ジョブ本体の処理結果（RETURN-CODE）には影響させない。
+000090******************************************************************
+000100 01  KRUNHIS-P1.
+000110     03  RUNHIS-PGM-ID               PIC  X(08).
+000120     03  RUNHIS-START-DATE           PIC  9(08).
+000130     03  RUNHIS-START-TIME           PIC  9(06).
+000140     03  RUNHIS-END-DATE             PIC  9(08).
+000150     03  RUNHIS-END-TIME             PIC  9(06).
+000160     03  RUNHIS-RTN-CODE             PIC  9(02).
+000170     03  RUNHIS-CNT-CNT              PIC  9(01).
+000180     03  RUNHIS-CNT-TBL  OCCURS 5 TIMES.
+000190         05  RUNHIS-CNT-LABEL        PIC  X(10).
+000200         05  RUNHIS-CNT-VALUE        PIC  9(10).
+000210     03  RUNHIS-ERR                  PIC  X(01).
+000220         88  RUNHIS-ERR-YES          VALUE "Y".
