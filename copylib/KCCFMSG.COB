@@ -0,0 +1,14 @@
+000010******************************************************************
+000020*    KCCFMSG : 画面・帳票見出しメッセージマスタ      LRECL=124
+000030*    CFMSG-COMPANY-CODに会社・言語コードを持ち、得意先別明細
+000040*    リスト等のタイトル・項目見出しを言語／会社別に保持する。
+000050******************************************************************
+000060     03  CFMSG-COMPANY-COD           PIC  X(04).
+000070     03  CFMSG-TITLE                 PIC  X(57).
+000080     03  CFMSG-HDG-JUCHU-DATE        PIC  X(12).
+000090     03  CFMSG-HDG-JUCHU-NO          PIC  X(12).
+000100     03  CFMSG-HDG-SHOHIN-NO         PIC  X(12).
+000110     03  CFMSG-HDG-SHOHIN-MEI        PIC  X(09).
+000120     03  CFMSG-HDG-TANKA             PIC  X(06).
+000130     03  CFMSG-HDG-SURYO             PIC  X(06).
+000140     03  CFMSG-HDG-KINGAKU           PIC  X(06).
