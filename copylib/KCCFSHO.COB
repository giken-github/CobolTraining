@@ -1,5 +1,5 @@
 000010******************************************************************
-000020*    KCCFSHO : ���i�}�X�^                        LRECL=50
+000020*    KCCFSHO : 商品マスタ                          LRECL=53
 000030******************************************************************
 000040     03  CFSHO-SHOHIN-NO             PIC  X(05).
 000050     03  CFSHO-SHOHIN-MEI            PIC  X(20).
@@ -9,4 +9,6 @@
 000090       05  CFSHO-ZENGETU-ZAIKO       PIC S9(07) PACKED-DECIMAL.
 000100       05  CFSHO-TOUGETU-NYUKO       PIC S9(07) PACKED-DECIMAL.
 000110       05  CFSHO-TOUGETU-SYUKO       PIC S9(07) PACKED-DECIMAL.
-000120     03  FILLER                      PIC  X(09).
+000120     03  CFSHO-CATEGORY-COD          PIC  X(03).
+000130     03  CFSHO-SUPPLIER-COD          PIC  X(06).
+000140     03  CFSHO-CURRENCY-COD          PIC  X(03).
