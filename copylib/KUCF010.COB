@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*    KUCF010 : 受注データ(得意先・商品名称付加後)      LRECL=100
+000030*    KJCF011の受注データにKCCFSHO(商品マスタ)・得意先マスタの
+000040*    名称・単価を付加したワークファイルの明細レイアウト。
+000050******************************************************************
+000060     03  UF010-DATA-KBN              PIC  X(01).
+000062         88  UF010-SALE-REC          VALUE "1".
+000064         88  UF010-RETURN-REC        VALUE "9".
+000066         88  UF010-AMEND-REC         VALUE "2".
+000070     03  UF010-JUCHU-NO              PIC  9(04).
+000080     03  UF010-JUCHU-DATE.
+000090       05  UF010-JUCHU-YY            PIC  9(04).
+000100       05  UF010-JUCHU-MM            PIC  9(02).
+000110       05  UF010-JUCHU-DD            PIC  9(02).
+000120     03  UF010-TOKU-COD              PIC  X(04).
+000130     03  UF010-TOKU-MEI              PIC  X(20).
+000140     03  UF010-SHOHIN-NO             PIC  X(05).
+000150     03  UF010-SHOHIN-MEI            PIC  X(20).
+000160     03  UF010-TANKA                 PIC  S9(05)V9(2).
+000170     03  UF010-SURYO                 PIC  9(05).
+000180     03  UF010-KINGAKU               PIC  S9(09).
+000182     03  UF010-AMEND-INF  REDEFINES  UF010-KINGAKU.
+000183*      UF010-AMEND-REC用（UF010-JUCHU-NOには取消・変更対象の
+000184*      元受注番号が入る。UF010-SURYOには"Q"変更時の新数量）
+000186         05  UF010-AMEND-ACTION      PIC  X(01).
+000188         05  FILLER                  PIC  X(08).
+000190     03  UF010-CURRENCY-COD          PIC  X(03).
+000195     03  FILLER                      PIC  X(14).
