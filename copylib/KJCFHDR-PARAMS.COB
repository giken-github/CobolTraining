@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*    KJCFHDR-PARAMS : KJCFHDR呼出パラメタ
+000030*    KJCF011形式のヘッダー／トレイラーレコードを組み立てる
+000040*    ためにKJCFHDRへ渡す引渡し領域。KJCFHDR-FUNCTIONで"H"
+000050*    （ヘッダー）／"T"（トレイラー）を指定し、トレイラーの
+000060*    場合はKJCFHDR-DETAIL-CNTに明細件数を設定して呼び出す。
+000070*    組み立てた50バイトのレコードがKJCFHDR-RECに返るので、
+000080*    呼出元が自分のKJCF011形式ファイルへWRITEする。
+000090******************************************************************
+000100 01  KJCFHDR-P1.
+000110     03  KJCFHDR-FUNCTION            PIC  X(01).
+000120         88  KJCFHDR-BUILD-HEADER    VALUE "H".
+000130         88  KJCFHDR-BUILD-TRAILER   VALUE "T".
+000140     03  KJCFHDR-DETAIL-CNT          PIC  9(09).
+000150     03  KJCFHDR-REC                 PIC  X(50).
