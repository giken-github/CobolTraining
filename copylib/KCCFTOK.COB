@@ -0,0 +1,13 @@
+000010******************************************************************
+000020*    KCCFTOK : 得意先マスタ                          LRECL=120
+000030******************************************************************
+000040     03  CFTOK-TOKU-COD              PIC  X(04).
+000050     03  CFTOK-TOKU-MEI              PIC  X(20).
+000060     03  CFTOK-ADDRESS               PIC  X(40).
+000070     03  CFTOK-CREDIT-LIMIT          PIC S9(09)
+000080                                                PACKED-DECIMAL.
+000090     03  CFTOK-STATUS                PIC  X(01).
+000100       88  CFTOK-ACTIVE              VALUE "1".
+000110       88  CFTOK-CLOSED              VALUE "9".
+000120     03  FILLER                      PIC  X(10).
+000130     03  CFTOK-EMAIL-ADDR            PIC  X(40).
