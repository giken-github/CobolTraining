@@ -0,0 +1,13 @@
+000010******************************************************************
+000020*    KSTDRC : バッチプログラム共通RETURN-CODE区分
+000030*    00=正常終了
+000040*    04=警告    （処理は完了したが注意を要する事象があった）
+000050*    08=データエラー（例外レコード等を捨てて処理を継続した）
+000060*    16=環境異常（ファイルオープン失敗等で処理を続行できない）
+000070*    ジョブスケジューラがRETURN-CODEで分岐できるよう、個々の
+000080*    プログラムで値を直接書かず本コピー句の項目名を使用する。
+000090******************************************************************
+000100 01  RC-NORMAL                       PIC  9(02) VALUE 00.
+000110 01  RC-WARNING                      PIC  9(02) VALUE 04.
+000120 01  RC-DATA-ERROR                   PIC  9(02) VALUE 08.
+000130 01  RC-ABEND                        PIC  9(02) VALUE 16.
