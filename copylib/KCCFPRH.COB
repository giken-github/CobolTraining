@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*    KCCFPRH : 商品単価履歴                          LRECL=20
+000030*    CFSHO-TANKAの変更を効力発生日(CFPRH-EFF-DATE)単位で保持し、
+000040*    過去の受注を当時の単価で再現できるようにする補助レコード。
+000050*    商品番号・効力発生日の昇順に保守し、ある受注日に有効な
+000060*    単価は「受注日以前で最も新しいCFPRH-EFF-DATE」の行を採る。
+000070******************************************************************
+000080     03  CFPRH-SHOHIN-NO              PIC  X(05).
+000090     03  CFPRH-EFF-DATE.
+000100       05  CFPRH-EFF-YY               PIC  9(04).
+000110       05  CFPRH-EFF-MM               PIC  9(02).
+000120       05  CFPRH-EFF-DD               PIC  9(02).
+000130     03  CFPRH-TANKA                  PIC S9(05)V9(2)
+000140                                                 PACKED-DECIMAL.
+000150     03  FILLER                       PIC  X(03).
